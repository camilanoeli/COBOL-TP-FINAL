@@ -2,8 +2,8 @@
       * COPYBOOK: LINREP                                              *
       * PROPOSITO: LAYOUTS DE LINEAS PARA REPORTES                    *
       * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
-      * FECHA: 04/07/2025                                             *
-      * VERSION: 1.0                                                  *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.4                                                  *
       *****************************************************************
       *
       * LINEAS DE CABECERA DEL REPORTE
@@ -85,3 +85,132 @@
                VALUE 'TOTAL DE ERRORES: '.
            05  LIN-TOTAL-ERRORES       PIC ZZZ,ZZZ,ZZ9.
            05  FILLER                  PIC X(104) VALUE SPACES.
+
+      *
+      * ENCABEZADO Y DETALLE PARA EL LISTADO DE PRESTAMOS VENCIDOS
+      *
+       01  LINEA-TITULO-VENCIDOS.
+           05  FILLER                  PIC X(10) VALUE 'CODIGO'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE 'TITULO'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(25) VALUE 'USUARIO'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE 'DIAS ATRASO'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE 'MULTA PROYECT.'.
+           05  FILLER                  PIC X(33) VALUE SPACES.
+
+       01  LINEA-DETALLE-VENCIDO.
+           05  LIN-VEN-LIB-CODIGO      PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-VEN-TITULO          PIC X(30).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-VEN-USUARIO         PIC X(25).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-VEN-DIAS            PIC ZZ9.
+           05  FILLER                  PIC X(9)  VALUE SPACES.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-VEN-MULTA           PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  FILLER                  PIC X(33) VALUE SPACES.
+
+      *
+      * ENCABEZADO, QUIEBRE DE CATEGORIA Y DETALLE PARA EL RANKING DE
+      * TITULOS MAS PRESTADOS POR CATEGORIA
+      *
+       01  LINEA-CATEGORIA-CIRC.
+           05  FILLER                  PIC X(11) VALUE 'CATEGORIA: '.
+           05  LIN-CIRC-CATEGORIA      PIC X(20).
+           05  FILLER                  PIC X(102) VALUE SPACES.
+
+       01  LINEA-TITULO-CIRC.
+           05  FILLER                  PIC X(9)  VALUE 'RANKING'.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'CODIGO'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(40) VALUE 'TITULO'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE 'CANT.PRESTAMOS'.
+           05  FILLER                  PIC X(47) VALUE SPACES.
+
+       01  LINEA-DETALLE-CIRC.
+           05  LIN-CIRC-RANKING        PIC ZZ9.
+           05  FILLER                  PIC X(9)  VALUE SPACES.
+           05  LIN-CIRC-LIB-CODIGO     PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-CIRC-TITULO         PIC X(40).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-CIRC-CANTIDAD       PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(54) VALUE SPACES.
+
+      *
+      * ENCABEZADO Y DETALLE PARA EL REPORTE DE POSIBLES DUPLICADOS
+      * (MISMO TITULO Y AUTOR BAJO CODIGOS DISTINTOS)
+      *
+       01  LINEA-TITULO-DUPLIC.
+           05  FILLER                  PIC X(10) VALUE 'CODIGO'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE 'TITULO'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE 'AUTOR'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(5)  VALUE 'STOCK'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'UBICACION'.
+           05  FILLER                  PIC X(50) VALUE SPACES.
+
+       01  LINEA-DETALLE-DUPLIC.
+           05  LIN-DUP-LIB-CODIGO      PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-DUP-TITULO          PIC X(30).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-DUP-AUTOR           PIC X(20).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-DUP-STOCK           PIC ZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-DUP-UBICACION       PIC X(10).
+           05  FILLER                  PIC X(50) VALUE SPACES.
+
+       01  LINEA-TOTAL-GRUPOS-DUPLIC.
+           05  FILLER                  PIC X(24)
+               VALUE 'GRUPOS DE DUPLICADOS: '.
+           05  LIN-TOTAL-GRUPOS-DUPLIC PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(102) VALUE SPACES.
+      *
+      * ENCABEZADO Y DETALLE PARA EL REPORTE DE CONCILIACION DE STOCK
+      * (STOCK TOTAL CONTRA DISPONIBLE MAS PRESTAMOS ABIERTOS)
+      *
+       01  LINEA-TITULO-CONCILIA.
+           05  FILLER                  PIC X(10) VALUE 'CODIGO'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE 'TITULO'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(5)  VALUE 'TOTAL'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(5)  VALUE 'DISP.'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE 'PRESTADOS'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'DIFERENCIA'.
+           05  FILLER                  PIC X(46) VALUE SPACES.
+
+       01  LINEA-DETALLE-CONCILIA.
+           05  LIN-CNC-LIB-CODIGO      PIC X(10).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-CNC-TITULO          PIC X(30).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LIN-CNC-STOCK-TOTAL     PIC ZZ9.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  LIN-CNC-STOCK-DISPONIB  PIC ZZ9.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  LIN-CNC-PRESTAMOS       PIC ZZ9.
+           05  FILLER                  PIC X(8)  VALUE SPACES.
+           05  LIN-CNC-DIFERENCIA      PIC -ZZ9.
+           05  FILLER                  PIC X(43) VALUE SPACES.
+
+       01  LINEA-TOTAL-DISCREPANCIAS.
+           05  FILLER                  PIC X(26)
+               VALUE 'LIBROS CON DIFERENCIAS: '.
+           05  LIN-TOTAL-DISCREPANCIAS PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(100) VALUE SPACES.
