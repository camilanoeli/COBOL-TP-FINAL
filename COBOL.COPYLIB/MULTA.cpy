@@ -0,0 +1,24 @@
+      *****************************************************************
+      * COPYBOOK: MULTA                                               *
+      * PROPOSITO: ESTRUCTURA DE DATOS PARA MULTAS POR PRESTAMOS      *
+      *            VENCIDOS (UNA MULTA POR PRESTAMO, CLAVE COMUN)     *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 18/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+      *
+      * ESTRUCTURA PRINCIPAL DE LA MULTA
+      *
+           05  MUL-CODIGO-MULTA        PIC X(12).
+           05  MUL-PRE-CODIGO          PIC X(12).
+           05  MUL-USR-CODIGO          PIC X(10).
+           05  MUL-LIB-CODIGO          PIC X(10).
+           05  MUL-FECHA-GENERACION    PIC X(10).
+           05  MUL-DIAS-ATRASO         PIC 9(5).
+           05  MUL-IMPORTE             PIC 9(7)V99.
+           05  MUL-IMPORTE-PAGADO      PIC 9(7)V99.
+           05  MUL-ESTADO              PIC X(1).
+               88  MUL-PENDIENTE       VALUE 'P'.
+               88  MUL-PARCIAL         VALUE 'C'.
+               88  MUL-PAGADA          VALUE 'G'.
+           05  FILLER                  PIC X(10).
