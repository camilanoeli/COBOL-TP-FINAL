@@ -0,0 +1,22 @@
+      *****************************************************************
+      * COPYBOOK: RESERVA                                             *
+      * PROPOSITO: ESTRUCTURA DE DATOS PARA LA COLA DE RESERVAS DE    *
+      *            LIBROS SIN STOCK DISPONIBLE (FIFO POR LIBRO)       *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 28/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+      *
+      * ESTRUCTURA PRINCIPAL DE LA RESERVA
+      *
+           05  RES-CLAVE.
+               10  RES-LIB-CODIGO      PIC X(10).
+               10  RES-NRO-SECUENCIA   PIC 9(6).
+           05  RES-USR-CODIGO          PIC X(10).
+           05  RES-FECHA-RESERVA       PIC X(10).
+           05  RES-ESTADO              PIC X(1).
+               88  RES-PENDIENTE       VALUE 'P'.
+               88  RES-NOTIFICADA      VALUE 'N'.
+               88  RES-ATENDIDA        VALUE 'A'.
+               88  RES-CANCELADA       VALUE 'C'.
+           05  FILLER                  PIC X(10).
