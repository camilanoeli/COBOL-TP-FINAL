@@ -0,0 +1,16 @@
+      *****************************************************************
+      * COPYBOOK: CONTROL                                             *
+      * PROPOSITO: REGISTRO UNICO DE CONTROL DE NUMERACION PARA LOS   *
+      *            DISTINTOS ARCHIVOS TRANSACCIONALES DEL SISTEMA     *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 10/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+      *
+      * REGISTRO DE CONTROL (UN UNICO REGISTRO, CLAVE FIJA)
+      *
+           05  CTL-CLAVE               PIC X(10).
+           05  CTL-ULT-NRO-PRESTAMO    PIC 9(8).
+           05  CTL-ULT-NRO-MULTA       PIC 9(8).
+           05  CTL-ULT-NRO-RESERVA     PIC 9(8).
+           05  FILLER                  PIC X(20).
