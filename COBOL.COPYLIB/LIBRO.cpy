@@ -3,7 +3,14 @@
       * PROPOSITO: ESTRUCTURA DE DATOS PARA LIBROS                    *
       * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
       * FECHA: 04/07/2025                                             *
-      * VERSION: 1.0                                                  *
+      * VERSION: 1.1                                                  *
+      *
+      * MODIFICACIONES:
+      * 09/08/2026 CNA VERSION 1.1 - AGREGADO LIB-COD-ORIGEN-TRASLADO  *
+      *   (DE FILLER) PARA IDENTIFICAR LOS REGISTROS CREADOS POR UN    *
+      *   TRASLADO DE STOCK (SPLIT) DE TRANSLIB, CON EL CODIGO DEL     *
+      *   LIBRO ORIGINAL DEL QUE PROVIENEN; EN BLANCO PARA TODO        *
+      *   REGISTRO QUE NO PROVENGA DE UN TRASLADO.                     *
       *****************************************************************
       *
       * ESTRUCTURA PRINCIPAL DEL LIBRO
@@ -23,4 +30,5 @@
                88  LIB-ACTIVO          VALUE 'A'.
                88  LIB-INACTIVO        VALUE 'I'.
                88  LIB-BAJA            VALUE 'B'.
-           05  FILLER                  PIC X(23).
+           05  LIB-COD-ORIGEN-TRASLADO PIC X(10).
+           05  FILLER                  PIC X(13).
