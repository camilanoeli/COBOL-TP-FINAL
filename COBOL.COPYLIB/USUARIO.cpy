@@ -0,0 +1,23 @@
+      *****************************************************************
+      * COPYBOOK: USUARIO                                             *
+      * PROPOSITO: ESTRUCTURA DE DATOS PARA USUARIOS (SOCIOS) DE LA   *
+      *            BIBLIOTECA                                         *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 14/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+      *
+      * ESTRUCTURA PRINCIPAL DEL USUARIO
+      *
+           05  USR-CODIGO              PIC X(10).
+           05  USR-NOMBRE              PIC X(40).
+           05  USR-CATEGORIA           PIC X(1).
+               88  USR-ESTUDIANTE      VALUE 'E'.
+               88  USR-DOCENTE         VALUE 'D'.
+           05  USR-TELEFONO            PIC X(15).
+           05  USR-EMAIL               PIC X(40).
+           05  USR-FECHA-ALTA          PIC X(10).
+           05  USR-ESTADO              PIC X(1).
+               88  USR-ACTIVO          VALUE 'A'.
+               88  USR-BAJA            VALUE 'B'.
+           05  FILLER                  PIC X(10).
