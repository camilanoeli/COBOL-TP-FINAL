@@ -2,10 +2,18 @@
       * COPYBOOK: CONSTANT                                            *
       * PROPOSITO: CONSTANTES DEL SISTEMA DE BIBLIOTECA               *
       * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
-      * FECHA: 04/07/2025                                             *
-      * VERSION: 1.0                                                  *
+      * FECHA: 30/07/2025                                             *
+      * VERSION: 1.3                                                  *
       *****************************************************************
       *
+      * MODIFICACIONES:
+      * 30/07/2025 CNA VERSION 1.1 - AGREGADO TOPE DE RENOVACIONES DE  *
+      *                              PRESTAMOS.                        *
+      * 31/07/2025 CNA VERSION 1.2 - AGREGADA ANTIGUEDAD MINIMA PARA   *
+      *                              ARCHIVAR LIBROS DADOS DE BAJA.    *
+      * 31/07/2025 CNA VERSION 1.3 - AGREGADO INTERVALO DE CHECKPOINT  *
+      *                              DE LA CARGA MASIVA DE LIBROS.     *
+      *
       * CONSTANTES GENERALES DEL SISTEMA
       *
        01  CONSTANTES-SISTEMA.
@@ -24,6 +32,9 @@
            05  CONST-MAX-LIBROS-EST     PIC 9(2) VALUE 03.
            05  CONST-MAX-LIBROS-DOC     PIC 9(2) VALUE 10.
            05  CONST-MULTA-DIA          PIC 9(3)V99 VALUE 50.00.
+           05  CONST-MAX-RENOVACIONES   PIC 9(2) VALUE 02.
+           05  CONST-DIAS-ARCHIVO-BAJA  PIC 9(5) VALUE 00365.
+           05  CONST-INTERVALO-CHKPT    PIC 9(5) VALUE 00100.
       *
       * CONSTANTES DE FORMATO PARA REPORTES
       *
