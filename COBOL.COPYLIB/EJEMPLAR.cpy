@@ -0,0 +1,32 @@
+      *****************************************************************
+      * COPYBOOK: EJEMPLAR                                            *
+      * PROPOSITO: ESTRUCTURA DE DATOS PARA EJEMPLARES (COPIAS        *
+      *            FISICAS) DE UN LIBRO, REGISTRO HIJO DE LIBRO       *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 28/07/2025                                             *
+      * VERSION: 1.1                                                  *
+      *****************************************************************
+      *
+      * MODIFICACIONES:
+      * 28/07/2025 CNA VERSION 1.1 - AGREGADO ESTADO RESERVADO PARA    *
+      *                              EJEMPLARES RETENIDOS A LA ESPERA  *
+      *                              DE SER RETIRADOS POR UN USUARIO   *
+      *                              CON RESERVA PENDIENTE.            *
+      *
+      * ESTRUCTURA PRINCIPAL DEL EJEMPLAR
+      *
+           05  EJE-CLAVE.
+               10  EJE-LIB-CODIGO      PIC X(10).
+               10  EJE-NRO-EJEMPLAR    PIC 9(4).
+           05  EJE-CODIGO-BARRA        PIC X(15).
+           05  EJE-CONDICION           PIC X(1).
+               88  EJE-BUENO           VALUE 'B'.
+               88  EJE-REGULAR         VALUE 'R'.
+               88  EJE-DANADO          VALUE 'D'.
+           05  EJE-ESTADO              PIC X(1).
+               88  EJE-DISPONIBLE      VALUE 'D'.
+               88  EJE-PRESTADO        VALUE 'P'.
+               88  EJE-FUERA-CIRC      VALUE 'F'.
+               88  EJE-PERDIDO         VALUE 'X'.
+               88  EJE-RESERVADO       VALUE 'R'.
+           05  FILLER                  PIC X(10).
