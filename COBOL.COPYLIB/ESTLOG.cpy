@@ -0,0 +1,19 @@
+      *****************************************************************
+      * COPYBOOK: ESTLOG                                              *
+      * PROPOSITO: ESTRUCTURA DE DATOS PARA EL LOG DE CAMBIOS DE       *
+      *            LIB-ESTADO DE UN LIBRO (QUIEN, CUANDO, DE QUE       *
+      *            ESTADO A CUAL, Y POR QUE MOTIVO CUANDO APLICA)      *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+      *
+      * ESTRUCTURA PRINCIPAL DEL REGISTRO DE LOG
+      *
+           05  ESL-LIB-CODIGO          PIC X(10).
+           05  ESL-ESTADO-ANTERIOR     PIC X(1).
+           05  ESL-ESTADO-NUEVO        PIC X(1).
+           05  ESL-FECHA-CAMBIO        PIC X(10).
+           05  ESL-USUARIO-CAMBIO      PIC X(8).
+           05  ESL-MOTIVO              PIC X(30).
+           05  FILLER                  PIC X(10).
