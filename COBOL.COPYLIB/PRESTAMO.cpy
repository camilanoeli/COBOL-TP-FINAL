@@ -0,0 +1,28 @@
+      *****************************************************************
+      * COPYBOOK: PRESTAMO                                            *
+      * PROPOSITO: ESTRUCTURA DE DATOS PARA PRESTAMOS DE LIBROS       *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 30/07/2025                                             *
+      * VERSION: 1.2                                                  *
+      *****************************************************************
+      *
+      * MODIFICACIONES:
+      * 30/07/2025 CNA VERSION 1.2 - AGREGADA CANTIDAD DE RENOVACIONES *
+      *                              PARA EL TOPE DE RENOVACIONES      *
+      *                              DEL PRESTAMO.                     *
+      *
+      * ESTRUCTURA PRINCIPAL DEL PRESTAMO
+      *
+           05  PRE-CODIGO-PRESTAMO     PIC X(12).
+           05  PRE-LIB-CODIGO          PIC X(10).
+           05  PRE-NRO-EJEMPLAR        PIC 9(4).
+           05  PRE-USR-CODIGO          PIC X(10).
+           05  PRE-FECHA-PRESTAMO      PIC X(10).
+           05  PRE-FECHA-VENCIMIENTO   PIC X(10).
+           05  PRE-FECHA-DEVOLUCION    PIC X(10).
+           05  PRE-ESTADO              PIC X(1).
+               88  PRE-VIGENTE         VALUE 'V'.
+               88  PRE-DEVUELTO        VALUE 'D'.
+               88  PRE-VENCIDO         VALUE 'N'.
+           05  PRE-CANT-RENOVACIONES   PIC 9(2).
+           05  FILLER                  PIC X(14).
