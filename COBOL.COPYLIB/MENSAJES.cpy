@@ -2,8 +2,14 @@
       * COPYBOOK: MENSAJES                                            *
       * PROPOSITO: MENSAJES DEL SISTEMA                               *
       * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
-      * FECHA: 04/07/2025                                             *
-      * VERSION: 1.0                                                  *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.9                                                  *
+      *
+      * MODIFICACIONES:
+      * 09/08/2026 CNA VERSION 1.8 - AGREGADO MSG-ERR-030 PARA EL      *
+      *   RECHAZO DE BAJA DE LIBRO CON PRESTAMOS O RESERVAS PENDIENTES.*
+      * 09/08/2026 CNA VERSION 1.9 - AGREGADOS MSG-ERR-031/032 Y       *
+      *   MSG-INFO-017 PARA EL RETIRO DE UNA RESERVA NOTIFICADA.       *
       *****************************************************************
       *
       * MENSAJES DE ERROR
@@ -25,6 +31,54 @@
                VALUE 'ERROR: USUARIO NO ENCONTRADO'.
            05  MSG-ERR-008           PIC X(60)
                VALUE 'ERROR: USUARIO TIENE PRESTAMOS PENDIENTES'.
+           05  MSG-ERR-009           PIC X(60)
+               VALUE 'ERROR: CODIGO DE USUARIO INVALIDO O VACIO'.
+           05  MSG-ERR-010           PIC X(60)
+               VALUE 'ERROR: NOMBRE DE USUARIO REQUERIDO'.
+           05  MSG-ERR-011           PIC X(60)
+               VALUE 'ERROR: CATEGORIA DE USUARIO INVALIDA'.
+           05  MSG-ERR-012           PIC X(60)
+               VALUE 'ERROR: USUARIO YA EXISTE EN EL SISTEMA'.
+           05  MSG-ERR-013           PIC X(60)
+               VALUE 'ERROR: EJEMPLAR NO ENCONTRADO'.
+           05  MSG-ERR-014           PIC X(60)
+               VALUE 'ERROR: NUMERO DE EJEMPLAR YA EXISTE'.
+           05  MSG-ERR-015           PIC X(60)
+               VALUE 'ERROR: EL USUARIO YA TIENE RESERVA PENDIENTE'.
+           05  MSG-ERR-016           PIC X(60)
+               VALUE 'ERROR: RESERVA NO ENCONTRADA'.
+           05  MSG-ERR-017           PIC X(60)
+               VALUE 'ERROR: HAY STOCK, NO CORRESPONDE RESERVAR'.
+           05  MSG-ERR-018           PIC X(60)
+               VALUE 'ERROR: SE ALCANZO EL TOPE DE RENOVACIONES'.
+           05  MSG-ERR-019           PIC X(60)
+               VALUE 'ERROR: NO SE RENUEVA, HAY RESERVAS PENDIENTES'.
+           05  MSG-ERR-020           PIC X(60)
+               VALUE 'ERROR: USUARIO TIENE MULTAS PENDIENTES'.
+           05  MSG-ERR-021           PIC X(60)
+               VALUE 'ERROR: IMPORTE DE PAGO INVALIDO'.
+           05  MSG-ERR-022           PIC X(60)
+               VALUE 'ERROR: EL USUARIO NO TIENE MULTAS PENDIENTES'.
+           05  MSG-ERR-023           PIC X(60)
+               VALUE 'ERROR: LIBRO EN BAJA, USE LA REACTIVACION'.
+           05  MSG-ERR-024           PIC X(60)
+               VALUE 'ERROR: ESTADO DE LIBRO INVALIDO'.
+           05  MSG-ERR-025           PIC X(60)
+               VALUE 'ERROR: EL LIBRO NO ESTA DADO DE BAJA'.
+           05  MSG-ERR-026           PIC X(60)
+               VALUE 'ERROR: MOTIVO DE REACTIVACION REQUERIDO'.
+           05  MSG-ERR-027           PIC X(60)
+               VALUE 'ERROR: CANTIDAD A TRANSFERIR INVALIDA'.
+           05  MSG-ERR-028           PIC X(60)
+               VALUE 'ERROR: ORIGEN Y DESTINO SON LA MISMA UBICACION'.
+           05  MSG-ERR-029           PIC X(60)
+               VALUE 'ERROR: CODIGO DESTINO YA EXISTE PARA OTRO LIBRO'.
+           05  MSG-ERR-030           PIC X(60)
+               VALUE 'ERROR: LIBRO CON PRESTAMOS O RESERVAS PENDIENTES'.
+           05  MSG-ERR-031           PIC X(60)
+               VALUE 'ERROR: NO TIENE RESERVA NOTIFICADA PARA EL LIBRO'.
+           05  MSG-ERR-032           PIC X(60)
+               VALUE 'ERROR: NO HAY EJEMPLAR RETENIDO PARA RETIRAR'.
 
       *
       * MENSAJES INFORMATIVOS
@@ -38,3 +92,29 @@
                VALUE 'PRESTAMO REGISTRADO EXITOSAMENTE'.
            05  MSG-INFO-004          PIC X(60)
                VALUE 'DEVOLUCION PROCESADA EXITOSAMENTE'.
+           05  MSG-INFO-005          PIC X(60)
+               VALUE 'USUARIO MODIFICADO EXITOSAMENTE'.
+           05  MSG-INFO-006          PIC X(60)
+               VALUE 'USUARIO DADO DE BAJA EXITOSAMENTE'.
+           05  MSG-INFO-007          PIC X(60)
+               VALUE 'EJEMPLAR REGISTRADO EXITOSAMENTE'.
+           05  MSG-INFO-008          PIC X(60)
+               VALUE 'EJEMPLAR RETIRADO DE CIRCULACION'.
+           05  MSG-INFO-009          PIC X(60)
+               VALUE 'RESERVA REGISTRADA EXITOSAMENTE'.
+           05  MSG-INFO-010          PIC X(60)
+               VALUE 'RESERVA CANCELADA EXITOSAMENTE'.
+           05  MSG-INFO-011          PIC X(60)
+               VALUE 'RESERVA NOTIFICADA AL USUARIO'.
+           05  MSG-INFO-012          PIC X(60)
+               VALUE 'PRESTAMO RENOVADO EXITOSAMENTE'.
+           05  MSG-INFO-013          PIC X(60)
+               VALUE 'PAGO DE MULTA REGISTRADO EXITOSAMENTE'.
+           05  MSG-INFO-014          PIC X(60)
+               VALUE 'ESTADO DE LIBRO ACTUALIZADO EXITOSAMENTE'.
+           05  MSG-INFO-015          PIC X(60)
+               VALUE 'LIBRO REACTIVADO EXITOSAMENTE'.
+           05  MSG-INFO-016          PIC X(60)
+               VALUE 'TRANSFERENCIA ENTRE UBICACIONES REGISTRADA'.
+           05  MSG-INFO-017          PIC X(60)
+               VALUE 'PRESTAMO POR RETIRO DE RESERVA REGISTRADO'.
