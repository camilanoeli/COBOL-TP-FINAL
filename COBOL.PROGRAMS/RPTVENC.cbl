@@ -0,0 +1,233 @@
+      *****************************************************************
+      * PROGRAMA: RPTVENC                                             *
+      * PROPOSITO: REPORTE DIARIO DE PRESTAMOS VENCIDOS, ORDENADO POR  *
+      *            DIAS DE ATRASO DESCENDENTE, CON TITULO DEL LIBRO,   *
+      *            NOMBRE DEL USUARIO Y MULTA PROYECTADA.              *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 21/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTVENC.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PRESTAMO       ASSIGN TO "PRESTAMO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PRE-CODIGO-PRESTAMO
+                  FILE STATUS IS WS-FS-PRESTAMO.
+
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-USUARIO        ASSIGN TO "USUARIO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USR-CODIGO
+                  FILE STATUS IS WS-FS-USUARIO.
+
+           SELECT ARCH-ORDEN          ASSIGN TO "ORDVENC.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARCH-REPORTE        ASSIGN TO "RPTVENC.LIS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-PRESTAMO.
+       01  REG-PRESTAMO.
+           COPY PRESTAMO.
+
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-USUARIO.
+       01  REG-USUARIO.
+           COPY USUARIO.
+
+       SD  ARCH-ORDEN.
+       01  REG-ORDEN.
+           05  ORD-DIAS-ATRASO         PIC 9(5).
+           05  ORD-LIB-CODIGO          PIC X(10).
+           05  ORD-TITULO              PIC X(30).
+           05  ORD-USUARIO             PIC X(25).
+           05  ORD-MULTA               PIC 9(7)V99.
+
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+       COPY LINREP.
+
+       01  WS-FS-PRESTAMO              PIC X(2).
+       01  WS-FS-LIBRO                 PIC X(2).
+       01  WS-FS-USUARIO               PIC X(2).
+       01  WS-FS-REPORTE               PIC X(2).
+
+       01  WS-SW-FIN-PRESTAMO          PIC X(1)  VALUE 'N'.
+           88  WS-FIN-PRESTAMO         VALUE 'S'.
+       01  WS-SW-FIN-ORDEN             PIC X(1)  VALUE 'N'.
+           88  WS-FIN-ORDEN            VALUE 'S'.
+
+       01  WS-FECHA-SISTEMA            PIC 9(8).
+       01  WS-FECHA-HOY                PIC X(10).
+       01  WS-DIAS-ATRASO              PIC S9(6).
+       01  WS-LINEAS-IMPRESAS          PIC 9(3)  VALUE 99.
+       01  WS-NRO-PAGINA               PIC 9(3)  VALUE ZERO.
+       01  WS-TOTAL-REGISTROS          PIC 9(7)  VALUE ZERO.
+       01  WS-LINEAS-DISPONIBLES       PIC 9(3).
+
+       01  WS-CALL-FUNCION             PIC X(7).
+       01  WS-CALL-DIAS                PIC S9(6).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 0100-OBTENER-FECHA-HOY THRU 0100-EXIT.
+           COMPUTE WS-LINEAS-DISPONIBLES =
+               CONST-LINEAS-PAGINA - CONST-LINEAS-CABECERA.
+           SORT ARCH-ORDEN
+               ON DESCENDING KEY ORD-DIAS-ATRASO
+               INPUT PROCEDURE IS 1000-GENERAR-ENTRADAS THRU 1000-EXIT
+               OUTPUT PROCEDURE IS 3000-IMPRIMIR-REPORTE THRU 3000-EXIT.
+           STOP RUN.
+
+       0100-OBTENER-FECHA-HOY.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+       0100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * PROCEDIMIENTO DE ENTRADA DEL SORT: RECORRE LOS PRESTAMOS        *
+      * VIGENTES Y LIBERA (RELEASE) UNA LINEA DE TRABAJO POR CADA       *
+      * UNO QUE SE ENCUENTRE VENCIDO.                                  *
+      *****************************************************************
+       1000-GENERAR-ENTRADAS.
+           OPEN INPUT ARCH-PRESTAMO.
+           OPEN INPUT ARCH-LIBRO.
+           OPEN INPUT ARCH-USUARIO.
+           PERFORM 1100-LEER-PRESTAMO THRU 1100-EXIT.
+           PERFORM 1200-EVALUAR-PRESTAMO THRU 1200-EXIT
+               UNTIL WS-FIN-PRESTAMO.
+           CLOSE ARCH-PRESTAMO ARCH-LIBRO ARCH-USUARIO.
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-PRESTAMO.
+           READ ARCH-PRESTAMO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-PRESTAMO
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-EVALUAR-PRESTAMO.
+           IF PRE-VIGENTE
+               MOVE 'DIFDIAS'           TO WS-CALL-FUNCION
+               CALL 'FECHAUTL' USING WS-CALL-FUNCION
+                                     PRE-FECHA-VENCIMIENTO
+                                     WS-FECHA-HOY
+                                     WS-CALL-DIAS
+               END-CALL
+               MOVE WS-CALL-DIAS TO WS-DIAS-ATRASO
+               IF WS-DIAS-ATRASO > 0
+                   PERFORM 1300-ARMAR-ENTRADA THRU 1300-EXIT
+               END-IF
+           END-IF.
+           PERFORM 1100-LEER-PRESTAMO THRU 1100-EXIT.
+       1200-EXIT.
+           EXIT.
+
+       1300-ARMAR-ENTRADA.
+           MOVE WS-DIAS-ATRASO      TO ORD-DIAS-ATRASO.
+           MOVE PRE-LIB-CODIGO      TO ORD-LIB-CODIGO.
+           MOVE PRE-LIB-CODIGO      TO LIB-CODIGO.
+           READ ARCH-LIBRO
+               INVALID KEY
+                   MOVE SPACES TO LIB-TITULO
+           END-READ.
+           MOVE LIB-TITULO (1:30)   TO ORD-TITULO.
+           MOVE PRE-USR-CODIGO      TO USR-CODIGO.
+           READ ARCH-USUARIO
+               INVALID KEY
+                   MOVE SPACES TO USR-NOMBRE
+           END-READ.
+           MOVE USR-NOMBRE (1:25)   TO ORD-USUARIO.
+           COMPUTE ORD-MULTA = WS-DIAS-ATRASO * CONST-MULTA-DIA.
+           RELEASE REG-ORDEN.
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * PROCEDIMIENTO DE SALIDA DEL SORT: IMPRIME EL LISTADO YA         *
+      * ORDENADO, CON QUIEBRE DE PAGINA CADA CONST-LINEAS-PAGINA        *
+      * LINEAS (DESCONTANDO CONST-LINEAS-CABECERA).                    *
+      *****************************************************************
+       3000-IMPRIMIR-REPORTE.
+           OPEN OUTPUT ARCH-REPORTE.
+           RETURN ARCH-ORDEN
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ORDEN
+           END-RETURN.
+           PERFORM 3100-IMPRIMIR-DETALLE THRU 3100-EXIT
+               UNTIL WS-FIN-ORDEN.
+           IF WS-TOTAL-REGISTROS = ZERO
+               MOVE 'NO HAY PRESTAMOS VENCIDOS' TO REG-REPORTE
+               WRITE REG-REPORTE
+           END-IF.
+           MOVE WS-TOTAL-REGISTROS TO LIN-TOTAL-REGISTROS.
+           WRITE REG-REPORTE FROM LINEA-TOTAL-REGISTROS.
+           CLOSE ARCH-REPORTE.
+       3000-EXIT.
+           EXIT.
+
+       3100-IMPRIMIR-DETALLE.
+           IF WS-LINEAS-IMPRESAS >= WS-LINEAS-DISPONIBLES
+               PERFORM 3200-IMPRIMIR-CABECERA THRU 3200-EXIT
+           END-IF.
+           MOVE ORD-LIB-CODIGO TO LIN-VEN-LIB-CODIGO.
+           MOVE ORD-TITULO     TO LIN-VEN-TITULO.
+           MOVE ORD-USUARIO    TO LIN-VEN-USUARIO.
+           MOVE ORD-DIAS-ATRASO TO LIN-VEN-DIAS.
+           MOVE ORD-MULTA      TO LIN-VEN-MULTA.
+           WRITE REG-REPORTE FROM LINEA-DETALLE-VENCIDO.
+           ADD 1 TO WS-LINEAS-IMPRESAS.
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           RETURN ARCH-ORDEN
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ORDEN
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+       3200-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-NRO-PAGINA.
+           MOVE WS-NRO-PAGINA TO LIN-NUMERO-PAGINA.
+           MOVE WS-FECHA-HOY TO LIN-FECHA.
+           MOVE 'PRESTAMOS VENCIDOS' TO LIN-TITULO-REPORTE.
+           IF WS-NRO-PAGINA > 1
+               WRITE REG-REPORTE FROM SPACES
+           END-IF.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-1.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-2.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-3.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           WRITE REG-REPORTE FROM LINEA-TITULO-VENCIDOS.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           MOVE ZERO TO WS-LINEAS-IMPRESAS.
+       3200-EXIT.
+           EXIT.
