@@ -0,0 +1,246 @@
+      *****************************************************************
+      * PROGRAMA: USRMANT                                             *
+      * PROPOSITO: MANTENIMIENTO (ALTA, MODIFICACION Y BAJA) DEL       *
+      *            MAESTRO DE USUARIOS (SOCIOS) DE LA BIBLIOTECA       *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 14/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USRMANT.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TRANS-USUARIO  ASSIGN TO "TRANUSR.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-TRANS.
+
+           SELECT ARCH-USUARIO        ASSIGN TO "USUARIO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USR-CODIGO
+                  FILE STATUS IS WS-FS-USUARIO.
+
+           SELECT ARCH-SALIDA         ASSIGN TO "SALUSR.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-TRANS-USUARIO.
+       01  REG-TRANS-USUARIO.
+           05  TRANS-OPERACION          PIC X(1).
+               88  TRANS-ALTA           VALUE 'A'.
+               88  TRANS-MODIFICACION   VALUE 'M'.
+               88  TRANS-BAJA           VALUE 'B'.
+           05  TRANS-USR-CODIGO         PIC X(10).
+           05  TRANS-USR-NOMBRE         PIC X(40).
+           05  TRANS-USR-CATEGORIA      PIC X(1).
+           05  TRANS-USR-TELEFONO       PIC X(15).
+           05  TRANS-USR-EMAIL          PIC X(40).
+
+       FD  ARCH-USUARIO.
+       01  REG-USUARIO.
+           COPY USUARIO.
+
+       FD  ARCH-SALIDA.
+       01  REG-SALIDA                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY MENSAJES.
+
+       01  WS-FS-TRANS                  PIC X(2).
+       01  WS-FS-USUARIO                PIC X(2).
+       01  WS-FS-SALIDA                 PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-SW-FIN-ARCHIVO        PIC X(1)  VALUE 'N'.
+               88  WS-FIN-ARCHIVO       VALUE 'S'.
+           05  WS-SW-RECHAZADO          PIC X(1)  VALUE 'N'.
+               88  WS-RECHAZADO         VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CONT-ALTAS            PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-MODIFICACIONES   PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-BAJAS            PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-ERRORES          PIC 9(6)  VALUE ZERO.
+
+       01  WS-FECHA-SISTEMA             PIC 9(8).
+       01  WS-FECHA-HOY                 PIC X(10).
+       01  WS-MENSAJE-RECHAZO           PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  ARCH-TRANS-USUARIO.
+           OPEN I-O    ARCH-USUARIO.
+           OPEN OUTPUT ARCH-SALIDA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+           PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-TRANSACCION.
+           READ ARCH-TRANS-USUARIO
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESAR-TRANSACCION.
+           MOVE 'N' TO WS-SW-RECHAZADO.
+           MOVE SPACES TO WS-MENSAJE-RECHAZO.
+           PERFORM 2050-VALIDAR-DATOS THRU 2050-EXIT.
+           IF NOT WS-RECHAZADO
+               EVALUATE TRUE
+                   WHEN TRANS-ALTA
+                       PERFORM 2100-PROCESAR-ALTA THRU 2100-EXIT
+                   WHEN TRANS-MODIFICACION
+                       PERFORM 2200-PROCESAR-MODIFICACION
+                           THRU 2200-EXIT
+                   WHEN TRANS-BAJA
+                       PERFORM 2300-PROCESAR-BAJA THRU 2300-EXIT
+                   WHEN OTHER
+                       MOVE 'S' TO WS-SW-RECHAZADO
+                       MOVE 'ERROR: CODIGO DE OPERACION INVALIDO'
+                           TO WS-MENSAJE-RECHAZO
+               END-EVALUATE
+           END-IF.
+           IF WS-RECHAZADO
+               ADD 1 TO WS-CONT-ERRORES
+               STRING TRANS-USR-CODIGO    DELIMITED BY SIZE
+                      ' '                 DELIMITED BY SIZE
+                      WS-MENSAJE-RECHAZO  DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+           PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2050-VALIDAR-DATOS.
+           IF TRANS-USR-CODIGO = SPACES
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-009 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO AND TRANS-ALTA
+                   AND TRANS-USR-NOMBRE = SPACES
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-010 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO AND TRANS-ALTA
+                   AND TRANS-USR-CATEGORIA NOT = 'E'
+                   AND TRANS-USR-CATEGORIA NOT = 'D'
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-011 TO WS-MENSAJE-RECHAZO
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+       2100-PROCESAR-ALTA.
+           MOVE TRANS-USR-CODIGO TO USR-CODIGO.
+           READ ARCH-USUARIO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-012 TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO
+               MOVE TRANS-USR-NOMBRE     TO USR-NOMBRE
+               MOVE TRANS-USR-CATEGORIA  TO USR-CATEGORIA
+               MOVE TRANS-USR-TELEFONO   TO USR-TELEFONO
+               MOVE TRANS-USR-EMAIL      TO USR-EMAIL
+               MOVE WS-FECHA-HOY         TO USR-FECHA-ALTA
+               MOVE 'A'                  TO USR-ESTADO
+               WRITE REG-USUARIO
+               ADD 1 TO WS-CONT-ALTAS
+               STRING TRANS-USR-CODIGO DELIMITED BY SIZE
+                      ' '              DELIMITED BY SIZE
+                      MSG-INFO-002     DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-PROCESAR-MODIFICACION.
+           MOVE TRANS-USR-CODIGO TO USR-CODIGO.
+           READ ARCH-USUARIO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-007 TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO
+               IF TRANS-USR-NOMBRE NOT = SPACES
+                   MOVE TRANS-USR-NOMBRE TO USR-NOMBRE
+               END-IF
+               IF TRANS-USR-CATEGORIA = 'E' OR TRANS-USR-CATEGORIA = 'D'
+                   MOVE TRANS-USR-CATEGORIA TO USR-CATEGORIA
+               END-IF
+               IF TRANS-USR-TELEFONO NOT = SPACES
+                   MOVE TRANS-USR-TELEFONO TO USR-TELEFONO
+               END-IF
+               IF TRANS-USR-EMAIL NOT = SPACES
+                   MOVE TRANS-USR-EMAIL TO USR-EMAIL
+               END-IF
+               REWRITE REG-USUARIO
+               ADD 1 TO WS-CONT-MODIFICACIONES
+               STRING TRANS-USR-CODIGO DELIMITED BY SIZE
+                      ' '              DELIMITED BY SIZE
+                      MSG-INFO-005     DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-PROCESAR-BAJA.
+           MOVE TRANS-USR-CODIGO TO USR-CODIGO.
+           READ ARCH-USUARIO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-007 TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO
+               MOVE 'B' TO USR-ESTADO
+               REWRITE REG-USUARIO
+               ADD 1 TO WS-CONT-BAJAS
+               STRING TRANS-USR-CODIGO DELIMITED BY SIZE
+                      ' '              DELIMITED BY SIZE
+                      MSG-INFO-006     DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARCH-TRANS-USUARIO
+                 ARCH-USUARIO
+                 ARCH-SALIDA.
+           DISPLAY 'USRMANT - ALTAS: '         WS-CONT-ALTAS
+                   ' MODIFICACIONES: '         WS-CONT-MODIFICACIONES
+                   ' BAJAS: '                  WS-CONT-BAJAS
+                   ' ERRORES: '                WS-CONT-ERRORES.
+       9000-EXIT.
+           EXIT.
