@@ -0,0 +1,220 @@
+      *****************************************************************
+      * PROGRAMA: EJEMANT                                             *
+      * PROPOSITO: MANTENIMIENTO DE EJEMPLARES (COPIAS FISICAS) DE    *
+      *            LOS LIBROS: ALTA DE EJEMPLARES NUEVOS Y CAMBIO DE  *
+      *            CONDICION/ESTADO (POR EJEMPLO, RETIRAR UN EJEMPLAR *
+      *            DANADO DE CIRCULACION SIN TOCAR LOS CONTADORES DE  *
+      *            STOCK AGREGADOS DE LIBRO).                         *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 24/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJEMANT.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TRANS-EJEMPLAR ASSIGN TO "TRANEJE.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-TRANS.
+
+           SELECT ARCH-EJEMPLAR       ASSIGN TO "EJEMPLAR.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EJE-CLAVE
+                  ALTERNATE RECORD KEY IS EJE-LIB-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-EJEMPLAR.
+
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-SALIDA         ASSIGN TO "SALEJE.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-TRANS-EJEMPLAR.
+       01  REG-TRANS-EJEMPLAR.
+           05  TRANS-OPERACION          PIC X(1).
+               88  TRANS-ALTA           VALUE 'A'.
+               88  TRANS-CAMBIO-ESTADO  VALUE 'C'.
+           05  TRANS-LIB-CODIGO         PIC X(10).
+           05  TRANS-NRO-EJEMPLAR       PIC 9(4).
+           05  TRANS-CODIGO-BARRA       PIC X(15).
+           05  TRANS-CONDICION          PIC X(1).
+           05  TRANS-ESTADO             PIC X(1).
+
+       FD  ARCH-EJEMPLAR.
+       01  REG-EJEMPLAR.
+           COPY EJEMPLAR.
+
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-SALIDA.
+       01  REG-SALIDA                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY MENSAJES.
+
+       01  WS-FS-TRANS                  PIC X(2).
+       01  WS-FS-EJEMPLAR                PIC X(2).
+       01  WS-FS-LIBRO                  PIC X(2).
+       01  WS-FS-SALIDA                 PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-SW-FIN-ARCHIVO        PIC X(1)  VALUE 'N'.
+               88  WS-FIN-ARCHIVO       VALUE 'S'.
+           05  WS-SW-RECHAZADO          PIC X(1)  VALUE 'N'.
+               88  WS-RECHAZADO         VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CONT-ALTAS            PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-CAMBIOS          PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-ERRORES          PIC 9(6)  VALUE ZERO.
+
+       01  WS-MENSAJE-RECHAZO           PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  ARCH-TRANS-EJEMPLAR.
+           OPEN I-O    ARCH-EJEMPLAR.
+           OPEN INPUT  ARCH-LIBRO.
+           OPEN OUTPUT ARCH-SALIDA.
+           PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-TRANSACCION.
+           READ ARCH-TRANS-EJEMPLAR
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESAR-TRANSACCION.
+           MOVE 'N' TO WS-SW-RECHAZADO.
+           MOVE SPACES TO WS-MENSAJE-RECHAZO.
+           EVALUATE TRUE
+               WHEN TRANS-ALTA
+                   PERFORM 2100-PROCESAR-ALTA THRU 2100-EXIT
+               WHEN TRANS-CAMBIO-ESTADO
+                   PERFORM 2200-PROCESAR-CAMBIO THRU 2200-EXIT
+               WHEN OTHER
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE 'ERROR: CODIGO DE OPERACION INVALIDO'
+                       TO WS-MENSAJE-RECHAZO
+           END-EVALUATE.
+           IF WS-RECHAZADO
+               ADD 1 TO WS-CONT-ERRORES
+               STRING TRANS-LIB-CODIGO    DELIMITED BY SIZE
+                      ' '                 DELIMITED BY SIZE
+                      WS-MENSAJE-RECHAZO  DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+           PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESAR-ALTA.
+           MOVE TRANS-LIB-CODIGO TO LIB-CODIGO.
+           READ ARCH-LIBRO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE 'ERROR: LIBRO NO ENCONTRADO'
+                       TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO
+               MOVE TRANS-LIB-CODIGO   TO EJE-LIB-CODIGO
+               MOVE TRANS-NRO-EJEMPLAR TO EJE-NRO-EJEMPLAR
+               READ ARCH-EJEMPLAR
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-SW-RECHAZADO
+                       MOVE MSG-ERR-014 TO WS-MENSAJE-RECHAZO
+               END-READ
+           END-IF.
+           IF NOT WS-RECHAZADO
+               MOVE TRANS-CODIGO-BARRA TO EJE-CODIGO-BARRA
+               MOVE TRANS-CONDICION    TO EJE-CONDICION
+               MOVE 'D'                TO EJE-ESTADO
+               WRITE REG-EJEMPLAR
+               ADD 1 TO WS-CONT-ALTAS
+               STRING TRANS-LIB-CODIGO DELIMITED BY SIZE
+                      ' '              DELIMITED BY SIZE
+                      MSG-INFO-007     DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * CAMBIA LA CONDICION/ESTADO DE UN EJEMPLAR (POR EJEMPLO, PARA    *
+      * RETIRARLO DE CIRCULACION POR DANO O EXTRAVIO). NO MODIFICA      *
+      * LIB-STOCK-TOTAL NI LIB-STOCK-DISPONIBLE: ESOS CONTADORES        *
+      * AGREGADOS SE CONCILIAN POR SEPARADO.                           *
+      *****************************************************************
+       2200-PROCESAR-CAMBIO.
+           MOVE TRANS-LIB-CODIGO   TO EJE-LIB-CODIGO.
+           MOVE TRANS-NRO-EJEMPLAR TO EJE-NRO-EJEMPLAR.
+           READ ARCH-EJEMPLAR
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-013 TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO AND EJE-PRESTADO
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE 'ERROR: EL EJEMPLAR ESTA PRESTADO'
+                   TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               IF TRANS-CONDICION NOT = SPACES
+                   MOVE TRANS-CONDICION TO EJE-CONDICION
+               END-IF
+               IF TRANS-ESTADO NOT = SPACES
+                   MOVE TRANS-ESTADO TO EJE-ESTADO
+               END-IF
+               REWRITE REG-EJEMPLAR
+               ADD 1 TO WS-CONT-CAMBIOS
+               STRING TRANS-LIB-CODIGO DELIMITED BY SIZE
+                      ' '              DELIMITED BY SIZE
+                      MSG-INFO-008     DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARCH-TRANS-EJEMPLAR
+                 ARCH-EJEMPLAR
+                 ARCH-LIBRO
+                 ARCH-SALIDA.
+           DISPLAY 'EJEMANT - ALTAS: '  WS-CONT-ALTAS
+                   ' CAMBIOS: '         WS-CONT-CAMBIOS
+                   ' ERRORES: '         WS-CONT-ERRORES.
+       9000-EXIT.
+           EXIT.
