@@ -0,0 +1,360 @@
+      *****************************************************************
+      * PROGRAMA: TRANSLIB                                            *
+      * PROPOSITO: PROCESA TRANSFERENCIAS DE STOCK DE UN LIBRO ENTRE   *
+      *            SUCURSALES (LIB-UBICACION). SI YA EXISTE UN         *
+      *            REGISTRO DE ESE LIBRO EN LA UBICACION DESTINO, EL   *
+      *            STOCK SE FUSIONA EN EL (MERGE); SI NO EXISTE, SE    *
+      *            CREA UN NUEVO REGISTRO EN EL DESTINO CON EL CODIGO  *
+      *            PROVISTO POR LA TRANSACCION (SPLIT).                *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.1                                                  *
+      *                                                                *
+      * MODIFICACIONES:                                                *
+      * 09/08/2026 CNA VERSION 1.1 - LA TRANSFERENCIA AHORA MUEVE      *
+      *   TAMBIEN LOS EJEMPLARES FISICOS DISPONIBLES DEL ORIGEN AL     *
+      *   DESTINO (HASTA LA CANTIDAD TRANSFERIDA), PARA QUE LIB-STOCK- *
+      *   DISPONIBLE DEL DESTINO SIEMPRE TENGA EJEMPLARES REALES QUE   *
+      *   LO RESPALDEN Y PRESTMOV PUEDA ASIGNARLOS.                    *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSLIB.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TRANS-TRASLADO ASSIGN TO "TRANSLIB.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-TRANS.
+
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-SALIDA         ASSIGN TO "SALTRANS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-SALIDA.
+
+           SELECT ARCH-EJEMPLAR       ASSIGN TO "EJEMPLAR.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EJE-CLAVE
+                  FILE STATUS IS WS-FS-EJEMPLAR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-TRANS-TRASLADO.
+       01  REG-TRANS-TRASLADO.
+           05  TRANS-LIB-CODIGO-ORIGEN  PIC X(10).
+           05  TRANS-LIB-CODIGO-DESTINO PIC X(10).
+           05  TRANS-UBICACION-DESTINO  PIC X(10).
+           05  TRANS-CANTIDAD           PIC 9(3).
+           05  TRANS-USUARIO            PIC X(8).
+
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-SALIDA.
+       01  REG-SALIDA                   PIC X(80).
+
+       FD  ARCH-EJEMPLAR.
+       01  REG-EJEMPLAR.
+           COPY EJEMPLAR.
+
+       WORKING-STORAGE SECTION.
+       COPY MENSAJES.
+
+       01  WS-FS-TRANS                  PIC X(2).
+       01  WS-FS-LIBRO                  PIC X(2).
+       01  WS-FS-SALIDA                 PIC X(2).
+       01  WS-FS-EJEMPLAR               PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-SW-FIN-ARCHIVO        PIC X(1)  VALUE 'N'.
+               88  WS-FIN-ARCHIVO       VALUE 'S'.
+           05  WS-SW-RECHAZADO          PIC X(1)  VALUE 'N'.
+               88  WS-RECHAZADO         VALUE 'S'.
+           05  WS-SW-NRO-LIBRE          PIC X(1)  VALUE 'N'.
+               88  WS-NRO-LIBRE         VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CONT-TRANSFERENCIAS   PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-ERRORES          PIC 9(6)  VALUE ZERO.
+
+       01  WS-MENSAJE-RECHAZO           PIC X(60).
+       01  WS-FECHA-HOY                 PIC X(10).
+       01  WS-FECHA-SISTEMA             PIC 9(8).
+
+       01  WS-REGISTRO-ORIGEN.
+           COPY LIBRO.
+
+       01  WS-IX-EJEMPLAR                PIC 9(3)  VALUE ZERO.
+       01  WS-NRO-EJEMPLAR-DESTINO       PIC 9(4)  VALUE ZERO.
+       01  WS-EJE-CODIGO-BARRA           PIC X(15).
+       01  WS-EJE-CONDICION              PIC X(1).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  ARCH-TRANS-TRASLADO.
+           OPEN I-O    ARCH-LIBRO.
+           OPEN I-O    ARCH-EJEMPLAR.
+           OPEN OUTPUT ARCH-SALIDA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1200-LEER-TRANSACCION.
+           READ ARCH-TRANS-TRASLADO
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+       2000-PROCESAR-TRANSACCION.
+           MOVE 'N' TO WS-SW-RECHAZADO.
+           MOVE SPACES TO WS-MENSAJE-RECHAZO.
+           PERFORM 2100-VALIDAR-Y-RETIRAR-ORIGEN THRU 2100-EXIT.
+           IF NOT WS-RECHAZADO
+               PERFORM 2200-APLICAR-EN-DESTINO THRU 2200-EXIT
+           END-IF.
+           IF WS-RECHAZADO
+               ADD 1 TO WS-CONT-ERRORES
+               STRING TRANS-LIB-CODIGO-ORIGEN DELIMITED BY SIZE
+                      ' '                     DELIMITED BY SIZE
+                      WS-MENSAJE-RECHAZO      DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           ELSE
+               ADD 1 TO WS-CONT-TRANSFERENCIAS
+               STRING TRANS-LIB-CODIGO-ORIGEN DELIMITED BY SIZE
+                      ' '                     DELIMITED BY SIZE
+                      MSG-INFO-016            DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * VALIDA EL REGISTRO ORIGEN Y, SI TODO ESTA EN REGLA, LE         *
+      * DESCUENTA LA CANTIDAD TRANSFERIDA DE AMBOS CONTADORES DE       *
+      * STOCK. SE GUARDA UNA COPIA DEL REGISTRO ORIGEN (YA ACTUALIZADO)*
+      * PORQUE EL PASO SIGUIENTE REUTILIZA EL AREA REG-LIBRO PARA LEER *
+      * EL DESTINO.                                                    *
+      *****************************************************************
+       2100-VALIDAR-Y-RETIRAR-ORIGEN.
+           MOVE TRANS-LIB-CODIGO-ORIGEN TO LIB-CODIGO OF REG-LIBRO.
+           READ ARCH-LIBRO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE 'ERROR: LIBRO ORIGEN NO ENCONTRADO'
+                       TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO
+                   AND LIB-UBICACION OF REG-LIBRO
+                       = TRANS-UBICACION-DESTINO
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-028 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+                   AND (TRANS-CANTIDAD = ZERO
+                    OR TRANS-CANTIDAD
+                       > LIB-STOCK-DISPONIBLE OF REG-LIBRO)
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-027 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               SUBTRACT TRANS-CANTIDAD FROM LIB-STOCK-TOTAL OF REG-LIBRO
+               SUBTRACT TRANS-CANTIDAD
+                   FROM LIB-STOCK-DISPONIBLE OF REG-LIBRO
+               REWRITE REG-LIBRO
+               MOVE REG-LIBRO TO WS-REGISTRO-ORIGEN
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * SI YA HAY UN REGISTRO CON EL CODIGO DESTINO, SE LE SUMA LA     *
+      * CANTIDAD TRANSFERIDA (MERGE), VALIDANDO QUE SEA EL MISMO       *
+      * TITULO/AUTOR Y LA MISMA UBICACION DESTINO QUE LA TRANSACCION.  *
+      * SI NO EXISTE, SE CREA UN REGISTRO NUEVO PARA LA UBICACION      *
+      * DESTINO A PARTIR DE LOS DATOS DEL ORIGEN (SPLIT).              *
+      *****************************************************************
+       2200-APLICAR-EN-DESTINO.
+           MOVE TRANS-LIB-CODIGO-DESTINO TO LIB-CODIGO OF REG-LIBRO.
+           READ ARCH-LIBRO
+               INVALID KEY
+                   MOVE 'N' TO WS-SW-RECHAZADO
+           END-READ.
+           IF WS-FS-LIBRO = '00'
+               IF LIB-TITULO OF REG-LIBRO
+                       NOT = LIB-TITULO OF WS-REGISTRO-ORIGEN
+                    OR LIB-AUTOR OF REG-LIBRO
+                       NOT = LIB-AUTOR OF WS-REGISTRO-ORIGEN
+                    OR LIB-UBICACION OF REG-LIBRO
+                       NOT = TRANS-UBICACION-DESTINO
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-029 TO WS-MENSAJE-RECHAZO
+                   PERFORM 2300-REPONER-ORIGEN THRU 2300-EXIT
+               ELSE
+                   ADD TRANS-CANTIDAD TO LIB-STOCK-TOTAL OF REG-LIBRO
+                   ADD TRANS-CANTIDAD
+                       TO LIB-STOCK-DISPONIBLE OF REG-LIBRO
+                   REWRITE REG-LIBRO
+                   PERFORM 2250-MOVER-EJEMPLARES THRU 2250-EXIT
+               END-IF
+           ELSE
+               MOVE WS-REGISTRO-ORIGEN TO REG-LIBRO
+               MOVE TRANS-LIB-CODIGO-DESTINO TO LIB-CODIGO OF REG-LIBRO
+               MOVE TRANS-UBICACION-DESTINO
+                   TO LIB-UBICACION OF REG-LIBRO
+               MOVE TRANS-CANTIDAD TO LIB-STOCK-TOTAL OF REG-LIBRO
+               MOVE TRANS-CANTIDAD TO LIB-STOCK-DISPONIBLE OF REG-LIBRO
+               MOVE WS-FECHA-HOY TO LIB-FECHA-ALTA OF REG-LIBRO
+               MOVE TRANS-USUARIO TO LIB-USUARIO-ALTA OF REG-LIBRO
+               IF LIB-COD-ORIGEN-TRASLADO OF REG-LIBRO = SPACES
+                   MOVE TRANS-LIB-CODIGO-ORIGEN
+                       TO LIB-COD-ORIGEN-TRASLADO OF REG-LIBRO
+               END-IF
+               WRITE REG-LIBRO
+               PERFORM 2250-MOVER-EJEMPLARES THRU 2250-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * TRASLADA AL DESTINO, HASTA LA CANTIDAD TRANSFERIDA, LOS         *
+      * EJEMPLARES FISICOS DISPONIBLES QUE EFECTIVAMENTE EXISTAN EN EL *
+      * ORIGEN, PARA QUE EL STOCK DISPONIBLE DEL DESTINO TENGA         *
+      * EJEMPLARES REALES QUE LO RESPALDEN. SI EL ORIGEN TIENE MENOS   *
+      * EJEMPLARES DADOS DE ALTA EN EJEMANT QUE LA CANTIDAD            *
+      * TRANSFERIDA, SE TRASLADAN LOS QUE HAYA Y NO SE CONSIDERA UN    *
+      * ERROR DE LA TRANSACCION.                                       *
+      *****************************************************************
+       2250-MOVER-EJEMPLARES.
+           PERFORM 2260-MOVER-UN-EJEMPLAR THRU 2260-EXIT
+               VARYING WS-IX-EJEMPLAR FROM 1 BY 1
+               UNTIL WS-IX-EJEMPLAR > TRANS-CANTIDAD.
+       2250-EXIT.
+           EXIT.
+
+       2260-MOVER-UN-EJEMPLAR.
+           PERFORM 2270-BUSCAR-EJEMPLAR-ORIGEN THRU 2270-EXIT.
+           IF WS-FS-EJEMPLAR = '00'
+               MOVE EJE-CODIGO-BARRA TO WS-EJE-CODIGO-BARRA
+               MOVE EJE-CONDICION    TO WS-EJE-CONDICION
+               DELETE ARCH-EJEMPLAR RECORD
+               PERFORM 2280-ASIGNAR-NRO-DESTINO THRU 2280-EXIT
+               MOVE TRANS-LIB-CODIGO-DESTINO TO EJE-LIB-CODIGO
+               MOVE WS-NRO-EJEMPLAR-DESTINO  TO EJE-NRO-EJEMPLAR
+               MOVE WS-EJE-CODIGO-BARRA      TO EJE-CODIGO-BARRA
+               MOVE WS-EJE-CONDICION         TO EJE-CONDICION
+               MOVE 'D'                      TO EJE-ESTADO
+               WRITE REG-EJEMPLAR
+           END-IF.
+       2260-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * BUSCA EL PRIMER EJEMPLAR DISPONIBLE DEL LIBRO ORIGEN, EN ORDEN *
+      * DE CLAVE (IGUAL QUE 2130-ASIGNAR-EJEMPLAR DE PRESTMOV).        *
+      *****************************************************************
+       2270-BUSCAR-EJEMPLAR-ORIGEN.
+           MOVE TRANS-LIB-CODIGO-ORIGEN TO EJE-LIB-CODIGO.
+           MOVE ZERO                    TO EJE-NRO-EJEMPLAR.
+           START ARCH-EJEMPLAR KEY IS >= EJE-CLAVE
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-EJEMPLAR
+           END-START.
+           PERFORM 2275-LEER-SIGUIENTE-ORIGEN THRU 2275-EXIT
+               UNTIL WS-FS-EJEMPLAR NOT = '00'
+                  OR EJE-LIB-CODIGO NOT = TRANS-LIB-CODIGO-ORIGEN
+                  OR EJE-DISPONIBLE.
+           IF WS-FS-EJEMPLAR = '00'
+                   AND EJE-LIB-CODIGO NOT = TRANS-LIB-CODIGO-ORIGEN
+               MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+           END-IF.
+       2270-EXIT.
+           EXIT.
+
+       2275-LEER-SIGUIENTE-ORIGEN.
+           READ ARCH-EJEMPLAR NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+           END-READ.
+       2275-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * BUSCA EL PRIMER NUMERO DE EJEMPLAR LIBRE PARA EL CODIGO        *
+      * DESTINO, PROBANDO DESDE 0001 EN ADELANTE.                      *
+      *****************************************************************
+       2280-ASIGNAR-NRO-DESTINO.
+           MOVE ZERO TO WS-NRO-EJEMPLAR-DESTINO.
+           MOVE 'N'  TO WS-SW-NRO-LIBRE.
+           PERFORM 2285-PROBAR-NRO-DESTINO THRU 2285-EXIT
+               UNTIL WS-NRO-LIBRE.
+       2280-EXIT.
+           EXIT.
+
+       2285-PROBAR-NRO-DESTINO.
+           ADD 1 TO WS-NRO-EJEMPLAR-DESTINO.
+           MOVE TRANS-LIB-CODIGO-DESTINO TO EJE-LIB-CODIGO.
+           MOVE WS-NRO-EJEMPLAR-DESTINO  TO EJE-NRO-EJEMPLAR.
+           READ ARCH-EJEMPLAR
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-NRO-LIBRE
+           END-READ.
+       2285-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * EL DESTINO RESULTO INVALIDO DESPUES DE HABER DESCONTADO EL     *
+      * STOCK DEL ORIGEN; SE REPONE EL ORIGEN PARA QUE LA TRANSACCION  *
+      * RECHAZADA NO DEJE EL MAESTRO DESCUADRADO.                      *
+      *****************************************************************
+       2300-REPONER-ORIGEN.
+           MOVE TRANS-LIB-CODIGO-ORIGEN TO LIB-CODIGO OF REG-LIBRO.
+           READ ARCH-LIBRO
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           ADD TRANS-CANTIDAD TO LIB-STOCK-TOTAL OF REG-LIBRO.
+           ADD TRANS-CANTIDAD TO LIB-STOCK-DISPONIBLE OF REG-LIBRO.
+           REWRITE REG-LIBRO.
+       2300-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARCH-TRANS-TRASLADO
+                 ARCH-LIBRO
+                 ARCH-EJEMPLAR
+                 ARCH-SALIDA.
+           DISPLAY 'TRANSLIB - TRANSFERENCIAS: ' WS-CONT-TRANSFERENCIAS
+                   ' ERRORES: '                  WS-CONT-ERRORES.
+       9000-EXIT.
+           EXIT.
