@@ -0,0 +1,835 @@
+      *****************************************************************
+      * PROGRAMA: PRESTMOV                                            *
+      * PROPOSITO: ALTA Y DEVOLUCION DE PRESTAMOS DE LIBROS.          *
+      *            VALIDA STOCK DISPONIBLE Y CANTIDAD MAXIMA DE       *
+      *            LIBROS POR CATEGORIA DE USUARIO, Y CALCULA LA      *
+      *            FECHA DE VENCIMIENTO DEL PRESTAMO.                 *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 30/07/2025                                             *
+      * VERSION: 1.6                                                  *
+      *****************************************************************
+      * MODIFICACIONES:                                               *
+      * 28/07/2025 CNA VERSION 1.2 - LA DEVOLUCION CONSULTA LA COLA    *
+      *                              DE RESERVAS DEL LIBRO ANTES DE    *
+      *                              REPONER EL EJEMPLAR AL ESTANTE:   *
+      *                              SI HAY UNA RESERVA PENDIENTE, EL  *
+      *                              EJEMPLAR QUEDA RETENIDO PARA EL   *
+      *                              PRIMERO EN LA FILA EN VEZ DE      *
+      *                              VOLVER A DISPONIBLE GENERAL.      *
+      * 30/07/2025 CNA VERSION 1.3 - AGREGADA LA TRANSACCION RENOVAR,  *
+      *                              QUE EXTIENDE LA FECHA DE          *
+      *                              VENCIMIENTO HASTA UN TOPE DE      *
+      *                              RENOVACIONES Y SE BLOQUEA SI EL   *
+      *                              LIBRO TIENE RESERVAS PENDIENTES.  *
+      * 31/07/2025 CNA VERSION 1.4 - EL ALTA DE PRESTAMO RECHAZA AL    *
+      *                              USUARIO QUE TENGA MULTAS          *
+      *                              PENDIENTES O CON PAGO PARCIAL.    *
+      * 09/08/2026 CNA VERSION 1.5 - AGREGADA LA TRANSACCION RETIRO,   *
+      *                              QUE PERMITE AL USUARIO CON UNA    *
+      *                              RESERVA NOTIFICADA RETIRAR EL     *
+      *                              EJEMPLAR RETENIDO A SU NOMBRE Y   *
+      *                              DEJA LA RESERVA EN ATENDIDA.      *
+      * 09/08/2026 CNA VERSION 1.6 - LA TRANSACCION RETIRO TAMBIEN     *
+      *                              VALIDA EL TOPE DE LIBROS VIGENTES *
+      *                              DEL USUARIO ANTES DE REGISTRAR EL *
+      *                              PRESTAMO, IGUAL QUE EL ALTA.      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRESTMOV.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TRANS-PRESTAMO  ASSIGN TO "TRANPRES.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-TRANS.
+
+           SELECT ARCH-LIBRO           ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-PRESTAMO        ASSIGN TO "PRESTAMO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PRE-CODIGO-PRESTAMO
+                  ALTERNATE RECORD KEY IS PRE-LIB-CODIGO
+                      WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS PRE-USR-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-PRESTAMO.
+
+           SELECT ARCH-CONTROL         ASSIGN TO "CONTROL.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CTL-CLAVE
+                  FILE STATUS IS WS-FS-CONTROL.
+
+           SELECT ARCH-USUARIO         ASSIGN TO "USUARIO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USR-CODIGO
+                  FILE STATUS IS WS-FS-USUARIO.
+
+           SELECT ARCH-EJEMPLAR        ASSIGN TO "EJEMPLAR.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EJE-CLAVE
+                  ALTERNATE RECORD KEY IS EJE-LIB-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-EJEMPLAR.
+
+           SELECT ARCH-RESERVA         ASSIGN TO "RESERVA.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS RES-CLAVE
+                  ALTERNATE RECORD KEY IS RES-USR-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-RESERVA.
+
+           SELECT ARCH-MULTA           ASSIGN TO "MULTA.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MUL-CODIGO-MULTA
+                  ALTERNATE RECORD KEY IS MUL-USR-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-MULTA.
+
+           SELECT ARCH-SALIDA          ASSIGN TO "SALPRES.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-TRANS-PRESTAMO.
+       01  REG-TRANS-PRESTAMO.
+           05  TRANS-OPERACION         PIC X(1).
+               88  TRANS-ALTA          VALUE 'A'.
+               88  TRANS-DEVOLUCION    VALUE 'D'.
+               88  TRANS-RENOVAR       VALUE 'R'.
+               88  TRANS-RETIRO        VALUE 'P'.
+           05  TRANS-LIB-CODIGO        PIC X(10).
+           05  TRANS-USR-CODIGO        PIC X(10).
+           05  TRANS-PRE-CODIGO        PIC X(12).
+
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-PRESTAMO.
+       01  REG-PRESTAMO.
+           COPY PRESTAMO.
+
+       FD  ARCH-CONTROL.
+       01  REG-CONTROL.
+           COPY CONTROL.
+
+       FD  ARCH-USUARIO.
+       01  REG-USUARIO.
+           COPY USUARIO.
+
+       FD  ARCH-EJEMPLAR.
+       01  REG-EJEMPLAR.
+           COPY EJEMPLAR.
+
+       FD  ARCH-RESERVA.
+       01  REG-RESERVA.
+           COPY RESERVA.
+
+       FD  ARCH-MULTA.
+       01  REG-MULTA.
+           COPY MULTA.
+
+       FD  ARCH-SALIDA.
+       01  REG-SALIDA               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+       COPY MENSAJES.
+
+       01  WS-FS-TRANS              PIC X(2).
+       01  WS-FS-LIBRO               PIC X(2).
+       01  WS-FS-PRESTAMO            PIC X(2).
+       01  WS-FS-CONTROL             PIC X(2).
+       01  WS-FS-USUARIO             PIC X(2).
+       01  WS-FS-EJEMPLAR            PIC X(2).
+       01  WS-FS-RESERVA             PIC X(2).
+       01  WS-FS-MULTA               PIC X(2).
+       01  WS-FS-SALIDA              PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-SW-FIN-ARCHIVO     PIC X(1)  VALUE 'N'.
+               88  WS-FIN-ARCHIVO    VALUE 'S'.
+           05  WS-SW-RECHAZADO       PIC X(1)  VALUE 'N'.
+               88  WS-RECHAZADO      VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CONT-ALTAS         PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-DEVOLUCIONES  PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-RENOVACIONES  PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-ERRORES       PIC 9(6)  VALUE ZERO.
+
+       01  WS-FECHA-HOY              PIC X(10).
+       01  WS-FECHA-SISTEMA          PIC 9(8).
+       01  WS-DIAS-PRESTAMO          PIC 9(2).
+       01  WS-MAX-LIBROS             PIC 9(2).
+       01  WS-CANT-VIGENTES          PIC 9(3)  VALUE ZERO.
+       01  WS-MENSAJE-RECHAZO        PIC X(60).
+       01  WS-SW-EJE-ENCONTRADO      PIC X(1)  VALUE 'N'.
+       01  WS-NRO-EJEMPLAR-ASIG      PIC 9(4)  VALUE ZERO.
+       01  WS-SW-RESERVA-ENCONTRADA  PIC X(1)  VALUE 'N'.
+       01  WS-SW-MULTA-PENDIENTE     PIC X(1)  VALUE 'N'.
+       01  WS-SW-RESERVA-NOTIFICADA  PIC X(1)  VALUE 'N'.
+
+       01  WS-CALL-FUNCION           PIC X(7).
+       01  WS-CALL-DIAS              PIC S9(6).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  ARCH-TRANS-PRESTAMO.
+           OPEN I-O    ARCH-LIBRO.
+           OPEN I-O    ARCH-PRESTAMO.
+           OPEN I-O    ARCH-CONTROL.
+           OPEN INPUT  ARCH-USUARIO.
+           OPEN I-O    ARCH-EJEMPLAR.
+           OPEN I-O    ARCH-RESERVA.
+           OPEN I-O    ARCH-MULTA.
+           OPEN OUTPUT ARCH-SALIDA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           PERFORM 1050-ARMAR-FECHA-HOY THRU 1050-EXIT.
+           PERFORM 1100-LEER-CONTROL THRU 1100-EXIT.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1050-ARMAR-FECHA-HOY.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+       1050-EXIT.
+           EXIT.
+
+       1100-LEER-CONTROL.
+           MOVE 'CONTROL01' TO CTL-CLAVE.
+           READ ARCH-CONTROL
+               INVALID KEY
+                   MOVE 'CONTROL01' TO CTL-CLAVE
+                   MOVE ZERO        TO CTL-ULT-NRO-PRESTAMO
+                                       CTL-ULT-NRO-MULTA
+                                       CTL-ULT-NRO-RESERVA
+                   WRITE REG-CONTROL
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-LEER-TRANSACCION.
+           READ ARCH-TRANS-PRESTAMO
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+       2000-PROCESAR-TRANSACCION.
+           MOVE 'N' TO WS-SW-RECHAZADO.
+           MOVE SPACES TO WS-MENSAJE-RECHAZO.
+           EVALUATE TRUE
+               WHEN TRANS-ALTA
+                   PERFORM 2100-PROCESAR-ALTA THRU 2100-EXIT
+               WHEN TRANS-DEVOLUCION
+                   PERFORM 2200-PROCESAR-DEVOLUCION THRU 2200-EXIT
+               WHEN TRANS-RENOVAR
+                   PERFORM 2300-PROCESAR-RENOVACION THRU 2300-EXIT
+               WHEN TRANS-RETIRO
+                   PERFORM 2400-PROCESAR-RETIRO THRU 2400-EXIT
+               WHEN OTHER
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE 'ERROR: CODIGO DE OPERACION INVALIDO'
+                       TO WS-MENSAJE-RECHAZO
+           END-EVALUATE.
+           IF WS-RECHAZADO
+               ADD 1 TO WS-CONT-ERRORES
+               STRING TRANS-LIB-CODIGO DELIMITED BY SIZE
+                      ' '               DELIMITED BY SIZE
+                      WS-MENSAJE-RECHAZO DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               WRITE REG-SALIDA
+           END-IF.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ALTA DE PRESTAMO: VALIDA LIBRO, STOCK Y TOPE DE PRESTAMOS      *
+      * VIGENTES POR CATEGORIA DE USUARIO ANTES DE REGISTRAR EL        *
+      * PRESTAMO Y DESCONTAR EL STOCK DISPONIBLE.                      *
+      *****************************************************************
+       2100-PROCESAR-ALTA.
+           MOVE TRANS-USR-CODIGO TO USR-CODIGO.
+           READ ARCH-USUARIO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-007 TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO AND NOT USR-ACTIVO
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-007 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               MOVE TRANS-LIB-CODIGO TO LIB-CODIGO
+               READ ARCH-LIBRO
+                   INVALID KEY
+                       MOVE 'S' TO WS-SW-RECHAZADO
+                       MOVE 'ERROR: LIBRO NO ENCONTRADO'
+                           TO WS-MENSAJE-RECHAZO
+               END-READ
+           END-IF.
+           IF NOT WS-RECHAZADO AND NOT LIB-ACTIVO
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE 'ERROR: LIBRO NO ACTIVO PARA PRESTAMO'
+                   TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO AND LIB-STOCK-DISPONIBLE = ZERO
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE 'ERROR: SIN STOCK DISPONIBLE PARA PRESTAR'
+                   TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2110-VALIDAR-MAX-LIBROS THRU 2110-EXIT
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2115-VALIDAR-MULTAS-PENDIENTES THRU 2115-EXIT
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2130-ASIGNAR-EJEMPLAR THRU 2130-EXIT
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2150-REGISTRAR-PRESTAMO THRU 2150-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2110-VALIDAR-MAX-LIBROS.
+           IF USR-DOCENTE
+               MOVE CONST-MAX-LIBROS-DOC TO WS-MAX-LIBROS
+               MOVE CONST-DIAS-PRESTAMO-DOC TO WS-DIAS-PRESTAMO
+           ELSE
+               MOVE CONST-MAX-LIBROS-EST TO WS-MAX-LIBROS
+               MOVE CONST-DIAS-PRESTAMO-EST TO WS-DIAS-PRESTAMO
+           END-IF.
+           MOVE ZERO TO WS-CANT-VIGENTES.
+           MOVE TRANS-USR-CODIGO TO PRE-USR-CODIGO.
+           START ARCH-PRESTAMO KEY IS = PRE-USR-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           IF WS-FS-PRESTAMO = '00'
+               PERFORM 2120-CONTAR-VIGENTES THRU 2120-EXIT
+                   UNTIL WS-FS-PRESTAMO NOT = '00'
+                      OR PRE-USR-CODIGO NOT = TRANS-USR-CODIGO
+           END-IF.
+           IF WS-CANT-VIGENTES >= WS-MAX-LIBROS
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-008 TO WS-MENSAJE-RECHAZO
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+       2120-CONTAR-VIGENTES.
+           READ ARCH-PRESTAMO NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-PRESTAMO
+           END-READ.
+           IF WS-FS-PRESTAMO = '00'
+                   AND PRE-USR-CODIGO = TRANS-USR-CODIGO
+               IF PRE-VIGENTE
+                   ADD 1 TO WS-CANT-VIGENTES
+               END-IF
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RECHAZA EL ALTA SI EL USUARIO TIENE ALGUNA MULTA PENDIENTE O   *
+      * CON PAGO PARCIAL: NO SE PRESTAN LIBROS HASTA REGULARIZAR LA    *
+      * DEUDA EN MOSTRADOR.                                            *
+      *****************************************************************
+       2115-VALIDAR-MULTAS-PENDIENTES.
+           MOVE 'N' TO WS-SW-MULTA-PENDIENTE.
+           MOVE TRANS-USR-CODIGO TO MUL-USR-CODIGO.
+           START ARCH-MULTA KEY IS = MUL-USR-CODIGO
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-MULTA
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-MULTA
+           END-START.
+           PERFORM 2116-LEER-MULTA THRU 2116-EXIT
+               UNTIL WS-FS-MULTA NOT = '00'
+                  OR MUL-USR-CODIGO NOT = TRANS-USR-CODIGO
+                  OR WS-SW-MULTA-PENDIENTE = 'S'.
+           IF WS-SW-MULTA-PENDIENTE = 'S'
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-020 TO WS-MENSAJE-RECHAZO
+           END-IF.
+       2115-EXIT.
+           EXIT.
+
+       2116-LEER-MULTA.
+           READ ARCH-MULTA NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-MULTA
+           END-READ.
+           IF WS-FS-MULTA = '00'
+                   AND MUL-USR-CODIGO = TRANS-USR-CODIGO
+                   AND (MUL-PENDIENTE OR MUL-PARCIAL)
+               MOVE 'S' TO WS-SW-MULTA-PENDIENTE
+           END-IF.
+       2116-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * BUSCA EL PRIMER EJEMPLAR DISPONIBLE DEL LIBRO Y LO DEJA         *
+      * RESERVADO (ESTADO PRESTADO) PARA EL PRESTAMO QUE SE ESTA        *
+      * DANDO DE ALTA.                                                 *
+      *****************************************************************
+       2130-ASIGNAR-EJEMPLAR.
+           MOVE 'N' TO WS-SW-EJE-ENCONTRADO.
+           MOVE TRANS-LIB-CODIGO TO EJE-LIB-CODIGO.
+           MOVE ZERO             TO EJE-NRO-EJEMPLAR.
+           START ARCH-EJEMPLAR KEY IS >= EJE-CLAVE
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-EJEMPLAR
+           END-START.
+           PERFORM 2140-BUSCAR-EJEMPLAR THRU 2140-EXIT
+               UNTIL WS-FS-EJEMPLAR NOT = '00'
+                  OR EJE-LIB-CODIGO NOT = TRANS-LIB-CODIGO
+                  OR WS-SW-EJE-ENCONTRADO = 'S'.
+           IF WS-SW-EJE-ENCONTRADO = 'S'
+               MOVE 'P' TO EJE-ESTADO
+               REWRITE REG-EJEMPLAR
+               MOVE EJE-NRO-EJEMPLAR TO WS-NRO-EJEMPLAR-ASIG
+           ELSE
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE 'ERROR: NO HAY EJEMPLARES DISPONIBLES'
+                   TO WS-MENSAJE-RECHAZO
+           END-IF.
+       2130-EXIT.
+           EXIT.
+
+       2140-BUSCAR-EJEMPLAR.
+           READ ARCH-EJEMPLAR NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+           END-READ.
+           IF WS-FS-EJEMPLAR = '00'
+                   AND EJE-LIB-CODIGO = TRANS-LIB-CODIGO
+                   AND EJE-DISPONIBLE
+               MOVE 'S' TO WS-SW-EJE-ENCONTRADO
+           END-IF.
+       2140-EXIT.
+           EXIT.
+
+       2150-REGISTRAR-PRESTAMO.
+           ADD 1 TO CTL-ULT-NRO-PRESTAMO.
+           MOVE SPACES TO PRE-CODIGO-PRESTAMO.
+           STRING 'P'                       DELIMITED BY SIZE
+                  CTL-ULT-NRO-PRESTAMO       DELIMITED BY SIZE
+                  INTO PRE-CODIGO-PRESTAMO
+           END-STRING.
+           MOVE TRANS-LIB-CODIGO  TO PRE-LIB-CODIGO.
+           MOVE WS-NRO-EJEMPLAR-ASIG TO PRE-NRO-EJEMPLAR.
+           MOVE TRANS-USR-CODIGO  TO PRE-USR-CODIGO.
+           MOVE WS-FECHA-HOY      TO PRE-FECHA-PRESTAMO.
+           MOVE SPACES            TO PRE-FECHA-DEVOLUCION.
+           MOVE 'V'               TO PRE-ESTADO.
+           MOVE ZERO              TO PRE-CANT-RENOVACIONES.
+           MOVE 'SUMDIAS'         TO WS-CALL-FUNCION.
+           MOVE WS-DIAS-PRESTAMO  TO WS-CALL-DIAS.
+           CALL 'FECHAUTL' USING WS-CALL-FUNCION
+                                 WS-FECHA-HOY
+                                 PRE-FECHA-VENCIMIENTO
+                                 WS-CALL-DIAS
+           END-CALL.
+           WRITE REG-PRESTAMO.
+           SUBTRACT 1 FROM LIB-STOCK-DISPONIBLE.
+           REWRITE REG-LIBRO.
+           REWRITE REG-CONTROL.
+           ADD 1 TO WS-CONT-ALTAS.
+           STRING PRE-CODIGO-PRESTAMO DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  MSG-INFO-003        DELIMITED BY SIZE
+                  INTO REG-SALIDA
+           END-STRING.
+           WRITE REG-SALIDA.
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * DEVOLUCION DE UN PRESTAMO VIGENTE: SI EL LIBRO TIENE UNA       *
+      * RESERVA PENDIENTE, EL EJEMPLAR QUEDA RETENIDO PARA EL PRIMERO  *
+      * DE LA FILA (NO VUELVE AL STOCK DISPONIBLE); CASO CONTRARIO SE  *
+      * LIBERA NORMALMENTE Y SE REPONE EL STOCK DISPONIBLE DEL LIBRO.  *
+      *****************************************************************
+       2200-PROCESAR-DEVOLUCION.
+           MOVE TRANS-PRE-CODIGO TO PRE-CODIGO-PRESTAMO.
+           READ ARCH-PRESTAMO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE 'ERROR: PRESTAMO NO ENCONTRADO'
+                       TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO AND NOT PRE-VIGENTE
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE 'ERROR: EL PRESTAMO YA FUE DEVUELTO'
+                   TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               MOVE WS-FECHA-HOY TO PRE-FECHA-DEVOLUCION
+               MOVE 'D'          TO PRE-ESTADO
+               REWRITE REG-PRESTAMO
+               PERFORM 2250-BUSCAR-RESERVA-PENDIENTE THRU 2250-EXIT
+               MOVE PRE-LIB-CODIGO TO LIB-CODIGO
+               READ ARCH-LIBRO
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-FS-LIBRO = '00' AND WS-SW-RESERVA-ENCONTRADA = 'N'
+                   ADD 1 TO LIB-STOCK-DISPONIBLE
+                   REWRITE REG-LIBRO
+               END-IF
+               MOVE PRE-LIB-CODIGO     TO EJE-LIB-CODIGO
+               MOVE PRE-NRO-EJEMPLAR   TO EJE-NRO-EJEMPLAR
+               READ ARCH-EJEMPLAR
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF WS-SW-RESERVA-ENCONTRADA = 'S'
+                           MOVE 'R' TO EJE-ESTADO
+                       ELSE
+                           MOVE 'D' TO EJE-ESTADO
+                       END-IF
+                       REWRITE REG-EJEMPLAR
+               END-READ
+               ADD 1 TO WS-CONT-DEVOLUCIONES
+               IF WS-SW-RESERVA-ENCONTRADA = 'S'
+                   STRING PRE-CODIGO-PRESTAMO DELIMITED BY SIZE
+                          ' '                 DELIMITED BY SIZE
+                          MSG-INFO-011        DELIMITED BY SIZE
+                          INTO REG-SALIDA
+                   END-STRING
+               ELSE
+                   STRING PRE-CODIGO-PRESTAMO DELIMITED BY SIZE
+                          ' '                 DELIMITED BY SIZE
+                          MSG-INFO-004        DELIMITED BY SIZE
+                          INTO REG-SALIDA
+                   END-STRING
+               END-IF
+               WRITE REG-SALIDA
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RECORRE LA COLA DE RESERVAS DEL LIBRO DEVUELTO (ORDEN DE       *
+      * LLEGADA POR NUMERO DE SECUENCIA) Y, SI ENCUENTRA LA PRIMERA    *
+      * PENDIENTE, LA MARCA COMO NOTIFICADA.                           *
+      *****************************************************************
+       2250-BUSCAR-RESERVA-PENDIENTE.
+           MOVE 'N' TO WS-SW-RESERVA-ENCONTRADA.
+           MOVE PRE-LIB-CODIGO TO RES-LIB-CODIGO.
+           MOVE ZERO           TO RES-NRO-SECUENCIA.
+           START ARCH-RESERVA KEY IS >= RES-CLAVE
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-RESERVA
+           END-START.
+           PERFORM 2260-LEER-RESERVA THRU 2260-EXIT
+               UNTIL WS-FS-RESERVA NOT = '00'
+                  OR RES-LIB-CODIGO NOT = PRE-LIB-CODIGO
+                  OR WS-SW-RESERVA-ENCONTRADA = 'S'.
+           IF WS-SW-RESERVA-ENCONTRADA = 'S'
+               MOVE 'N' TO RES-ESTADO
+               REWRITE REG-RESERVA
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+       2260-LEER-RESERVA.
+           READ ARCH-RESERVA NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+           END-READ.
+           IF WS-FS-RESERVA = '00'
+                   AND RES-LIB-CODIGO = PRE-LIB-CODIGO
+                   AND RES-PENDIENTE
+               MOVE 'S' TO WS-SW-RESERVA-ENCONTRADA
+           END-IF.
+       2260-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RENOVACION DE UN PRESTAMO VIGENTE: SOLO PROCEDE SI NO SE      *
+      * ALCANZO EL TOPE DE RENOVACIONES Y SI EL LIBRO NO TIENE        *
+      * RESERVAS PENDIENTES EN ESPERA.                                *
+      *****************************************************************
+       2300-PROCESAR-RENOVACION.
+           MOVE TRANS-PRE-CODIGO TO PRE-CODIGO-PRESTAMO.
+           READ ARCH-PRESTAMO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE 'ERROR: PRESTAMO NO ENCONTRADO'
+                       TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO AND NOT PRE-VIGENTE
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE 'ERROR: EL PRESTAMO NO ESTA VIGENTE'
+                   TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+                   AND PRE-CANT-RENOVACIONES >= CONST-MAX-RENOVACIONES
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-018 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2350-HAY-RESERVA-PENDIENTE THRU 2350-EXIT
+               IF WS-SW-RESERVA-ENCONTRADA = 'S'
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-019 TO WS-MENSAJE-RECHAZO
+               END-IF
+           END-IF.
+           IF NOT WS-RECHAZADO
+               MOVE PRE-USR-CODIGO TO USR-CODIGO
+               READ ARCH-USUARIO
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF USR-DOCENTE
+                   MOVE CONST-DIAS-PRESTAMO-DOC TO WS-DIAS-PRESTAMO
+               ELSE
+                   MOVE CONST-DIAS-PRESTAMO-EST TO WS-DIAS-PRESTAMO
+               END-IF
+               MOVE 'SUMDIAS'        TO WS-CALL-FUNCION
+               MOVE WS-DIAS-PRESTAMO TO WS-CALL-DIAS
+               CALL 'FECHAUTL' USING WS-CALL-FUNCION
+                                     PRE-FECHA-VENCIMIENTO
+                                     PRE-FECHA-VENCIMIENTO
+                                     WS-CALL-DIAS
+               END-CALL
+               ADD 1 TO PRE-CANT-RENOVACIONES
+               REWRITE REG-PRESTAMO
+               ADD 1 TO WS-CONT-RENOVACIONES
+               STRING PRE-CODIGO-PRESTAMO DELIMITED BY SIZE
+                      ' '                 DELIMITED BY SIZE
+                      MSG-INFO-012        DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2350-HAY-RESERVA-PENDIENTE.
+           MOVE 'N' TO WS-SW-RESERVA-ENCONTRADA.
+           MOVE PRE-LIB-CODIGO TO RES-LIB-CODIGO.
+           MOVE ZERO           TO RES-NRO-SECUENCIA.
+           START ARCH-RESERVA KEY IS >= RES-CLAVE
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-RESERVA
+           END-START.
+           PERFORM 2260-LEER-RESERVA THRU 2260-EXIT
+               UNTIL WS-FS-RESERVA NOT = '00'
+                  OR RES-LIB-CODIGO NOT = PRE-LIB-CODIGO
+                  OR WS-SW-RESERVA-ENCONTRADA = 'S'.
+       2350-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RETIRO DE UNA RESERVA NOTIFICADA: EL USUARIO PASA A RETIRAR EL *
+      * EJEMPLAR QUE QUEDO RETENIDO A SU NOMBRE EN LA DEVOLUCION QUE   *
+      * DISPARO LA NOTIFICACION. NO SE TOCA LIB-STOCK-DISPONIBLE       *
+      * PORQUE ESE EJEMPLAR YA HABIA QUEDADO EXCLUIDO DEL DISPONIBLE   *
+      * GENERAL DESDE QUE SE RETUVO PARA LA RESERVA.                   *
+      *****************************************************************
+       2400-PROCESAR-RETIRO.
+           MOVE TRANS-USR-CODIGO TO USR-CODIGO.
+           READ ARCH-USUARIO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-007 TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO AND NOT USR-ACTIVO
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-007 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               MOVE TRANS-LIB-CODIGO TO LIB-CODIGO
+               READ ARCH-LIBRO
+                   INVALID KEY
+                       MOVE 'S' TO WS-SW-RECHAZADO
+                       MOVE 'ERROR: LIBRO NO ENCONTRADO'
+                           TO WS-MENSAJE-RECHAZO
+               END-READ
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2110-VALIDAR-MAX-LIBROS THRU 2110-EXIT
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2115-VALIDAR-MULTAS-PENDIENTES THRU 2115-EXIT
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2410-BUSCAR-RESERVA-NOTIFICADA THRU 2410-EXIT
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2420-BUSCAR-EJEMPLAR-RESERVADO THRU 2420-EXIT
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2450-REGISTRAR-PRESTAMO-RETIRO THRU 2450-EXIT
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       2410-BUSCAR-RESERVA-NOTIFICADA.
+           MOVE 'N' TO WS-SW-RESERVA-NOTIFICADA.
+           MOVE TRANS-USR-CODIGO TO RES-USR-CODIGO.
+           START ARCH-RESERVA KEY IS = RES-USR-CODIGO
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-RESERVA
+           END-START.
+           PERFORM 2415-LEER-RESERVA-USUARIO THRU 2415-EXIT
+               UNTIL WS-FS-RESERVA NOT = '00'
+                  OR RES-USR-CODIGO NOT = TRANS-USR-CODIGO
+                  OR WS-SW-RESERVA-NOTIFICADA = 'S'.
+           IF WS-SW-RESERVA-NOTIFICADA = 'N'
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-031 TO WS-MENSAJE-RECHAZO
+           END-IF.
+       2410-EXIT.
+           EXIT.
+
+       2415-LEER-RESERVA-USUARIO.
+           READ ARCH-RESERVA NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+           END-READ.
+           IF WS-FS-RESERVA = '00'
+                   AND RES-USR-CODIGO = TRANS-USR-CODIGO
+                   AND RES-LIB-CODIGO = TRANS-LIB-CODIGO
+                   AND RES-NOTIFICADA
+               MOVE 'S' TO WS-SW-RESERVA-NOTIFICADA
+           END-IF.
+       2415-EXIT.
+           EXIT.
+
+       2420-BUSCAR-EJEMPLAR-RESERVADO.
+           MOVE 'N' TO WS-SW-EJE-ENCONTRADO.
+           MOVE TRANS-LIB-CODIGO TO EJE-LIB-CODIGO.
+           MOVE ZERO             TO EJE-NRO-EJEMPLAR.
+           START ARCH-EJEMPLAR KEY IS >= EJE-CLAVE
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-EJEMPLAR
+           END-START.
+           PERFORM 2425-LEER-EJEMPLAR-RESERVADO THRU 2425-EXIT
+               UNTIL WS-FS-EJEMPLAR NOT = '00'
+                  OR EJE-LIB-CODIGO NOT = TRANS-LIB-CODIGO
+                  OR WS-SW-EJE-ENCONTRADO = 'S'.
+           IF WS-SW-EJE-ENCONTRADO = 'S'
+               MOVE 'P' TO EJE-ESTADO
+               REWRITE REG-EJEMPLAR
+               MOVE EJE-NRO-EJEMPLAR TO WS-NRO-EJEMPLAR-ASIG
+           ELSE
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-032 TO WS-MENSAJE-RECHAZO
+           END-IF.
+       2420-EXIT.
+           EXIT.
+
+       2425-LEER-EJEMPLAR-RESERVADO.
+           READ ARCH-EJEMPLAR NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+           END-READ.
+           IF WS-FS-EJEMPLAR = '00'
+                   AND EJE-LIB-CODIGO = TRANS-LIB-CODIGO
+                   AND EJE-RESERVADO
+               MOVE 'S' TO WS-SW-EJE-ENCONTRADO
+           END-IF.
+       2425-EXIT.
+           EXIT.
+
+       2450-REGISTRAR-PRESTAMO-RETIRO.
+           ADD 1 TO CTL-ULT-NRO-PRESTAMO.
+           MOVE SPACES TO PRE-CODIGO-PRESTAMO.
+           STRING 'P'                 DELIMITED BY SIZE
+                  CTL-ULT-NRO-PRESTAMO DELIMITED BY SIZE
+                  INTO PRE-CODIGO-PRESTAMO
+           END-STRING.
+           MOVE TRANS-LIB-CODIGO     TO PRE-LIB-CODIGO.
+           MOVE WS-NRO-EJEMPLAR-ASIG TO PRE-NRO-EJEMPLAR.
+           MOVE TRANS-USR-CODIGO     TO PRE-USR-CODIGO.
+           MOVE WS-FECHA-HOY         TO PRE-FECHA-PRESTAMO.
+           MOVE SPACES               TO PRE-FECHA-DEVOLUCION.
+           MOVE 'V'                  TO PRE-ESTADO.
+           MOVE ZERO                 TO PRE-CANT-RENOVACIONES.
+           IF USR-DOCENTE
+               MOVE CONST-DIAS-PRESTAMO-DOC TO WS-DIAS-PRESTAMO
+           ELSE
+               MOVE CONST-DIAS-PRESTAMO-EST TO WS-DIAS-PRESTAMO
+           END-IF.
+           MOVE 'SUMDIAS'         TO WS-CALL-FUNCION.
+           MOVE WS-DIAS-PRESTAMO  TO WS-CALL-DIAS.
+           CALL 'FECHAUTL' USING WS-CALL-FUNCION
+                                 WS-FECHA-HOY
+                                 PRE-FECHA-VENCIMIENTO
+                                 WS-CALL-DIAS
+           END-CALL.
+           WRITE REG-PRESTAMO.
+           REWRITE REG-CONTROL.
+           MOVE 'A' TO RES-ESTADO.
+           REWRITE REG-RESERVA.
+           ADD 1 TO WS-CONT-ALTAS.
+           STRING PRE-CODIGO-PRESTAMO DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  MSG-INFO-017        DELIMITED BY SIZE
+                  INTO REG-SALIDA
+           END-STRING.
+           WRITE REG-SALIDA.
+       2450-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARCH-TRANS-PRESTAMO
+                 ARCH-LIBRO
+                 ARCH-PRESTAMO
+                 ARCH-CONTROL
+                 ARCH-USUARIO
+                 ARCH-EJEMPLAR
+                 ARCH-RESERVA
+                 ARCH-MULTA
+                 ARCH-SALIDA.
+           DISPLAY 'PRESTMOV - ALTAS: '        WS-CONT-ALTAS
+                   ' DEVOLUCIONES: '           WS-CONT-DEVOLUCIONES
+                   ' RENOVACIONES: '           WS-CONT-RENOVACIONES
+                   ' ERRORES: '                WS-CONT-ERRORES.
+       9000-EXIT.
+           EXIT.
