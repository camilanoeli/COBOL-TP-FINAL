@@ -0,0 +1,307 @@
+      *****************************************************************
+      * PROGRAMA: ARCHLIBR                                            *
+      * PROPOSITO: BATCH ANUAL DE ARCHIVO Y PURGA. EXTRAE A UN         *
+      *            HISTORICO TODO LIBRO EN LIB-BAJA CUYA LIB-FECHA-    *
+      *            ALTA SUPERE CONST-DIAS-ARCHIVO-BAJA DE ANTIGUEDAD Y *
+      *            LO ELIMINA DEL MAESTRO ACTIVO.                      *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.1                                                  *
+      *
+      * MODIFICACIONES:
+      * 09/08/2026 CNA VERSION 1.1 - EL LISTADO AHORA LLEVA EL MISMO   *
+      *   ENCABEZADO QUE EL RESTO DE LOS REPORTES DEL SISTEMA. ADEMAS, *
+      *   UN LIBRO EN BAJA CON ANTIGUEDAD SUFICIENTE YA NO SE ARCHIVA  *
+      *   SI TODAVIA TIENE EJEMPLARES, PRESTAMOS NO DEVUELTOS O        *
+      *   RESERVAS PENDIENTES/NOTIFICADAS: QUEDA PARA LA PROXIMA       *
+      *   CORRIDA Y SE INFORMA COMO OMITIDO.                           *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHLIBR.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-EJEMPLAR       ASSIGN TO "EJEMPLAR.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EJE-CLAVE
+                  FILE STATUS IS WS-FS-EJEMPLAR.
+
+           SELECT ARCH-PRESTAMO       ASSIGN TO "PRESTAMO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PRE-CODIGO-PRESTAMO
+                  ALTERNATE RECORD KEY IS PRE-LIB-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-PRESTAMO.
+
+           SELECT ARCH-RESERVA        ASSIGN TO "RESERVA.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS RES-CLAVE
+                  FILE STATUS IS WS-FS-RESERVA.
+
+           SELECT ARCH-HISTORICO      ASSIGN TO "HISTLIB.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-HISTORICO.
+
+           SELECT ARCH-REPORTE        ASSIGN TO "ARCHLIBR.LIS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-EJEMPLAR.
+       01  REG-EJEMPLAR.
+           COPY EJEMPLAR.
+
+       FD  ARCH-PRESTAMO.
+       01  REG-PRESTAMO.
+           COPY PRESTAMO.
+
+       FD  ARCH-RESERVA.
+       01  REG-RESERVA.
+           COPY RESERVA.
+
+       FD  ARCH-HISTORICO.
+       01  REG-HISTORICO               PIC X(222).
+
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+       COPY LINREP.
+
+       01  WS-FS-LIBRO                 PIC X(2).
+       01  WS-FS-EJEMPLAR              PIC X(2).
+       01  WS-FS-PRESTAMO              PIC X(2).
+       01  WS-FS-RESERVA               PIC X(2).
+       01  WS-FS-HISTORICO             PIC X(2).
+       01  WS-FS-REPORTE               PIC X(2).
+
+       01  WS-SW-FIN-ARCHIVO           PIC X(1)  VALUE 'N'.
+           88  WS-FIN-ARCHIVO          VALUE 'S'.
+       01  WS-SW-CORRESPONDE-ARCHIVAR  PIC X(1)  VALUE 'N'.
+           88  WS-CORRESPONDE-ARCHIVAR VALUE 'S'.
+       01  WS-SW-TIENE-PENDIENTES      PIC X(1)  VALUE 'N'.
+           88  WS-TIENE-PENDIENTES     VALUE 'S'.
+
+       01  WS-CONT-ARCHIVADOS          PIC 9(7)  VALUE ZERO.
+       01  WS-CONT-OMITIDOS            PIC 9(7)  VALUE ZERO.
+
+       01  WS-FECHA-HOY                PIC X(10).
+       01  WS-FECHA-SISTEMA            PIC 9(8).
+
+       01  WS-CALL-FUNCION             PIC X(7).
+       01  WS-CALL-DIAS                PIC S9(7).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-EVALUAR-LIBRO THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 3000-IMPRIMIR-TOTALES THRU 3000-EXIT.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN I-O    ARCH-LIBRO.
+           OPEN INPUT  ARCH-EJEMPLAR.
+           OPEN INPUT  ARCH-PRESTAMO.
+           OPEN INPUT  ARCH-RESERVA.
+           OPEN OUTPUT ARCH-HISTORICO.
+           OPEN OUTPUT ARCH-REPORTE.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+           PERFORM 1100-LEER-LIBRO THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-LIBRO.
+           READ ARCH-LIBRO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       2000-EVALUAR-LIBRO.
+           MOVE 'N' TO WS-SW-CORRESPONDE-ARCHIVAR.
+           IF LIB-BAJA OF REG-LIBRO
+               PERFORM 2100-VERIFICAR-ANTIGUEDAD THRU 2100-EXIT
+           END-IF.
+           IF WS-CORRESPONDE-ARCHIVAR
+               PERFORM 2150-VERIFICAR-PENDIENTES THRU 2150-EXIT
+               IF WS-TIENE-PENDIENTES
+                   MOVE 'N' TO WS-SW-CORRESPONDE-ARCHIVAR
+                   ADD 1 TO WS-CONT-OMITIDOS
+               END-IF
+           END-IF.
+           IF WS-CORRESPONDE-ARCHIVAR
+               WRITE REG-HISTORICO FROM REG-LIBRO
+               DELETE ARCH-LIBRO RECORD
+               ADD 1 TO WS-CONT-ARCHIVADOS
+           END-IF.
+           PERFORM 1100-LEER-LIBRO THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-VERIFICAR-ANTIGUEDAD.
+           MOVE 'DIFDIAS' TO WS-CALL-FUNCION.
+           CALL 'FECHAUTL' USING WS-CALL-FUNCION
+                                 LIB-FECHA-ALTA
+                                 WS-FECHA-HOY
+                                 WS-CALL-DIAS
+           END-CALL.
+           IF WS-CALL-DIAS >= CONST-DIAS-ARCHIVO-BAJA
+               MOVE 'S' TO WS-SW-CORRESPONDE-ARCHIVAR
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * UN LIBRO NO SE ARCHIVA MIENTRAS SIGA TENIENDO EJEMPLARES       *
+      * REGISTRADOS, PRESTAMOS NO DEVUELTOS O RESERVAS SIN ATENDER NI  *
+      * CANCELAR: SON DATOS HIJOS QUE QUEDARIAN HUERFANOS SI EL LIBRO  *
+      * SE ELIMINA DEL MAESTRO ACTIVO.                                 *
+      *****************************************************************
+       2150-VERIFICAR-PENDIENTES.
+           MOVE 'N' TO WS-SW-TIENE-PENDIENTES.
+           PERFORM 2160-BUSCAR-EJEMPLAR THRU 2160-EXIT.
+           IF NOT WS-TIENE-PENDIENTES
+               PERFORM 2170-BUSCAR-PRESTAMO-ABIERTO THRU 2170-EXIT
+           END-IF.
+           IF NOT WS-TIENE-PENDIENTES
+               PERFORM 2180-BUSCAR-RESERVA-ABIERTA THRU 2180-EXIT
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+       2160-BUSCAR-EJEMPLAR.
+           MOVE LIB-CODIGO OF REG-LIBRO TO EJE-LIB-CODIGO.
+           MOVE ZERO                    TO EJE-NRO-EJEMPLAR.
+           START ARCH-EJEMPLAR KEY IS >= EJE-CLAVE
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-EJEMPLAR
+           END-START.
+           IF WS-FS-EJEMPLAR = '00'
+               PERFORM 2165-LEER-EJEMPLAR THRU 2165-EXIT
+           END-IF.
+       2160-EXIT.
+           EXIT.
+
+       2165-LEER-EJEMPLAR.
+           READ ARCH-EJEMPLAR NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+           END-READ.
+           IF WS-FS-EJEMPLAR = '00'
+                   AND EJE-LIB-CODIGO = LIB-CODIGO OF REG-LIBRO
+               MOVE 'S' TO WS-SW-TIENE-PENDIENTES
+           END-IF.
+       2165-EXIT.
+           EXIT.
+
+       2170-BUSCAR-PRESTAMO-ABIERTO.
+           MOVE LIB-CODIGO OF REG-LIBRO TO PRE-LIB-CODIGO.
+           START ARCH-PRESTAMO KEY IS = PRE-LIB-CODIGO
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-PRESTAMO
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-PRESTAMO
+           END-START.
+           PERFORM 2175-LEER-PRESTAMO THRU 2175-EXIT
+               UNTIL WS-FS-PRESTAMO NOT = '00'
+                  OR PRE-LIB-CODIGO NOT = LIB-CODIGO OF REG-LIBRO
+                  OR WS-TIENE-PENDIENTES.
+       2170-EXIT.
+           EXIT.
+
+       2175-LEER-PRESTAMO.
+           READ ARCH-PRESTAMO NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-PRESTAMO
+           END-READ.
+           IF WS-FS-PRESTAMO = '00'
+                   AND PRE-LIB-CODIGO = LIB-CODIGO OF REG-LIBRO
+                   AND NOT PRE-DEVUELTO
+               MOVE 'S' TO WS-SW-TIENE-PENDIENTES
+           END-IF.
+       2175-EXIT.
+           EXIT.
+
+       2180-BUSCAR-RESERVA-ABIERTA.
+           MOVE LIB-CODIGO OF REG-LIBRO TO RES-LIB-CODIGO.
+           MOVE ZERO                    TO RES-NRO-SECUENCIA.
+           START ARCH-RESERVA KEY IS >= RES-CLAVE
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-RESERVA
+           END-START.
+           PERFORM 2185-LEER-RESERVA THRU 2185-EXIT
+               UNTIL WS-FS-RESERVA NOT = '00'
+                  OR RES-LIB-CODIGO NOT = LIB-CODIGO OF REG-LIBRO
+                  OR WS-TIENE-PENDIENTES.
+       2180-EXIT.
+           EXIT.
+
+       2185-LEER-RESERVA.
+           READ ARCH-RESERVA NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+           END-READ.
+           IF WS-FS-RESERVA = '00'
+                   AND RES-LIB-CODIGO = LIB-CODIGO OF REG-LIBRO
+                   AND (RES-PENDIENTE OR RES-NOTIFICADA)
+               MOVE 'S' TO WS-SW-TIENE-PENDIENTES
+           END-IF.
+       2185-EXIT.
+           EXIT.
+
+       3000-IMPRIMIR-TOTALES.
+           MOVE 1                        TO LIN-NUMERO-PAGINA.
+           MOVE WS-FECHA-HOY             TO LIN-FECHA.
+           MOVE 'ARCHIVO ANUAL DE LIBROS DADOS DE BAJA' TO
+               LIN-TITULO-REPORTE.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-1.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-2.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-3.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           MOVE WS-CONT-ARCHIVADOS TO LIN-TOTAL-REGISTROS.
+           WRITE REG-REPORTE FROM LINEA-TOTAL-REGISTROS.
+       3000-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARCH-LIBRO
+                 ARCH-EJEMPLAR
+                 ARCH-PRESTAMO
+                 ARCH-RESERVA
+                 ARCH-HISTORICO
+                 ARCH-REPORTE.
+           DISPLAY 'ARCHLIBR - LIBROS ARCHIVADOS: ' WS-CONT-ARCHIVADOS
+                   ' OMITIDOS POR MOVIMIENTOS PENDIENTES: '
+                   WS-CONT-OMITIDOS.
+       9000-EXIT.
+           EXIT.
