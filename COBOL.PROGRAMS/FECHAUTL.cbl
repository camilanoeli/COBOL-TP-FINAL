@@ -0,0 +1,115 @@
+      *****************************************************************
+      * PROGRAMA: FECHAUTL                                            *
+      * PROPOSITO: SUBPROGRAMA UTILITARIO DE CALCULO DE FECHAS        *
+      *            (SUMA/RESTA DE DIAS Y DIFERENCIA EN DIAS)          *
+      *            PARA USO COMUN DE LOS PROGRAMAS DE PRESTAMOS,      *
+      *            MULTAS Y REPORTES                                 *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 10/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHAUTL.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      * FECHAS DE TRABAJO EN FORMATO DD/MM/AAAA Y AAAAMMDD
+      *
+       01  WS-FECHA-DDMMAAAA.
+           05  WS-FEC-DIA          PIC 9(2).
+           05  FILLER              PIC X(1).
+           05  WS-FEC-MES          PIC 9(2).
+           05  FILLER              PIC X(1).
+           05  WS-FEC-ANIO         PIC 9(4).
+
+       01  WS-FECHA-AAAAMMDD       PIC 9(8).
+       01  WS-FECHA-ENTERO         PIC 9(7).
+       01  WS-FECHA-ENTERO-2       PIC 9(7).
+       01  WS-DIAS-CALC            PIC S9(7).
+
+      *
+      * LINKAGE SECTION - PARAMETROS RECIBIDOS DEL PROGRAMA LLAMADOR
+      *
+       LINKAGE SECTION.
+       01  LK-FUNCION              PIC X(7).
+           88  LK-SUMAR-DIAS       VALUE 'SUMDIAS'.
+           88  LK-DIF-DIAS         VALUE 'DIFDIAS'.
+       01  LK-FECHA-1              PIC X(10).
+       01  LK-FECHA-2              PIC X(10).
+       01  LK-DIAS                 PIC S9(6).
+
+       PROCEDURE DIVISION USING LK-FUNCION LK-FECHA-1 LK-FECHA-2
+                                 LK-DIAS.
+
+       0000-MAINLINE.
+           EVALUATE TRUE
+               WHEN LK-SUMAR-DIAS
+                   PERFORM 1000-SUMAR-DIAS THRU 1000-EXIT
+               WHEN LK-DIF-DIAS
+                   PERFORM 2000-DIFERENCIA-DIAS THRU 2000-EXIT
+               WHEN OTHER
+                   MOVE SPACES TO LK-FECHA-2
+                   MOVE ZERO   TO LK-DIAS
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+      *****************************************************************
+      * SUMA (O RESTA, SI LK-DIAS ES NEGATIVO) LK-DIAS DIAS A          *
+      * LK-FECHA-1 Y DEVUELVE EL RESULTADO EN LK-FECHA-2               *
+      *****************************************************************
+       1000-SUMAR-DIAS.
+           PERFORM 9000-TEXTO-A-FECHA THRU 9000-EXIT.
+           COMPUTE WS-FECHA-ENTERO =
+               FUNCTION INTEGER-OF-DATE (WS-FECHA-AAAAMMDD).
+           COMPUTE WS-FECHA-ENTERO = WS-FECHA-ENTERO + LK-DIAS.
+           COMPUTE WS-FECHA-AAAAMMDD =
+               FUNCTION DATE-OF-INTEGER (WS-FECHA-ENTERO).
+           PERFORM 9500-FECHA-A-TEXTO THRU 9500-EXIT.
+           MOVE WS-FECHA-DDMMAAAA TO LK-FECHA-2.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * CALCULA LK-DIAS = LK-FECHA-2 MENOS LK-FECHA-1 (EN DIAS)        *
+      *****************************************************************
+       2000-DIFERENCIA-DIAS.
+           MOVE LK-FECHA-1 TO WS-FECHA-DDMMAAAA.
+           PERFORM 9100-DDMMAAAA-A-AAAAMMDD THRU 9100-EXIT.
+           COMPUTE WS-FECHA-ENTERO =
+               FUNCTION INTEGER-OF-DATE (WS-FECHA-AAAAMMDD).
+           MOVE LK-FECHA-2 TO WS-FECHA-DDMMAAAA.
+           PERFORM 9100-DDMMAAAA-A-AAAAMMDD THRU 9100-EXIT.
+           COMPUTE WS-FECHA-ENTERO-2 =
+               FUNCTION INTEGER-OF-DATE (WS-FECHA-AAAAMMDD).
+           COMPUTE WS-DIAS-CALC = WS-FECHA-ENTERO-2 - WS-FECHA-ENTERO.
+           MOVE WS-DIAS-CALC TO LK-DIAS.
+       2000-EXIT.
+           EXIT.
+
+       9000-TEXTO-A-FECHA.
+           MOVE LK-FECHA-1 TO WS-FECHA-DDMMAAAA.
+           PERFORM 9100-DDMMAAAA-A-AAAAMMDD THRU 9100-EXIT.
+       9000-EXIT.
+           EXIT.
+
+       9100-DDMMAAAA-A-AAAAMMDD.
+           COMPUTE WS-FECHA-AAAAMMDD =
+               (WS-FEC-ANIO * 10000) + (WS-FEC-MES * 100) + WS-FEC-DIA.
+       9100-EXIT.
+           EXIT.
+
+       9500-FECHA-A-TEXTO.
+           COMPUTE WS-FEC-ANIO = WS-FECHA-AAAAMMDD / 10000.
+           COMPUTE WS-FEC-MES = (WS-FECHA-AAAAMMDD / 100)
+                                  - (WS-FEC-ANIO * 100).
+           COMPUTE WS-FEC-DIA = WS-FECHA-AAAAMMDD
+                                  - (WS-FEC-ANIO * 10000)
+                                  - (WS-FEC-MES * 100).
+           MOVE '/' TO WS-FECHA-DDMMAAAA (3:1).
+           MOVE '/' TO WS-FECHA-DDMMAAAA (6:1).
+       9500-EXIT.
+           EXIT.
