@@ -0,0 +1,321 @@
+      *****************************************************************
+      * PROGRAMA: RPTCIRC                                             *
+      * PROPOSITO: REPORTE DE TITULOS MAS PRESTADOS POR CATEGORIA,     *
+      *            EN UN RANGO DE FECHAS DE PRESTAMO INDICADO EN EL    *
+      *            ARCHIVO DE PARAMETROS, ORDENADO POR CATEGORIA Y,    *
+      *            DENTRO DE CADA CATEGORIA, POR CANTIDAD DE           *
+      *            PRESTAMOS DESCENDENTE.                              *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTCIRC.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PARAMETROS     ASSIGN TO "PARMCIRC.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-PARM.
+
+           SELECT ARCH-PRESTAMO       ASSIGN TO "PRESTAMO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PRE-CODIGO-PRESTAMO
+                  FILE STATUS IS WS-FS-PRESTAMO.
+
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-CONTEO         ASSIGN TO "CONTCIRC.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CNT-LIB-CODIGO
+                  FILE STATUS IS WS-FS-CONTEO.
+
+           SELECT ARCH-ORDEN          ASSIGN TO "ORDCIRC.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARCH-REPORTE        ASSIGN TO "RPTCIRC.LIS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-PARAMETROS.
+       01  REG-PARAMETROS.
+           05  PARM-FECHA-DESDE        PIC X(10).
+           05  PARM-FECHA-HASTA        PIC X(10).
+
+       FD  ARCH-PRESTAMO.
+       01  REG-PRESTAMO.
+           COPY PRESTAMO.
+
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-CONTEO.
+       01  REG-CONTEO.
+           05  CNT-LIB-CODIGO          PIC X(10).
+           05  CNT-CATEGORIA           PIC X(20).
+           05  CNT-TITULO              PIC X(40).
+           05  CNT-CANTIDAD            PIC 9(7).
+
+       SD  ARCH-ORDEN.
+       01  REG-ORDEN.
+           05  ORD-CATEGORIA           PIC X(20).
+           05  ORD-CANTIDAD            PIC 9(7).
+           05  ORD-LIB-CODIGO          PIC X(10).
+           05  ORD-TITULO              PIC X(40).
+
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+       COPY LINREP.
+
+       01  WS-FS-PARM                  PIC X(2).
+       01  WS-FS-PRESTAMO              PIC X(2).
+       01  WS-FS-LIBRO                 PIC X(2).
+       01  WS-FS-CONTEO                PIC X(2).
+       01  WS-FS-REPORTE               PIC X(2).
+
+       01  WS-SW-FIN-PRESTAMO          PIC X(1)  VALUE 'N'.
+           88  WS-FIN-PRESTAMO         VALUE 'S'.
+       01  WS-SW-FIN-CONTEO            PIC X(1)  VALUE 'N'.
+           88  WS-FIN-CONTEO           VALUE 'S'.
+       01  WS-SW-FIN-ORDEN             PIC X(1)  VALUE 'N'.
+           88  WS-FIN-ORDEN            VALUE 'S'.
+       01  WS-SW-DENTRO-RANGO          PIC X(1)  VALUE 'N'.
+
+       01  WS-FECHA-SISTEMA            PIC 9(8).
+       01  WS-FECHA-HOY                PIC X(10).
+       01  WS-CATEGORIA-ANTERIOR       PIC X(20) VALUE SPACES.
+       01  WS-RANKING                  PIC 9(3)  VALUE ZERO.
+       01  WS-LINEAS-IMPRESAS          PIC 9(3)  VALUE 99.
+       01  WS-NRO-PAGINA               PIC 9(3)  VALUE ZERO.
+       01  WS-TOTAL-REGISTROS          PIC 9(7)  VALUE ZERO.
+       01  WS-LINEAS-DISPONIBLES       PIC 9(3).
+
+       01  WS-CALL-FUNCION             PIC X(7).
+       01  WS-CALL-DIAS                PIC S9(6).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 0100-INICIALIZAR THRU 0100-EXIT.
+           PERFORM 1000-CONTAR-PRESTAMOS THRU 1000-EXIT.
+           COMPUTE WS-LINEAS-DISPONIBLES =
+               CONST-LINEAS-PAGINA - CONST-LINEAS-CABECERA.
+           SORT ARCH-ORDEN
+               ON ASCENDING KEY ORD-CATEGORIA
+               ON DESCENDING KEY ORD-CANTIDAD
+               INPUT PROCEDURE IS 2000-GENERAR-ENTRADAS THRU 2000-EXIT
+               OUTPUT PROCEDURE IS 3000-IMPRIMIR-REPORTE THRU 3000-EXIT.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+           OPEN INPUT ARCH-PARAMETROS.
+           READ ARCH-PARAMETROS
+               AT END
+                   MOVE SPACES TO PARM-FECHA-DESDE PARM-FECHA-HASTA
+           END-READ.
+           CLOSE ARCH-PARAMETROS.
+       0100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RECORRE TODOS LOS PRESTAMOS, SE QUEDA CON LOS QUE FUERON       *
+      * OTORGADOS DENTRO DEL RANGO DE FECHAS DEL PARAMETRO, Y ACUMULA  *
+      * LA CANTIDAD DE PRESTAMOS POR LIBRO EN EL ARCHIVO DE CONTEO     *
+      * (ALTA LA PRIMERA VEZ, REWRITE INCREMENTANDO LAS SIGUIENTES).   *
+      *****************************************************************
+       1000-CONTAR-PRESTAMOS.
+           OPEN INPUT ARCH-PRESTAMO.
+           OPEN INPUT ARCH-LIBRO.
+           OPEN OUTPUT ARCH-CONTEO.
+           CLOSE ARCH-CONTEO.
+           OPEN I-O ARCH-CONTEO.
+           PERFORM 1100-LEER-PRESTAMO THRU 1100-EXIT.
+           PERFORM 1200-EVALUAR-PRESTAMO THRU 1200-EXIT
+               UNTIL WS-FIN-PRESTAMO.
+           CLOSE ARCH-PRESTAMO ARCH-LIBRO ARCH-CONTEO.
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-PRESTAMO.
+           READ ARCH-PRESTAMO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-PRESTAMO
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-EVALUAR-PRESTAMO.
+           PERFORM 1250-VERIFICAR-RANGO THRU 1250-EXIT.
+           IF WS-SW-DENTRO-RANGO = 'S'
+               PERFORM 1300-ACUMULAR-CONTEO THRU 1300-EXIT
+           END-IF.
+           PERFORM 1100-LEER-PRESTAMO THRU 1100-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * UN PRESTAMO ESTA DENTRO DEL RANGO SI SU FECHA DE PRESTAMO NO   *
+      * ES ANTERIOR A LA FECHA DESDE NI POSTERIOR A LA FECHA HASTA.    *
+      *****************************************************************
+       1250-VERIFICAR-RANGO.
+           MOVE 'N' TO WS-SW-DENTRO-RANGO.
+           MOVE 'DIFDIAS' TO WS-CALL-FUNCION.
+           CALL 'FECHAUTL' USING WS-CALL-FUNCION
+                                 PARM-FECHA-DESDE
+                                 PRE-FECHA-PRESTAMO
+                                 WS-CALL-DIAS
+           END-CALL.
+           IF WS-CALL-DIAS >= 0
+               MOVE 'DIFDIAS' TO WS-CALL-FUNCION
+               CALL 'FECHAUTL' USING WS-CALL-FUNCION
+                                     PRE-FECHA-PRESTAMO
+                                     PARM-FECHA-HASTA
+                                     WS-CALL-DIAS
+               END-CALL
+               IF WS-CALL-DIAS >= 0
+                   MOVE 'S' TO WS-SW-DENTRO-RANGO
+               END-IF
+           END-IF.
+       1250-EXIT.
+           EXIT.
+
+       1300-ACUMULAR-CONTEO.
+           MOVE PRE-LIB-CODIGO TO CNT-LIB-CODIGO.
+           MOVE PRE-LIB-CODIGO TO LIB-CODIGO.
+           READ ARCH-LIBRO
+               INVALID KEY
+                   MOVE SPACES TO LIB-TITULO LIB-CATEGORIA
+           END-READ.
+           READ ARCH-CONTEO
+               INVALID KEY
+                   MOVE LIB-CATEGORIA (1:20) TO CNT-CATEGORIA
+                   MOVE LIB-TITULO (1:40)    TO CNT-TITULO
+                   MOVE 1                    TO CNT-CANTIDAD
+                   WRITE REG-CONTEO
+               NOT INVALID KEY
+                   ADD 1 TO CNT-CANTIDAD
+                   REWRITE REG-CONTEO
+           END-READ.
+       1300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * PROCEDIMIENTO DE ENTRADA DEL SORT: RECORRE EL ARCHIVO DE       *
+      * CONTEO YA ACUMULADO Y LIBERA UNA LINEA DE TRABAJO POR LIBRO.   *
+      *****************************************************************
+       2000-GENERAR-ENTRADAS.
+           OPEN INPUT ARCH-CONTEO.
+           PERFORM 2100-LEER-CONTEO THRU 2100-EXIT.
+           PERFORM 2200-ARMAR-ENTRADA THRU 2200-EXIT
+               UNTIL WS-FIN-CONTEO.
+           CLOSE ARCH-CONTEO.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-CONTEO.
+           READ ARCH-CONTEO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-CONTEO
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-ARMAR-ENTRADA.
+           MOVE CNT-CATEGORIA  TO ORD-CATEGORIA.
+           MOVE CNT-CANTIDAD   TO ORD-CANTIDAD.
+           MOVE CNT-LIB-CODIGO TO ORD-LIB-CODIGO.
+           MOVE CNT-TITULO     TO ORD-TITULO.
+           RELEASE REG-ORDEN.
+           PERFORM 2100-LEER-CONTEO THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * PROCEDIMIENTO DE SALIDA DEL SORT: IMPRIME EL RANKING YA        *
+      * ORDENADO POR CATEGORIA Y CANTIDAD DE PRESTAMOS DESCENDENTE,    *
+      * REINICIANDO EL NUMERO DE ORDEN CADA VEZ QUE CAMBIA LA          *
+      * CATEGORIA.                                                     *
+      *****************************************************************
+       3000-IMPRIMIR-REPORTE.
+           OPEN OUTPUT ARCH-REPORTE.
+           RETURN ARCH-ORDEN
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ORDEN
+           END-RETURN.
+           PERFORM 3100-IMPRIMIR-DETALLE THRU 3100-EXIT
+               UNTIL WS-FIN-ORDEN.
+           IF WS-TOTAL-REGISTROS = ZERO
+               MOVE 'NO HAY PRESTAMOS EN EL RANGO INDICADO' TO
+                   REG-REPORTE
+               WRITE REG-REPORTE
+           END-IF.
+           MOVE WS-TOTAL-REGISTROS TO LIN-TOTAL-REGISTROS.
+           WRITE REG-REPORTE FROM LINEA-TOTAL-REGISTROS.
+           CLOSE ARCH-REPORTE.
+       3000-EXIT.
+           EXIT.
+
+       3100-IMPRIMIR-DETALLE.
+           IF ORD-CATEGORIA NOT = WS-CATEGORIA-ANTERIOR
+               MOVE ORD-CATEGORIA TO WS-CATEGORIA-ANTERIOR
+               MOVE ZERO          TO WS-RANKING
+               MOVE 99            TO WS-LINEAS-IMPRESAS
+           END-IF.
+           IF WS-LINEAS-IMPRESAS >= WS-LINEAS-DISPONIBLES
+               PERFORM 3200-IMPRIMIR-CABECERA THRU 3200-EXIT
+           END-IF.
+           ADD 1 TO WS-RANKING.
+           MOVE WS-RANKING     TO LIN-CIRC-RANKING.
+           MOVE ORD-LIB-CODIGO TO LIN-CIRC-LIB-CODIGO.
+           MOVE ORD-TITULO     TO LIN-CIRC-TITULO.
+           MOVE ORD-CANTIDAD   TO LIN-CIRC-CANTIDAD.
+           WRITE REG-REPORTE FROM LINEA-DETALLE-CIRC.
+           ADD 1 TO WS-LINEAS-IMPRESAS.
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           RETURN ARCH-ORDEN
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ORDEN
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+       3200-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-NRO-PAGINA.
+           MOVE WS-NRO-PAGINA TO LIN-NUMERO-PAGINA.
+           MOVE WS-FECHA-HOY TO LIN-FECHA.
+           MOVE 'TITULOS MAS PRESTADOS POR CATEGORIA' TO
+               LIN-TITULO-REPORTE.
+           IF WS-NRO-PAGINA > 1
+               WRITE REG-REPORTE FROM SPACES
+           END-IF.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-1.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-2.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-3.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           MOVE ORD-CATEGORIA TO LIN-CIRC-CATEGORIA.
+           WRITE REG-REPORTE FROM LINEA-CATEGORIA-CIRC.
+           WRITE REG-REPORTE FROM LINEA-TITULO-CIRC.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           MOVE ZERO TO WS-LINEAS-IMPRESAS.
+       3200-EXIT.
+           EXIT.
