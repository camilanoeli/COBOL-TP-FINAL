@@ -0,0 +1,364 @@
+      *****************************************************************
+      * PROGRAMA: LIBMANT                                             *
+      * PROPOSITO: MANTENIMIENTO DEL ESTADO DE UN LIBRO (ACTIVO,       *
+      *            INACTIVO, BAJA). TODO CAMBIO DE LIB-ESTADO POSTERIOR*
+      *            AL ALTA INICIAL QUEDA REGISTRADO EN EL LOG DE       *
+      *            ESTADOS. SALIR DE BAJA SOLO ES POSIBLE A TRAVES DE  *
+      *            LA TRANSACCION DE REACTIVACION, QUE EXIGE UN        *
+      *            MOTIVO.                                             *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.1                                                  *
+      *
+      * MODIFICACIONES:
+      * 09/08/2026 CNA VERSION 1.1 - LA BAJA DE UN LIBRO SE RECHAZA SI *
+      *   TIENE PRESTAMOS NO DEVUELTOS O RESERVAS PENDIENTES/         *
+      *   NOTIFICADAS, PARA EVITAR DEJAR MOVIMIENTOS ABIERTOS SOBRE    *
+      *   UN LIBRO DADO DE BAJA.                                      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIBMANT.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TRANS-ESTADO   ASSIGN TO "TRANEST.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-TRANS.
+
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-PRESTAMO       ASSIGN TO "PRESTAMO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PRE-CODIGO-PRESTAMO
+                  ALTERNATE RECORD KEY IS PRE-LIB-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-PRESTAMO.
+
+           SELECT ARCH-RESERVA        ASSIGN TO "RESERVA.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS RES-CLAVE
+                  FILE STATUS IS WS-FS-RESERVA.
+
+           SELECT ARCH-LOG-ESTADO     ASSIGN TO "ESTLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-LOG.
+
+           SELECT ARCH-SALIDA         ASSIGN TO "SALEST.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-TRANS-ESTADO.
+       01  REG-TRANS-ESTADO.
+           05  TRANS-OPERACION          PIC X(1).
+               88  TRANS-CAMBIO-ESTADO  VALUE 'E'.
+               88  TRANS-REACTIVAR      VALUE 'R'.
+           05  TRANS-LIB-CODIGO         PIC X(10).
+           05  TRANS-ESTADO-NUEVO       PIC X(1).
+           05  TRANS-USUARIO            PIC X(8).
+           05  TRANS-MOTIVO             PIC X(30).
+
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-PRESTAMO.
+       01  REG-PRESTAMO.
+           COPY PRESTAMO.
+
+       FD  ARCH-RESERVA.
+       01  REG-RESERVA.
+           COPY RESERVA.
+
+       FD  ARCH-LOG-ESTADO.
+       01  REG-LOG-ESTADO.
+           COPY ESTLOG.
+
+       FD  ARCH-SALIDA.
+       01  REG-SALIDA                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY MENSAJES.
+
+       01  WS-FS-TRANS                  PIC X(2).
+       01  WS-FS-LIBRO                  PIC X(2).
+       01  WS-FS-PRESTAMO               PIC X(2).
+       01  WS-FS-RESERVA                PIC X(2).
+       01  WS-FS-LOG                    PIC X(2).
+       01  WS-FS-SALIDA                 PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-SW-FIN-ARCHIVO        PIC X(1)  VALUE 'N'.
+               88  WS-FIN-ARCHIVO       VALUE 'S'.
+           05  WS-SW-RECHAZADO          PIC X(1)  VALUE 'N'.
+               88  WS-RECHAZADO         VALUE 'S'.
+           05  WS-SW-TIENE-PENDIENTES   PIC X(1)  VALUE 'N'.
+               88  WS-TIENE-PENDIENTES  VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CONT-CAMBIOS          PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-REACTIVACIONES   PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-ERRORES          PIC 9(6)  VALUE ZERO.
+
+       01  WS-FECHA-HOY                 PIC X(10).
+       01  WS-FECHA-SISTEMA             PIC 9(8).
+       01  WS-MENSAJE-RECHAZO           PIC X(60).
+       01  WS-ESTADO-ANTERIOR           PIC X(1).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  ARCH-TRANS-ESTADO.
+           OPEN I-O    ARCH-LIBRO.
+           OPEN INPUT  ARCH-PRESTAMO.
+           OPEN INPUT  ARCH-RESERVA.
+           OPEN EXTEND ARCH-LOG-ESTADO.
+           OPEN OUTPUT ARCH-SALIDA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           PERFORM 1050-ARMAR-FECHA-HOY THRU 1050-EXIT.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1050-ARMAR-FECHA-HOY.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+       1050-EXIT.
+           EXIT.
+
+       1200-LEER-TRANSACCION.
+           READ ARCH-TRANS-ESTADO
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+       2000-PROCESAR-TRANSACCION.
+           MOVE 'N' TO WS-SW-RECHAZADO.
+           MOVE SPACES TO WS-MENSAJE-RECHAZO.
+           EVALUATE TRUE
+               WHEN TRANS-CAMBIO-ESTADO
+                   PERFORM 2100-PROCESAR-CAMBIO THRU 2100-EXIT
+               WHEN TRANS-REACTIVAR
+                   PERFORM 2200-PROCESAR-REACTIVACION THRU 2200-EXIT
+               WHEN OTHER
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE 'ERROR: CODIGO DE OPERACION INVALIDO'
+                       TO WS-MENSAJE-RECHAZO
+           END-EVALUATE.
+           IF WS-RECHAZADO
+               ADD 1 TO WS-CONT-ERRORES
+               STRING TRANS-LIB-CODIGO   DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      WS-MENSAJE-RECHAZO DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * CAMBIO DE ESTADO ORDINARIO (ACTIVO/INACTIVO/BAJA). UN LIBRO    *
+      * QUE YA ESTA EN BAJA SOLO PUEDE SALIR DE ESE ESTADO POR LA      *
+      * TRANSACCION DE REACTIVACION.                                  *
+      *****************************************************************
+       2100-PROCESAR-CAMBIO.
+           MOVE TRANS-LIB-CODIGO TO LIB-CODIGO.
+           READ ARCH-LIBRO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE 'ERROR: LIBRO NO ENCONTRADO'
+                       TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO AND LIB-BAJA
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-023 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+                   AND TRANS-ESTADO-NUEVO NOT = 'A'
+                   AND TRANS-ESTADO-NUEVO NOT = 'I'
+                   AND TRANS-ESTADO-NUEVO NOT = 'B'
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-024 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO AND TRANS-ESTADO-NUEVO = 'B'
+               PERFORM 2120-VERIFICAR-PENDIENTES THRU 2120-EXIT
+               IF WS-TIENE-PENDIENTES
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-030 TO WS-MENSAJE-RECHAZO
+               END-IF
+           END-IF.
+           IF NOT WS-RECHAZADO
+               MOVE LIB-ESTADO          TO WS-ESTADO-ANTERIOR
+               MOVE TRANS-ESTADO-NUEVO  TO LIB-ESTADO
+               REWRITE REG-LIBRO
+               MOVE SPACES TO TRANS-MOTIVO
+               PERFORM 2150-REGISTRAR-LOG THRU 2150-EXIT
+               ADD 1 TO WS-CONT-CAMBIOS
+               STRING TRANS-LIB-CODIGO DELIMITED BY SIZE
+                      ' '              DELIMITED BY SIZE
+                      MSG-INFO-014     DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * UN LIBRO NO PUEDE PASAR A BAJA MIENTRAS TENGA PRESTAMOS        *
+      * ABIERTOS (NO DEVUELTOS) O RESERVAS SIN ATENDER NI CANCELAR.    *
+      *****************************************************************
+       2120-VERIFICAR-PENDIENTES.
+           MOVE 'N' TO WS-SW-TIENE-PENDIENTES.
+           PERFORM 2130-BUSCAR-PRESTAMO-ABIERTO THRU 2130-EXIT.
+           IF NOT WS-TIENE-PENDIENTES
+               PERFORM 2140-BUSCAR-RESERVA-ABIERTA THRU 2140-EXIT
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+       2130-BUSCAR-PRESTAMO-ABIERTO.
+           MOVE TRANS-LIB-CODIGO TO PRE-LIB-CODIGO.
+           START ARCH-PRESTAMO KEY IS = PRE-LIB-CODIGO
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-PRESTAMO
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-PRESTAMO
+           END-START.
+           PERFORM 2135-LEER-PRESTAMO THRU 2135-EXIT
+               UNTIL WS-FS-PRESTAMO NOT = '00'
+                  OR PRE-LIB-CODIGO NOT = TRANS-LIB-CODIGO
+                  OR WS-TIENE-PENDIENTES.
+       2130-EXIT.
+           EXIT.
+
+       2135-LEER-PRESTAMO.
+           READ ARCH-PRESTAMO NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-PRESTAMO
+           END-READ.
+           IF WS-FS-PRESTAMO = '00'
+                   AND PRE-LIB-CODIGO = TRANS-LIB-CODIGO
+                   AND NOT PRE-DEVUELTO
+               MOVE 'S' TO WS-SW-TIENE-PENDIENTES
+           END-IF.
+       2135-EXIT.
+           EXIT.
+
+       2140-BUSCAR-RESERVA-ABIERTA.
+           MOVE TRANS-LIB-CODIGO TO RES-LIB-CODIGO.
+           MOVE ZERO             TO RES-NRO-SECUENCIA.
+           START ARCH-RESERVA KEY IS >= RES-CLAVE
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-RESERVA
+           END-START.
+           PERFORM 2145-LEER-RESERVA THRU 2145-EXIT
+               UNTIL WS-FS-RESERVA NOT = '00'
+                  OR RES-LIB-CODIGO NOT = TRANS-LIB-CODIGO
+                  OR WS-TIENE-PENDIENTES.
+       2140-EXIT.
+           EXIT.
+
+       2145-LEER-RESERVA.
+           READ ARCH-RESERVA NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+           END-READ.
+           IF WS-FS-RESERVA = '00'
+                   AND RES-LIB-CODIGO = TRANS-LIB-CODIGO
+                   AND (RES-PENDIENTE OR RES-NOTIFICADA)
+               MOVE 'S' TO WS-SW-TIENE-PENDIENTES
+           END-IF.
+       2145-EXIT.
+           EXIT.
+
+       2150-REGISTRAR-LOG.
+           MOVE TRANS-LIB-CODIGO   TO ESL-LIB-CODIGO.
+           MOVE WS-ESTADO-ANTERIOR TO ESL-ESTADO-ANTERIOR.
+           MOVE LIB-ESTADO         TO ESL-ESTADO-NUEVO.
+           MOVE WS-FECHA-HOY       TO ESL-FECHA-CAMBIO.
+           MOVE TRANS-USUARIO      TO ESL-USUARIO-CAMBIO.
+           MOVE TRANS-MOTIVO       TO ESL-MOTIVO.
+           WRITE REG-LOG-ESTADO.
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * REACTIVACION: UNICA FORMA DE SACAR UN LIBRO DE BAJA. EXIGE UN  *
+      * MOTIVO Y DEJA CONSTANCIA DE EL EN EL LOG DE ESTADOS.           *
+      *****************************************************************
+       2200-PROCESAR-REACTIVACION.
+           MOVE TRANS-LIB-CODIGO TO LIB-CODIGO.
+           READ ARCH-LIBRO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE 'ERROR: LIBRO NO ENCONTRADO'
+                       TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO AND NOT LIB-BAJA
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-025 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO AND TRANS-MOTIVO = SPACES
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-026 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+                   AND TRANS-ESTADO-NUEVO NOT = 'A'
+                   AND TRANS-ESTADO-NUEVO NOT = 'I'
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-024 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               MOVE LIB-ESTADO          TO WS-ESTADO-ANTERIOR
+               MOVE TRANS-ESTADO-NUEVO  TO LIB-ESTADO
+               REWRITE REG-LIBRO
+               PERFORM 2150-REGISTRAR-LOG THRU 2150-EXIT
+               ADD 1 TO WS-CONT-REACTIVACIONES
+               STRING TRANS-LIB-CODIGO DELIMITED BY SIZE
+                      ' '              DELIMITED BY SIZE
+                      MSG-INFO-015     DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARCH-TRANS-ESTADO
+                 ARCH-LIBRO
+                 ARCH-PRESTAMO
+                 ARCH-RESERVA
+                 ARCH-LOG-ESTADO
+                 ARCH-SALIDA.
+           DISPLAY 'LIBMANT - CAMBIOS DE ESTADO: '  WS-CONT-CAMBIOS
+                   ' REACTIVACIONES: '       WS-CONT-REACTIVACIONES
+                   ' ERRORES: '              WS-CONT-ERRORES.
+       9000-EXIT.
+           EXIT.
