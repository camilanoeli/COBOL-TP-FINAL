@@ -0,0 +1,315 @@
+      *****************************************************************
+      * PROGRAMA: CONCILIB                                            *
+      * PROPOSITO: REPORTE SEMANAL DE CONCILIACION DE STOCK. PARA      *
+      *            CADA LIBRO COMPARA LIB-STOCK-TOTAL MENOS            *
+      *            LIB-STOCK-DISPONIBLE CONTRA LA CANTIDAD DE          *
+      *            PRESTAMOS ABIERTOS (NO DEVUELTOS) MAS LA CANTIDAD   *
+      *            DE EJEMPLARES RETENIDOS POR RESERVA DE ESE          *
+      *            LIB-CODIGO, Y LISTA SOLO LOS LIBROS DONDE NO        *
+      *            COINCIDEN.                                         *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.1                                                  *
+      *****************************************************************
+      * MODIFICACIONES:                                               *
+      * 09/08/2026 CNA VERSION 1.1 - SE SUMA AL CONTEO DE TRABAJO LA   *
+      *                              CANTIDAD DE EJEMPLARES EN ESTADO  *
+      *                              RESERVADO POR LIBRO, PARA QUE UN  *
+      *                              EJEMPLAR RETENIDO PARA UNA        *
+      *                              RESERVA NOTIFICADA NO SE REPORTE  *
+      *                              COMO UNA DIFERENCIA DE STOCK.     *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIB.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PRESTAMO       ASSIGN TO "PRESTAMO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PRE-CODIGO-PRESTAMO
+                  FILE STATUS IS WS-FS-PRESTAMO.
+
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-CONTEO         ASSIGN TO "CNTCONC.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CNC-LIB-CODIGO
+                  FILE STATUS IS WS-FS-CONTEO.
+
+           SELECT ARCH-EJEMPLAR       ASSIGN TO "EJEMPLAR.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS EJE-CLAVE
+                  FILE STATUS IS WS-FS-EJEMPLAR.
+
+           SELECT ARCH-REPORTE        ASSIGN TO "CONCILIB.LIS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-PRESTAMO.
+       01  REG-PRESTAMO.
+           COPY PRESTAMO.
+
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-CONTEO.
+       01  REG-CONTEO.
+           05  CNC-LIB-CODIGO          PIC X(10).
+           05  CNC-CANTIDAD            PIC 9(5).
+           05  CNC-CANT-RESERVADOS     PIC 9(5).
+
+       FD  ARCH-EJEMPLAR.
+       01  REG-EJEMPLAR.
+           COPY EJEMPLAR.
+
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+       COPY LINREP.
+
+       01  WS-FS-PRESTAMO              PIC X(2).
+       01  WS-FS-LIBRO                 PIC X(2).
+       01  WS-FS-CONTEO                PIC X(2).
+       01  WS-FS-EJEMPLAR              PIC X(2).
+       01  WS-FS-REPORTE               PIC X(2).
+
+       01  WS-SW-FIN-PRESTAMO          PIC X(1)  VALUE 'N'.
+           88  WS-FIN-PRESTAMO         VALUE 'S'.
+       01  WS-SW-FIN-LIBRO             PIC X(1)  VALUE 'N'.
+           88  WS-FIN-LIBRO            VALUE 'S'.
+       01  WS-SW-FIN-EJEMPLAR          PIC X(1)  VALUE 'N'.
+           88  WS-FIN-EJEMPLAR         VALUE 'S'.
+
+       01  WS-FECHA-SISTEMA            PIC 9(8).
+       01  WS-FECHA-HOY                PIC X(10).
+       01  WS-LINEAS-IMPRESAS          PIC 9(3)  VALUE 99.
+       01  WS-NRO-PAGINA               PIC 9(3)  VALUE ZERO.
+       01  WS-TOTAL-REGISTROS          PIC 9(7)  VALUE ZERO.
+       01  WS-LINEAS-DISPONIBLES       PIC 9(3).
+
+       01  WS-CANT-PRESTADOS           PIC 9(5)  VALUE ZERO.
+       01  WS-CANT-RESERVADOS          PIC 9(5)  VALUE ZERO.
+       01  WS-DIFERENCIA               PIC S9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-CONTAR-PRESTAMOS-ABIERTOS THRU 2000-EXIT.
+           PERFORM 2400-CONTAR-EJEMPLARES-RESERVADOS THRU 2400-EXIT.
+           PERFORM 3000-INICIALIZAR-VERIFICACION THRU 3000-EXIT.
+           PERFORM 3100-VERIFICAR-LIBRO THRU 3100-EXIT
+               UNTIL WS-FIN-LIBRO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN OUTPUT ARCH-REPORTE.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+           COMPUTE WS-LINEAS-DISPONIBLES =
+               CONST-LINEAS-PAGINA - CONST-LINEAS-CABECERA.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RECORRE TODO EL ARCHIVO DE PRESTAMOS Y ACUMULA, POR LIB-       *
+      * CODIGO, LA CANTIDAD DE PRESTAMOS QUE AUN NO FUERON DEVUELTOS   *
+      * (VIGENTES O VENCIDOS) EN EL ARCHIVO DE CONTEO DE TRABAJO.      *
+      *****************************************************************
+       2000-CONTAR-PRESTAMOS-ABIERTOS.
+           OPEN OUTPUT ARCH-CONTEO.
+           CLOSE ARCH-CONTEO.
+           OPEN I-O ARCH-CONTEO.
+           OPEN INPUT ARCH-PRESTAMO.
+           PERFORM 2100-LEER-PRESTAMO THRU 2100-EXIT.
+           PERFORM 2200-EVALUAR-PRESTAMO THRU 2200-EXIT
+               UNTIL WS-FIN-PRESTAMO.
+           CLOSE ARCH-PRESTAMO ARCH-CONTEO.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-PRESTAMO.
+           READ ARCH-PRESTAMO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-PRESTAMO
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-EVALUAR-PRESTAMO.
+           IF NOT PRE-DEVUELTO
+               PERFORM 2300-ACUMULAR-CONTEO THRU 2300-EXIT
+           END-IF.
+           PERFORM 2100-LEER-PRESTAMO THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-ACUMULAR-CONTEO.
+           MOVE PRE-LIB-CODIGO TO CNC-LIB-CODIGO.
+           READ ARCH-CONTEO
+               INVALID KEY
+                   MOVE ZERO TO CNC-CANT-RESERVADOS
+                   MOVE 1    TO CNC-CANTIDAD
+                   WRITE REG-CONTEO
+               NOT INVALID KEY
+                   ADD 1 TO CNC-CANTIDAD
+                   REWRITE REG-CONTEO
+           END-READ.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RECORRE TODO EL ARCHIVO DE EJEMPLARES Y ACUMULA, POR LIB-      *
+      * CODIGO, LA CANTIDAD DE EJEMPLARES EN ESTADO RESERVADO (ES      *
+      * DECIR, RETENIDOS PARA UNA RESERVA NOTIFICADA) EN EL MISMO      *
+      * ARCHIVO DE CONTEO DE TRABAJO USADO PARA LOS PRESTAMOS.         *
+      *****************************************************************
+       2400-CONTAR-EJEMPLARES-RESERVADOS.
+           OPEN I-O ARCH-CONTEO.
+           OPEN INPUT ARCH-EJEMPLAR.
+           PERFORM 2500-LEER-EJEMPLAR THRU 2500-EXIT.
+           PERFORM 2600-EVALUAR-EJEMPLAR THRU 2600-EXIT
+               UNTIL WS-FIN-EJEMPLAR.
+           CLOSE ARCH-EJEMPLAR ARCH-CONTEO.
+       2400-EXIT.
+           EXIT.
+
+       2500-LEER-EJEMPLAR.
+           READ ARCH-EJEMPLAR NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-EJEMPLAR
+           END-READ.
+       2500-EXIT.
+           EXIT.
+
+       2600-EVALUAR-EJEMPLAR.
+           IF EJE-RESERVADO
+               PERFORM 2700-ACUMULAR-RESERVADO THRU 2700-EXIT
+           END-IF.
+           PERFORM 2500-LEER-EJEMPLAR THRU 2500-EXIT.
+       2600-EXIT.
+           EXIT.
+
+       2700-ACUMULAR-RESERVADO.
+           MOVE EJE-LIB-CODIGO TO CNC-LIB-CODIGO.
+           READ ARCH-CONTEO
+               INVALID KEY
+                   MOVE ZERO TO CNC-CANTIDAD
+                   MOVE 1    TO CNC-CANT-RESERVADOS
+                   WRITE REG-CONTEO
+               NOT INVALID KEY
+                   ADD 1 TO CNC-CANT-RESERVADOS
+                   REWRITE REG-CONTEO
+           END-READ.
+       2700-EXIT.
+           EXIT.
+
+       3000-INICIALIZAR-VERIFICACION.
+           OPEN INPUT ARCH-LIBRO.
+           OPEN INPUT ARCH-CONTEO.
+           PERFORM 3110-LEER-LIBRO THRU 3110-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RECORRE EL MAESTRO DE LIBROS Y, PARA CADA UNO, COMPARA LA      *
+      * CANTIDAD RETIRADA DEL STOCK (TOTAL MENOS DISPONIBLE) CONTRA    *
+      * LA CANTIDAD DE PRESTAMOS ABIERTOS ACUMULADA. SOLO SE IMPRIMEN  *
+      * LOS LIBROS CUYA DIFERENCIA NO ES CERO.                         *
+      *****************************************************************
+       3100-VERIFICAR-LIBRO.
+           PERFORM 3200-COMPARAR-STOCK THRU 3200-EXIT.
+           PERFORM 3110-LEER-LIBRO THRU 3110-EXIT.
+       3100-EXIT.
+           EXIT.
+
+       3110-LEER-LIBRO.
+           READ ARCH-LIBRO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-LIBRO
+           END-READ.
+       3110-EXIT.
+           EXIT.
+
+       3200-COMPARAR-STOCK.
+           MOVE LIB-CODIGO TO CNC-LIB-CODIGO.
+           READ ARCH-CONTEO
+               INVALID KEY
+                   MOVE ZERO TO CNC-CANTIDAD CNC-CANT-RESERVADOS
+           END-READ.
+           MOVE CNC-CANTIDAD        TO WS-CANT-PRESTADOS.
+           MOVE CNC-CANT-RESERVADOS TO WS-CANT-RESERVADOS.
+           COMPUTE WS-DIFERENCIA =
+               LIB-STOCK-TOTAL - LIB-STOCK-DISPONIBLE
+               - WS-CANT-PRESTADOS - WS-CANT-RESERVADOS.
+           IF WS-DIFERENCIA NOT = ZERO
+               PERFORM 3300-IMPRIMIR-DETALLE THRU 3300-EXIT
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       3300-IMPRIMIR-DETALLE.
+           IF WS-LINEAS-IMPRESAS >= WS-LINEAS-DISPONIBLES
+               PERFORM 3400-IMPRIMIR-CABECERA THRU 3400-EXIT
+           END-IF.
+           MOVE LIB-CODIGO          TO LIN-CNC-LIB-CODIGO.
+           MOVE LIB-TITULO (1:30)   TO LIN-CNC-TITULO.
+           MOVE LIB-STOCK-TOTAL     TO LIN-CNC-STOCK-TOTAL.
+           MOVE LIB-STOCK-DISPONIBLE TO LIN-CNC-STOCK-DISPONIB.
+           MOVE WS-CANT-PRESTADOS   TO LIN-CNC-PRESTAMOS.
+           MOVE WS-DIFERENCIA       TO LIN-CNC-DIFERENCIA.
+           WRITE REG-REPORTE FROM LINEA-DETALLE-CONCILIA.
+           ADD 1 TO WS-LINEAS-IMPRESAS.
+           ADD 1 TO WS-TOTAL-REGISTROS.
+       3300-EXIT.
+           EXIT.
+
+       3400-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-NRO-PAGINA.
+           MOVE WS-NRO-PAGINA         TO LIN-NUMERO-PAGINA.
+           MOVE WS-FECHA-HOY          TO LIN-FECHA.
+           MOVE 'CONCILIACION DE STOCK DE LIBROS' TO
+               LIN-TITULO-REPORTE.
+           IF WS-NRO-PAGINA > 1
+               WRITE REG-REPORTE FROM SPACES
+           END-IF.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-1.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-2.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-3.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           WRITE REG-REPORTE FROM LINEA-TITULO-CONCILIA.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           MOVE ZERO TO WS-LINEAS-IMPRESAS.
+       3400-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           IF WS-TOTAL-REGISTROS = ZERO
+               MOVE 'NO SE DETECTARON DIFERENCIAS DE STOCK' TO
+                   REG-REPORTE
+               WRITE REG-REPORTE
+           END-IF.
+           MOVE WS-TOTAL-REGISTROS TO LIN-TOTAL-DISCREPANCIAS.
+           WRITE REG-REPORTE FROM LINEA-TOTAL-DISCREPANCIAS.
+           CLOSE ARCH-LIBRO ARCH-CONTEO ARCH-REPORTE.
+       9000-EXIT.
+           EXIT.
