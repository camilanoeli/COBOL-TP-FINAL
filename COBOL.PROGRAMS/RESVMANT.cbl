@@ -0,0 +1,463 @@
+      *****************************************************************
+      * PROGRAMA: RESVMANT                                            *
+      * PROPOSITO: ALTA Y CANCELACION DE RESERVAS SOBRE LIBROS SIN     *
+      *            STOCK DISPONIBLE. LAS RESERVAS SE ENCOLAN POR       *
+      *            LIBRO EN ORDEN DE LLEGADA (NUMERO DE SECUENCIA      *
+      *            TOMADO DEL CONTADOR COMPARTIDO DE CONTROL) Y SON    *
+      *            CONSUMIDAS POR PRESTMOV AL PROCESAR UNA DEVOLUCION. *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 28/07/2025                                             *
+      * VERSION: 1.1                                                  *
+      *****************************************************************
+      * MODIFICACIONES:                                               *
+      * 09/08/2026 CNA VERSION 1.1 - LA CANCELACION DE UNA RESERVA     *
+      *                              NOTIFICADA LIBERA EL EJEMPLAR QUE *
+      *                              HABIA QUEDADO RETENIDO: SI HAY    *
+      *                              OTRA RESERVA PENDIENTE EN LA COLA *
+      *                              DEL LIBRO SE LA NOTIFICA A ELLA,  *
+      *                              CASO CONTRARIO EL EJEMPLAR VUELVE *
+      *                              A DISPONIBLE Y SE REPONE EL       *
+      *                              STOCK DISPONIBLE DEL LIBRO.       *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESVMANT.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TRANS-RESERVA  ASSIGN TO "TRANRES.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-TRANS.
+
+           SELECT ARCH-RESERVA        ASSIGN TO "RESERVA.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS RES-CLAVE
+                  ALTERNATE RECORD KEY IS RES-USR-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-RESERVA.
+
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-EJEMPLAR      ASSIGN TO "EJEMPLAR.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EJE-CLAVE
+                  ALTERNATE RECORD KEY IS EJE-LIB-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-EJEMPLAR.
+
+           SELECT ARCH-USUARIO        ASSIGN TO "USUARIO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USR-CODIGO
+                  FILE STATUS IS WS-FS-USUARIO.
+
+           SELECT ARCH-CONTROL        ASSIGN TO "CONTROL.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CTL-CLAVE
+                  FILE STATUS IS WS-FS-CONTROL.
+
+           SELECT ARCH-SALIDA         ASSIGN TO "SALRES.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-TRANS-RESERVA.
+       01  REG-TRANS-RESERVA.
+           05  TRANS-OPERACION          PIC X(1).
+               88  TRANS-ALTA           VALUE 'A'.
+               88  TRANS-CANCELAR       VALUE 'C'.
+           05  TRANS-LIB-CODIGO         PIC X(10).
+           05  TRANS-USR-CODIGO         PIC X(10).
+
+       FD  ARCH-RESERVA.
+       01  REG-RESERVA.
+           COPY RESERVA.
+
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-EJEMPLAR.
+       01  REG-EJEMPLAR.
+           COPY EJEMPLAR.
+
+       FD  ARCH-USUARIO.
+       01  REG-USUARIO.
+           COPY USUARIO.
+
+       FD  ARCH-CONTROL.
+       01  REG-CONTROL.
+           COPY CONTROL.
+
+       FD  ARCH-SALIDA.
+       01  REG-SALIDA                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY MENSAJES.
+
+       01  WS-FS-TRANS                  PIC X(2).
+       01  WS-FS-RESERVA                PIC X(2).
+       01  WS-FS-LIBRO                  PIC X(2).
+       01  WS-FS-EJEMPLAR               PIC X(2).
+       01  WS-FS-USUARIO                PIC X(2).
+       01  WS-FS-CONTROL                PIC X(2).
+       01  WS-FS-SALIDA                 PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-SW-FIN-ARCHIVO        PIC X(1)  VALUE 'N'.
+               88  WS-FIN-ARCHIVO       VALUE 'S'.
+           05  WS-SW-RECHAZADO          PIC X(1)  VALUE 'N'.
+               88  WS-RECHAZADO         VALUE 'S'.
+           05  WS-SW-RESERVA-PREVIA     PIC X(1)  VALUE 'N'.
+           05  WS-SW-RESERVA-ACTIVA     PIC X(1)  VALUE 'N'.
+           05  WS-SW-ERA-NOTIFICADA     PIC X(1)  VALUE 'N'.
+           05  WS-SW-EJE-ENCONTRADO     PIC X(1)  VALUE 'N'.
+           05  WS-SW-RESERVA-SIGUIENTE  PIC X(1)  VALUE 'N'.
+
+       01  WS-CONTADORES.
+           05  WS-CONT-ALTAS            PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-CANCELACIONES    PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-ERRORES          PIC 9(6)  VALUE ZERO.
+
+       01  WS-FECHA-HOY                 PIC X(10).
+       01  WS-FECHA-SISTEMA             PIC 9(8).
+       01  WS-MENSAJE-RECHAZO           PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  ARCH-TRANS-RESERVA.
+           OPEN I-O    ARCH-RESERVA.
+           OPEN I-O    ARCH-LIBRO.
+           OPEN INPUT  ARCH-USUARIO.
+           OPEN I-O    ARCH-EJEMPLAR.
+           OPEN I-O    ARCH-CONTROL.
+           OPEN OUTPUT ARCH-SALIDA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           PERFORM 1050-ARMAR-FECHA-HOY THRU 1050-EXIT.
+           PERFORM 1100-LEER-CONTROL THRU 1100-EXIT.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1050-ARMAR-FECHA-HOY.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+       1050-EXIT.
+           EXIT.
+
+       1100-LEER-CONTROL.
+           MOVE 'CONTROL01' TO CTL-CLAVE.
+           READ ARCH-CONTROL
+               INVALID KEY
+                   MOVE 'CONTROL01' TO CTL-CLAVE
+                   MOVE ZERO        TO CTL-ULT-NRO-PRESTAMO
+                                       CTL-ULT-NRO-MULTA
+                                       CTL-ULT-NRO-RESERVA
+                   WRITE REG-CONTROL
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-LEER-TRANSACCION.
+           READ ARCH-TRANS-RESERVA
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+       2000-PROCESAR-TRANSACCION.
+           MOVE 'N' TO WS-SW-RECHAZADO.
+           MOVE SPACES TO WS-MENSAJE-RECHAZO.
+           EVALUATE TRUE
+               WHEN TRANS-ALTA
+                   PERFORM 2100-PROCESAR-ALTA THRU 2100-EXIT
+               WHEN TRANS-CANCELAR
+                   PERFORM 2200-PROCESAR-CANCELACION THRU 2200-EXIT
+               WHEN OTHER
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE 'ERROR: CODIGO DE OPERACION INVALIDO'
+                       TO WS-MENSAJE-RECHAZO
+           END-EVALUATE.
+           IF WS-RECHAZADO
+               ADD 1 TO WS-CONT-ERRORES
+               STRING TRANS-LIB-CODIGO    DELIMITED BY SIZE
+                      ' '                 DELIMITED BY SIZE
+                      WS-MENSAJE-RECHAZO  DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ALTA DE RESERVA: SOLO PROCEDE SI EL LIBRO EXISTE, EL USUARIO   *
+      * ESTA ACTIVO, NO HAY STOCK DISPONIBLE, Y EL USUARIO NO TIENE    *
+      * YA UNA RESERVA PENDIENTE O NOTIFICADA PARA EL MISMO LIBRO.     *
+      *****************************************************************
+       2100-PROCESAR-ALTA.
+           MOVE TRANS-USR-CODIGO TO USR-CODIGO.
+           READ ARCH-USUARIO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-007 TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO AND NOT USR-ACTIVO
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-007 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               MOVE TRANS-LIB-CODIGO TO LIB-CODIGO
+               READ ARCH-LIBRO
+                   INVALID KEY
+                       MOVE 'S' TO WS-SW-RECHAZADO
+                       MOVE 'ERROR: LIBRO NO ENCONTRADO'
+                           TO WS-MENSAJE-RECHAZO
+               END-READ
+           END-IF.
+           IF NOT WS-RECHAZADO AND LIB-STOCK-DISPONIBLE > ZERO
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-017 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2110-VERIFICAR-RESERVA-PREVIA THRU 2110-EXIT
+           END-IF.
+           IF NOT WS-RECHAZADO
+               PERFORM 2150-REGISTRAR-RESERVA THRU 2150-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2110-VERIFICAR-RESERVA-PREVIA.
+           MOVE 'N' TO WS-SW-RESERVA-PREVIA.
+           MOVE TRANS-USR-CODIGO TO RES-USR-CODIGO.
+           START ARCH-RESERVA KEY IS = RES-USR-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           IF WS-FS-RESERVA = '00'
+               PERFORM 2120-BUSCAR-RESERVA-USUARIO THRU 2120-EXIT
+                   UNTIL WS-FS-RESERVA NOT = '00'
+                      OR RES-USR-CODIGO NOT = TRANS-USR-CODIGO
+                      OR WS-SW-RESERVA-PREVIA = 'S'
+           END-IF.
+           IF WS-SW-RESERVA-PREVIA = 'S'
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-015 TO WS-MENSAJE-RECHAZO
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+       2120-BUSCAR-RESERVA-USUARIO.
+           READ ARCH-RESERVA NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+           END-READ.
+           IF WS-FS-RESERVA = '00'
+                   AND RES-USR-CODIGO = TRANS-USR-CODIGO
+                   AND RES-LIB-CODIGO = TRANS-LIB-CODIGO
+                   AND (RES-PENDIENTE OR RES-NOTIFICADA)
+               MOVE 'S' TO WS-SW-RESERVA-PREVIA
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+       2150-REGISTRAR-RESERVA.
+           ADD 1 TO CTL-ULT-NRO-RESERVA.
+           MOVE TRANS-LIB-CODIGO      TO RES-LIB-CODIGO.
+           MOVE CTL-ULT-NRO-RESERVA   TO RES-NRO-SECUENCIA.
+           MOVE TRANS-USR-CODIGO      TO RES-USR-CODIGO.
+           MOVE WS-FECHA-HOY          TO RES-FECHA-RESERVA.
+           MOVE 'P'                   TO RES-ESTADO.
+           WRITE REG-RESERVA.
+           REWRITE REG-CONTROL.
+           ADD 1 TO WS-CONT-ALTAS.
+           STRING TRANS-LIB-CODIGO DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  MSG-INFO-009     DELIMITED BY SIZE
+                  INTO REG-SALIDA
+           END-STRING.
+           WRITE REG-SALIDA.
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * CANCELACION DE RESERVA: BUSCA LA RESERVA PENDIENTE O            *
+      * NOTIFICADA DEL USUARIO PARA EL LIBRO INDICADO Y LA MARCA        *
+      * COMO CANCELADA. SI LA RESERVA YA ESTABA NOTIFICADA, EL          *
+      * EJEMPLAR QUE HABIA QUEDADO RETENIDO PARA ELLA SE LIBERA         *
+      * (2220-LIBERAR-EJEMPLAR-RESERVADO).                              *
+      *****************************************************************
+       2200-PROCESAR-CANCELACION.
+           MOVE 'N' TO WS-SW-RESERVA-ACTIVA.
+           MOVE TRANS-USR-CODIGO TO RES-USR-CODIGO.
+           START ARCH-RESERVA KEY IS = RES-USR-CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           IF WS-FS-RESERVA = '00'
+               PERFORM 2210-BUSCAR-RESERVA-ACTIVA THRU 2210-EXIT
+                   UNTIL WS-FS-RESERVA NOT = '00'
+                      OR RES-USR-CODIGO NOT = TRANS-USR-CODIGO
+                      OR WS-SW-RESERVA-ACTIVA = 'S'
+           END-IF.
+           IF WS-SW-RESERVA-ACTIVA = 'S'
+               MOVE 'N' TO WS-SW-ERA-NOTIFICADA
+               IF RES-NOTIFICADA
+                   MOVE 'S' TO WS-SW-ERA-NOTIFICADA
+               END-IF
+               MOVE 'C' TO RES-ESTADO
+               REWRITE REG-RESERVA
+               IF WS-SW-ERA-NOTIFICADA = 'S'
+                   PERFORM 2220-LIBERAR-EJEMPLAR-RESERVADO
+                       THRU 2220-EXIT
+               END-IF
+               ADD 1 TO WS-CONT-CANCELACIONES
+               STRING TRANS-LIB-CODIGO DELIMITED BY SIZE
+                      ' '              DELIMITED BY SIZE
+                      MSG-INFO-010     DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           ELSE
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-016 TO WS-MENSAJE-RECHAZO
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-BUSCAR-RESERVA-ACTIVA.
+           READ ARCH-RESERVA NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+           END-READ.
+           IF WS-FS-RESERVA = '00'
+                   AND RES-USR-CODIGO = TRANS-USR-CODIGO
+                   AND RES-LIB-CODIGO = TRANS-LIB-CODIGO
+                   AND (RES-PENDIENTE OR RES-NOTIFICADA)
+               MOVE 'S' TO WS-SW-RESERVA-ACTIVA
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LIBERA EL EJEMPLAR QUE HABIA QUEDADO RETENIDO PARA LA RESERVA   *
+      * NOTIFICADA QUE SE ACABA DE CANCELAR. SI HAY OTRA RESERVA        *
+      * PENDIENTE EN LA COLA DEL LIBRO, EL EJEMPLAR PASA A NOTIFICARLA  *
+      * A ELLA (SIGUE RETENIDO); CASO CONTRARIO VUELVE A DISPONIBLE Y   *
+      * SE REPONE EL STOCK DISPONIBLE DEL LIBRO.                        *
+      *****************************************************************
+       2220-LIBERAR-EJEMPLAR-RESERVADO.
+           MOVE 'N' TO WS-SW-EJE-ENCONTRADO.
+           MOVE TRANS-LIB-CODIGO TO EJE-LIB-CODIGO.
+           MOVE ZERO             TO EJE-NRO-EJEMPLAR.
+           START ARCH-EJEMPLAR KEY IS >= EJE-CLAVE
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-EJEMPLAR
+           END-START.
+           PERFORM 2230-BUSCAR-EJEMPLAR-RESERVADO THRU 2230-EXIT
+               UNTIL WS-FS-EJEMPLAR NOT = '00'
+                  OR EJE-LIB-CODIGO NOT = TRANS-LIB-CODIGO
+                  OR WS-SW-EJE-ENCONTRADO = 'S'.
+           IF WS-SW-EJE-ENCONTRADO = 'S'
+               PERFORM 2240-BUSCAR-RESERVA-SIGUIENTE THRU 2240-EXIT
+               IF WS-SW-RESERVA-SIGUIENTE = 'S'
+                   MOVE 'N' TO RES-ESTADO
+                   REWRITE REG-RESERVA
+               ELSE
+                   MOVE 'D' TO EJE-ESTADO
+                   REWRITE REG-EJEMPLAR
+                   MOVE TRANS-LIB-CODIGO TO LIB-CODIGO
+                   READ ARCH-LIBRO
+                       INVALID KEY
+                           CONTINUE
+                   END-READ
+                   IF WS-FS-LIBRO = '00'
+                       ADD 1 TO LIB-STOCK-DISPONIBLE
+                       REWRITE REG-LIBRO
+                   END-IF
+               END-IF
+           END-IF.
+       2220-EXIT.
+           EXIT.
+
+       2230-BUSCAR-EJEMPLAR-RESERVADO.
+           READ ARCH-EJEMPLAR NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-EJEMPLAR
+           END-READ.
+           IF WS-FS-EJEMPLAR = '00'
+                   AND EJE-LIB-CODIGO = TRANS-LIB-CODIGO
+                   AND EJE-RESERVADO
+               MOVE 'S' TO WS-SW-EJE-ENCONTRADO
+           END-IF.
+       2230-EXIT.
+           EXIT.
+
+       2240-BUSCAR-RESERVA-SIGUIENTE.
+           MOVE 'N' TO WS-SW-RESERVA-SIGUIENTE.
+           MOVE TRANS-LIB-CODIGO TO RES-LIB-CODIGO.
+           MOVE ZERO             TO RES-NRO-SECUENCIA.
+           START ARCH-RESERVA KEY IS >= RES-CLAVE
+               INVALID KEY
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+               NOT INVALID KEY
+                   MOVE '00' TO WS-FS-RESERVA
+           END-START.
+           PERFORM 2250-LEER-RESERVA-SIGUIENTE THRU 2250-EXIT
+               UNTIL WS-FS-RESERVA NOT = '00'
+                  OR RES-LIB-CODIGO NOT = TRANS-LIB-CODIGO
+                  OR WS-SW-RESERVA-SIGUIENTE = 'S'.
+       2240-EXIT.
+           EXIT.
+
+       2250-LEER-RESERVA-SIGUIENTE.
+           READ ARCH-RESERVA NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-RESERVA
+           END-READ.
+           IF WS-FS-RESERVA = '00'
+                   AND RES-LIB-CODIGO = TRANS-LIB-CODIGO
+                   AND RES-PENDIENTE
+               MOVE 'S' TO WS-SW-RESERVA-SIGUIENTE
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARCH-TRANS-RESERVA
+                 ARCH-RESERVA
+                 ARCH-LIBRO
+                 ARCH-USUARIO
+                 ARCH-EJEMPLAR
+                 ARCH-CONTROL
+                 ARCH-SALIDA.
+           DISPLAY 'RESVMANT - ALTAS: '        WS-CONT-ALTAS
+                   ' CANCELACIONES: '          WS-CONT-CANCELACIONES
+                   ' ERRORES: '                WS-CONT-ERRORES.
+       9000-EXIT.
+           EXIT.
