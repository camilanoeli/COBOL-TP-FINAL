@@ -0,0 +1,185 @@
+      *****************************************************************
+      * PROGRAMA: MULCALC                                             *
+      * PROPOSITO: PROCESO BATCH NOCTURNO QUE RECORRE LOS PRESTAMOS    *
+      *            VIGENTES, DETECTA LOS VENCIDOS Y GENERA/ACTUALIZA   *
+      *            LA MULTA CORRESPONDIENTE (DIAS DE ATRASO POR        *
+      *            CONST-MULTA-DIA) PARA QUE MOSTRADOR LA COBRE.       *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 18/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULCALC.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PRESTAMO       ASSIGN TO "PRESTAMO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PRE-CODIGO-PRESTAMO
+                  FILE STATUS IS WS-FS-PRESTAMO.
+
+           SELECT ARCH-MULTA          ASSIGN TO "MULTA.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MUL-CODIGO-MULTA
+                  ALTERNATE RECORD KEY IS MUL-USR-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-MULTA.
+
+           SELECT ARCH-SALIDA         ASSIGN TO "SALMULTA.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-PRESTAMO.
+       01  REG-PRESTAMO.
+           COPY PRESTAMO.
+
+       FD  ARCH-MULTA.
+       01  REG-MULTA.
+           COPY MULTA.
+
+       FD  ARCH-SALIDA.
+       01  REG-SALIDA                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+
+       01  WS-FS-PRESTAMO             PIC X(2).
+       01  WS-FS-MULTA                PIC X(2).
+       01  WS-FS-SALIDA               PIC X(2).
+
+       01  WS-SW-FIN-ARCHIVO          PIC X(1)  VALUE 'N'.
+           88  WS-FIN-ARCHIVO         VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CONT-NUEVAS         PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-ACTUALIZADAS   PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-VENCIDOS       PIC 9(6)  VALUE ZERO.
+
+       01  WS-FECHA-SISTEMA           PIC 9(8).
+       01  WS-FECHA-HOY               PIC X(10).
+       01  WS-DIAS-ATRASO             PIC S9(6).
+       01  WS-IMPORTE-MULTA           PIC 9(7)V99.
+
+       01  WS-CALL-FUNCION            PIC X(7).
+       01  WS-CALL-DIAS               PIC S9(6).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-EVALUAR-PRESTAMO THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  ARCH-PRESTAMO.
+           OPEN I-O    ARCH-MULTA.
+           OPEN OUTPUT ARCH-SALIDA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+           PERFORM 1100-LEER-PRESTAMO THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-PRESTAMO.
+           READ ARCH-PRESTAMO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       2000-EVALUAR-PRESTAMO.
+           IF PRE-VIGENTE
+               MOVE 'DIFDIAS'           TO WS-CALL-FUNCION
+               CALL 'FECHAUTL' USING WS-CALL-FUNCION
+                                     PRE-FECHA-VENCIMIENTO
+                                     WS-FECHA-HOY
+                                     WS-CALL-DIAS
+               END-CALL
+               MOVE WS-CALL-DIAS TO WS-DIAS-ATRASO
+               IF WS-DIAS-ATRASO > 0
+                   ADD 1 TO WS-CONT-VENCIDOS
+                   COMPUTE WS-IMPORTE-MULTA =
+                       WS-DIAS-ATRASO * CONST-MULTA-DIA
+                   PERFORM 2100-REGISTRAR-MULTA THRU 2100-EXIT
+               END-IF
+           END-IF.
+           PERFORM 1100-LEER-PRESTAMO THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * CREA LA MULTA DEL PRESTAMO LA PRIMERA VEZ QUE SE DETECTA        *
+      * ATRASO, O ACTUALIZA LOS DIAS/IMPORTE SI YA EXISTIA Y SIGUE      *
+      * PENDIENTE O CON PAGO PARCIAL.                                  *
+      *****************************************************************
+       2100-REGISTRAR-MULTA.
+           MOVE PRE-CODIGO-PRESTAMO TO MUL-CODIGO-MULTA.
+           READ ARCH-MULTA
+               INVALID KEY
+                   PERFORM 2110-ALTA-MULTA THRU 2110-EXIT
+               NOT INVALID KEY
+                   PERFORM 2120-ACTUALIZAR-MULTA THRU 2120-EXIT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2110-ALTA-MULTA.
+           MOVE PRE-CODIGO-PRESTAMO TO MUL-CODIGO-MULTA MUL-PRE-CODIGO.
+           MOVE PRE-USR-CODIGO      TO MUL-USR-CODIGO.
+           MOVE PRE-LIB-CODIGO      TO MUL-LIB-CODIGO.
+           MOVE WS-FECHA-HOY        TO MUL-FECHA-GENERACION.
+           MOVE WS-DIAS-ATRASO      TO MUL-DIAS-ATRASO.
+           MOVE WS-IMPORTE-MULTA    TO MUL-IMPORTE.
+           MOVE ZERO                TO MUL-IMPORTE-PAGADO.
+           MOVE 'P'                 TO MUL-ESTADO.
+           WRITE REG-MULTA.
+           ADD 1 TO WS-CONT-NUEVAS.
+           STRING MUL-CODIGO-MULTA      DELIMITED BY SIZE
+                  ' MULTA GENERADA POR ' DELIMITED BY SIZE
+                  WS-DIAS-ATRASO         DELIMITED BY SIZE
+                  ' DIAS DE ATRASO'      DELIMITED BY SIZE
+                  INTO REG-SALIDA
+           END-STRING.
+           WRITE REG-SALIDA.
+       2110-EXIT.
+           EXIT.
+
+       2120-ACTUALIZAR-MULTA.
+           IF NOT MUL-PAGADA
+               MOVE WS-DIAS-ATRASO   TO MUL-DIAS-ATRASO
+               MOVE WS-IMPORTE-MULTA TO MUL-IMPORTE
+               REWRITE REG-MULTA
+               ADD 1 TO WS-CONT-ACTUALIZADAS
+               STRING MUL-CODIGO-MULTA        DELIMITED BY SIZE
+                      ' MULTA ACTUALIZADA A ' DELIMITED BY SIZE
+                      WS-DIAS-ATRASO          DELIMITED BY SIZE
+                      ' DIAS DE ATRASO'       DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARCH-PRESTAMO
+                 ARCH-MULTA
+                 ARCH-SALIDA.
+           DISPLAY 'MULCALC - PRESTAMOS VENCIDOS: ' WS-CONT-VENCIDOS
+                   ' MULTAS NUEVAS: '               WS-CONT-NUEVAS
+                   ' MULTAS ACTUALIZADAS: '         WS-CONT-ACTUALIZADAS.
+       9000-EXIT.
+           EXIT.
