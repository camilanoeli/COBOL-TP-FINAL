@@ -0,0 +1,420 @@
+      *****************************************************************
+      * PROGRAMA: CARGALIB                                            *
+      * PROPOSITO: CARGA MASIVA (BATCH) DE LIBROS NUEVOS AL CATALOGO. *
+      *            VALIDA CADA TRANSACCION DE ALTA; LAS RECHAZADAS SE *
+      *            REGISTRAN EN UN ARCHIVO DE AUDITORIA CON EL TEXTO  *
+      *            COMPLETO DEL MENSAJE DE ERROR, Y EL REPORTE FINAL  *
+      *            INFORMA LA CANTIDAD REAL DE REGISTROS CARGADOS Y   *
+      *            DE ERRORES DETECTADOS. EL ARCHIVO DE ENTRADA DEBE  *
+      *            VENIR ORDENADO ASCENDENTE POR TRANS-LIB-CODIGO, YA *
+      *            QUE EL REINICIO POR CHECKPOINT SE APOYA EN ESE     *
+      *            ORDEN PARA SALTAR LO YA PROCESADO.                 *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 29/07/2025                                             *
+      * VERSION: 1.3                                                  *
+      *                                                                *
+      * MODIFICACIONES:                                                *
+      * 31/07/2025 CNA VERSION 1.1 - CHECKPOINT/REINICIO: CADA         *
+      *   CONST-INTERVALO-CHKPT TRANSACCIONES SE GRABA EL ULTIMO       *
+      *   TRANS-LIB-CODIGO PROCESADO EN CHKCARGA.DAT; AL ARRANCAR, SI  *
+      *   HAY UN CODIGO DE CHECKPOINT PENDIENTE SE SALTAN LAS          *
+      *   TRANSACCIONES YA CARGADAS EN LA CORRIDA ANTERIOR EN LUGAR DE *
+      *   REPROCESARLAS.                                               *
+      * 31/07/2025 CNA VERSION 1.2 - LOS NOMBRES DE LOS ARCHIVOS DE    *
+      *   ENTRADA, SALIDA, LOG, REPORTE Y CHECKPOINT AHORA SE TOMAN DE *
+      *   PARMCARG.DAT (SI EXISTE), PERMITIENDO QUE VARIAS CORRIDAS    *
+      *   CONCURRENTES DE ESTE MISMO PROGRAMA PROCESEN, CADA UNA, SU   *
+      *   PROPIO TRAMO DE CODIGOS CONTRA SU PROPIO EXTRACTO DE SALIDA  *
+      *   SIN PISARSE ENTRE SI. VER PARTCARG Y MERGLIB PARA LA         *
+      *   PARTICION DE ENTRADA Y LA CONSOLIDACION FINAL.               *
+      * 09/08/2026 CNA VERSION 1.3 - EL CHECKPOINT SE GRABA DESPUES DE *
+      *   CADA TRANSACCION (YA NO CADA CONST-INTERVALO-CHKPT) PARA QUE *
+      *   EL PUNTO DE REINICIO COINCIDA SIEMPRE CON LO REALMENTE       *
+      *   CARGADO, Y AHORA LLEVA TAMBIEN LOS TOTALES ACUMULADOS DE     *
+      *   CARGADOS Y ERRORES; AL REINICIAR SE RETOMAN ESOS TOTALES Y   *
+      *   EL LOG DE ERRORES SE ABRE EN EXTEND PARA NO PERDER LO        *
+      *   REGISTRADO EN LA CORRIDA ANTERIOR.                           *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGALIB.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PARM-STREAM    ASSIGN TO "PARMCARG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-PARM-STREAM.
+
+           SELECT ARCH-TRANS-LIBRO    ASSIGN TO WS-NOMBRE-TRANS
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-TRANS.
+
+           SELECT ARCH-LIBRO          ASSIGN TO WS-NOMBRE-LIBRO
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-LOG-ERRORES    ASSIGN TO WS-NOMBRE-LOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-LOG.
+
+           SELECT ARCH-REPORTE        ASSIGN TO WS-NOMBRE-REPORTE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-REPORTE.
+
+           SELECT ARCH-CHECKPOINT     ASSIGN TO WS-NOMBRE-CHECKPOINT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-CHECKPOINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-PARM-STREAM.
+       01  REG-PARM-STREAM.
+           05  PARM-ARCH-TRANS          PIC X(20).
+           05  PARM-ARCH-LIBRO          PIC X(20).
+           05  PARM-ARCH-LOG            PIC X(20).
+           05  PARM-ARCH-REPORTE        PIC X(20).
+           05  PARM-ARCH-CHECKPOINT     PIC X(20).
+
+       FD  ARCH-TRANS-LIBRO.
+       01  REG-TRANS-LIBRO.
+           05  TRANS-LIB-CODIGO         PIC X(10).
+           05  TRANS-TITULO             PIC X(60).
+           05  TRANS-AUTOR              PIC X(40).
+           05  TRANS-EDITORIAL          PIC X(30).
+           05  TRANS-ANIO               PIC X(4).
+           05  TRANS-CATEGORIA          PIC X(20).
+           05  TRANS-STOCK              PIC X(3).
+           05  TRANS-UBICACION          PIC X(10).
+           05  TRANS-USUARIO-ALTA       PIC X(8).
+
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-LOG-ERRORES.
+       01  REG-LOG-ERROR                PIC X(100).
+
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE                  PIC X(133).
+
+       FD  ARCH-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CHK-LIB-CODIGO            PIC X(10).
+           05  CHK-TOTAL-CARGADOS        PIC 9(7).
+           05  CHK-TOTAL-ERRORES         PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+       COPY MENSAJES.
+       COPY LINREP.
+
+       01  WS-FS-PARM-STREAM            PIC X(2).
+       01  WS-FS-TRANS                  PIC X(2).
+       01  WS-FS-LIBRO                  PIC X(2).
+       01  WS-FS-LOG                    PIC X(2).
+       01  WS-FS-REPORTE                PIC X(2).
+       01  WS-FS-CHECKPOINT             PIC X(2).
+
+      *****************************************************************
+      * NOMBRES DE ARCHIVO DE ESTA CORRIDA. LOS VALORES POR DEFECTO    *
+      * REPRODUCEN LA CARGA UNICA DE SIEMPRE; PARMCARG.DAT LOS PUEDE   *
+      * SOBRESCRIBIR PARA QUE ESTA CORRIDA PROCESE UN TRAMO DE CODIGOS *
+      * CONTRA SU PROPIO EXTRACTO, EN PARALELO CON OTRAS CORRIDAS DE   *
+      * ESTE MISMO PROGRAMA.                                           *
+      *****************************************************************
+       01  WS-NOMBRE-TRANS              PIC X(20)
+           VALUE "TRANLIB.DAT".
+       01  WS-NOMBRE-LIBRO               PIC X(20)
+           VALUE "LIBRO.DAT".
+       01  WS-NOMBRE-LOG                 PIC X(20)
+           VALUE "LOGCARGA.DAT".
+       01  WS-NOMBRE-REPORTE             PIC X(20)
+           VALUE "CARGALIB.LIS".
+       01  WS-NOMBRE-CHECKPOINT          PIC X(20)
+           VALUE "CHKCARGA.DAT".
+
+       01  WS-SW-FIN-ARCHIVO            PIC X(1)  VALUE 'N'.
+           88  WS-FIN-ARCHIVO           VALUE 'S'.
+       01  WS-SW-RECHAZADO              PIC X(1)  VALUE 'N'.
+           88  WS-RECHAZADO             VALUE 'S'.
+       01  WS-SW-REANUDANDO             PIC X(1)  VALUE 'N'.
+           88  WS-REANUDANDO            VALUE 'S'.
+
+       01  WS-MENSAJE-RECHAZO           PIC X(60).
+       01  WS-FECHA-SISTEMA             PIC 9(8).
+       01  WS-FECHA-HOY                 PIC X(10).
+       01  WS-ANIO-ACTUAL               PIC 9(4).
+
+       01  WS-ULTIMO-CODIGO-PROCESADO   PIC X(10)  VALUE SPACES.
+
+       01  WS-TOTAL-CARGADOS            PIC 9(7)  VALUE ZERO.
+       01  WS-TOTAL-ERRORES             PIC 9(7)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           PERFORM 1010-LEER-PARAMETROS-STREAM THRU 1010-EXIT.
+           PERFORM 1050-LEER-CHECKPOINT THRU 1050-EXIT.
+           OPEN INPUT  ARCH-TRANS-LIBRO.
+           OPEN I-O    ARCH-LIBRO.
+           IF WS-REANUDANDO
+               OPEN EXTEND ARCH-LOG-ERRORES
+           ELSE
+               OPEN OUTPUT ARCH-LOG-ERRORES
+           END-IF.
+           OPEN OUTPUT ARCH-REPORTE.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-ANIO-ACTUAL.
+           PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT.
+           IF WS-REANUDANDO
+               PERFORM 1150-SALTAR-PROCESADAS THRU 1150-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * SI PARMCARG.DAT EXISTE, SUS NOMBRES DE ARCHIVO REEMPLAZAN A    *
+      * LOS DE ESTA CORRIDA (CAMPO POR CAMPO; UN CAMPO EN BLANCO DEJA  *
+      * EL NOMBRE POR DEFECTO). ASI UNA CORRIDA DE TRAMO SOLO NECESITA *
+      * INDICAR LO QUE LE ES PROPIO.                                   *
+      *****************************************************************
+       1010-LEER-PARAMETROS-STREAM.
+           OPEN INPUT ARCH-PARM-STREAM.
+           IF WS-FS-PARM-STREAM = '00'
+               READ ARCH-PARM-STREAM
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-FS-PARM-STREAM = '00'
+                   IF PARM-ARCH-TRANS NOT = SPACES
+                       MOVE PARM-ARCH-TRANS TO WS-NOMBRE-TRANS
+                   END-IF
+                   IF PARM-ARCH-LIBRO NOT = SPACES
+                       MOVE PARM-ARCH-LIBRO TO WS-NOMBRE-LIBRO
+                   END-IF
+                   IF PARM-ARCH-LOG NOT = SPACES
+                       MOVE PARM-ARCH-LOG TO WS-NOMBRE-LOG
+                   END-IF
+                   IF PARM-ARCH-REPORTE NOT = SPACES
+                       MOVE PARM-ARCH-REPORTE TO WS-NOMBRE-REPORTE
+                   END-IF
+                   IF PARM-ARCH-CHECKPOINT NOT = SPACES
+                       MOVE PARM-ARCH-CHECKPOINT
+                           TO WS-NOMBRE-CHECKPOINT
+                   END-IF
+               END-IF
+               CLOSE ARCH-PARM-STREAM
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * SI LA CORRIDA ANTERIOR DEJO UN CODIGO DE CHECKPOINT GRABADO,   *
+      * ESTA CORRIDA ARRANCA EN MODO REINICIO.                         *
+      *****************************************************************
+       1050-LEER-CHECKPOINT.
+           OPEN INPUT ARCH-CHECKPOINT.
+           IF WS-FS-CHECKPOINT = '00'
+               READ ARCH-CHECKPOINT
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-FS-CHECKPOINT = '00' AND CHK-LIB-CODIGO NOT = SPACES
+                   MOVE CHK-LIB-CODIGO TO WS-ULTIMO-CODIGO-PROCESADO
+                   MOVE CHK-TOTAL-CARGADOS TO WS-TOTAL-CARGADOS
+                   MOVE CHK-TOTAL-ERRORES TO WS-TOTAL-ERRORES
+                   MOVE 'S' TO WS-SW-REANUDANDO
+               END-IF
+               CLOSE ARCH-CHECKPOINT
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-LEER-TRANSACCION.
+           READ ARCH-TRANS-LIBRO
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * EL ARCHIVO DE ENTRADA VIENE ORDENADO ASCENDENTE POR CODIGO;    *
+      * SE DESCARTAN LAS TRANSACCIONES HASTA SUPERAR EL ULTIMO CODIGO  *
+      * YA PROCESADO EN LA CORRIDA ANTERIOR, SIN VOLVER A VALIDARLAS   *
+      * NI CONTARLAS.                                                  *
+      *****************************************************************
+       1150-SALTAR-PROCESADAS.
+           PERFORM 1160-DESCARTAR-TRANSACCION THRU 1160-EXIT
+               UNTIL WS-FIN-ARCHIVO
+                  OR TRANS-LIB-CODIGO > WS-ULTIMO-CODIGO-PROCESADO.
+       1150-EXIT.
+           EXIT.
+
+       1160-DESCARTAR-TRANSACCION.
+           PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT.
+       1160-EXIT.
+           EXIT.
+
+       2000-PROCESAR-TRANSACCION.
+           MOVE 'N' TO WS-SW-RECHAZADO.
+           MOVE SPACES TO WS-MENSAJE-RECHAZO.
+           PERFORM 2100-VALIDAR-TRANSACCION THRU 2100-EXIT.
+           IF WS-RECHAZADO
+               PERFORM 2500-REGISTRAR-ERROR THRU 2500-EXIT
+           ELSE
+               PERFORM 2600-CARGAR-LIBRO THRU 2600-EXIT
+           END-IF.
+           PERFORM 2700-ACTUALIZAR-CHECKPOINT THRU 2700-EXIT.
+           PERFORM 1100-LEER-TRANSACCION THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * VALIDA LA TRANSACCION DE ALTA EN EL MISMO ORDEN EN QUE ESTAN  *
+      * DEFINIDOS LOS MENSAJES MSG-ERR-001 A MSG-ERR-006.              *
+      *****************************************************************
+       2100-VALIDAR-TRANSACCION.
+           IF TRANS-LIB-CODIGO = SPACES
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-001 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO AND TRANS-TITULO = SPACES
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-002 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO AND TRANS-AUTOR = SPACES
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-003 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               IF TRANS-ANIO NOT NUMERIC
+                       OR TRANS-ANIO = '0000'
+                       OR TRANS-ANIO > WS-ANIO-ACTUAL
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-004 TO WS-MENSAJE-RECHAZO
+               END-IF
+           END-IF.
+           IF NOT WS-RECHAZADO
+               IF TRANS-STOCK NOT NUMERIC OR TRANS-STOCK = '000'
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-005 TO WS-MENSAJE-RECHAZO
+               END-IF
+           END-IF.
+           IF NOT WS-RECHAZADO
+               MOVE TRANS-LIB-CODIGO TO LIB-CODIGO
+               READ ARCH-LIBRO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-SW-RECHAZADO
+                       MOVE MSG-ERR-006 TO WS-MENSAJE-RECHAZO
+               END-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * DEJA CONSTANCIA DE LA TRANSACCION RECHAZADA EN EL ARCHIVO DE   *
+      * AUDITORIA, CON EL CODIGO DE LIBRO Y EL TEXTO COMPLETO DEL      *
+      * MENSAJE DE ERROR.                                              *
+      *****************************************************************
+       2500-REGISTRAR-ERROR.
+           ADD 1 TO WS-TOTAL-ERRORES.
+           STRING WS-FECHA-HOY       DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  TRANS-LIB-CODIGO   DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WS-MENSAJE-RECHAZO DELIMITED BY SIZE
+                  INTO REG-LOG-ERROR
+           END-STRING.
+           WRITE REG-LOG-ERROR.
+       2500-EXIT.
+           EXIT.
+
+       2600-CARGAR-LIBRO.
+           MOVE TRANS-LIB-CODIGO     TO LIB-CODIGO.
+           MOVE TRANS-TITULO         TO LIB-TITULO.
+           MOVE TRANS-AUTOR          TO LIB-AUTOR.
+           MOVE TRANS-EDITORIAL      TO LIB-EDITORIAL.
+           MOVE TRANS-ANIO           TO LIB-ANIO-PUBLICACION.
+           MOVE TRANS-CATEGORIA      TO LIB-CATEGORIA.
+           MOVE TRANS-STOCK          TO LIB-STOCK-TOTAL.
+           MOVE TRANS-STOCK          TO LIB-STOCK-DISPONIBLE.
+           MOVE TRANS-UBICACION      TO LIB-UBICACION.
+           MOVE WS-FECHA-HOY         TO LIB-FECHA-ALTA.
+           MOVE TRANS-USUARIO-ALTA   TO LIB-USUARIO-ALTA.
+           MOVE 'A'                  TO LIB-ESTADO.
+           WRITE REG-LIBRO.
+           ADD 1 TO WS-TOTAL-CARGADOS.
+       2600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * SE GRABA DESPUES DE CADA TRANSACCION PROCESADA (CARGADA O      *
+      * RECHAZADA) EL ULTIMO CODIGO VISTO JUNTO CON LOS TOTALES        *
+      * ACUMULADOS HASTA ESE MOMENTO, PARA QUE UN REINICIO POSTERIOR   *
+      * RETOME EXACTAMENTE DESDE AHI Y NO REPROCESE NI RECUENTE NADA   *
+      * YA CARGADO.                                                    *
+      *****************************************************************
+       2700-ACTUALIZAR-CHECKPOINT.
+           MOVE TRANS-LIB-CODIGO     TO CHK-LIB-CODIGO.
+           MOVE WS-TOTAL-CARGADOS    TO CHK-TOTAL-CARGADOS.
+           MOVE WS-TOTAL-ERRORES     TO CHK-TOTAL-ERRORES.
+           OPEN OUTPUT ARCH-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARCH-CHECKPOINT.
+       2700-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           MOVE 1                       TO LIN-NUMERO-PAGINA.
+           MOVE WS-FECHA-HOY            TO LIN-FECHA.
+           MOVE 'CARGA DE LIBROS'       TO LIN-TITULO-REPORTE.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-1.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-2.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-3.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           MOVE WS-TOTAL-CARGADOS TO LIN-TOTAL-REGISTROS.
+           WRITE REG-REPORTE FROM LINEA-TOTAL-REGISTROS.
+           MOVE WS-TOTAL-ERRORES TO LIN-TOTAL-ERRORES.
+           WRITE REG-REPORTE FROM LINEA-TOTAL-ERRORES.
+           PERFORM 9100-LIMPIAR-CHECKPOINT THRU 9100-EXIT.
+           CLOSE ARCH-TRANS-LIBRO
+                 ARCH-LIBRO
+                 ARCH-LOG-ERRORES
+                 ARCH-REPORTE.
+           DISPLAY 'CARGALIB - CARGADOS: ' WS-TOTAL-CARGADOS
+                   ' ERRORES: '            WS-TOTAL-ERRORES.
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LA CORRIDA LLEGO AL FINAL DEL ARCHIVO DE ENTRADA, ASI QUE NO   *
+      * QUEDA NADA PENDIENTE DE REINICIAR: SE DEJA EL CHECKPOINT EN    *
+      * BLANCO PARA QUE LA PROXIMA CARGA EMPIECE DESDE EL PRINCIPIO.   *
+      *****************************************************************
+       9100-LIMPIAR-CHECKPOINT.
+           MOVE SPACES TO CHK-LIB-CODIGO.
+           MOVE ZERO   TO CHK-TOTAL-CARGADOS.
+           MOVE ZERO   TO CHK-TOTAL-ERRORES.
+           OPEN OUTPUT ARCH-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARCH-CHECKPOINT.
+       9100-EXIT.
+           EXIT.
