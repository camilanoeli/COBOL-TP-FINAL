@@ -0,0 +1,255 @@
+      *****************************************************************
+      * PROGRAMA: DUPLIBR                                             *
+      * PROPOSITO: BARRIDO DE RECONCILIACION SOBRE EL MAESTRO DE      *
+      *            LIBROS. DETECTA POSIBLES DUPLICADOS (MISMO         *
+      *            LIB-TITULO Y LIB-AUTOR BAJO CODIGOS DISTINTOS) QUE *
+      *            EL CONTROL DE CLAVE UNICA DE ALTA NO PUEDE VER, Y  *
+      *            EMITE UN REPORTE DE REVISION.                      *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.1                                                  *
+      *                                                                *
+      * MODIFICACIONES:                                                *
+      * 09/08/2026 CNA VERSION 1.1 - UN PAR TITULO/AUTOR COINCIDENTE   *
+      *   YA NO SE CONSIDERA DUPLICADO CUANDO UNO DE LOS DOS CODIGOS   *
+      *   ES EL LIB-COD-ORIGEN-TRASLADO DEL OTRO: ES UN TRASLADO DE    *
+      *   STOCK (SPLIT) YA DOCUMENTADO POR TRANSLIB, NO UNA CARGA      *
+      *   DUPLICADA.                                                   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPLIBR.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-ORDEN          ASSIGN TO "DUPORDEN.TMP".
+
+           SELECT ARCH-REPORTE        ASSIGN TO "DUPLIBR.LIS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       SD  ARCH-ORDEN.
+       01  REG-ORDEN.
+           05  ORD-TITULO              PIC X(60).
+           05  ORD-AUTOR               PIC X(40).
+           05  ORD-LIB-CODIGO          PIC X(10).
+           05  ORD-STOCK-TOTAL         PIC 9(3).
+           05  ORD-UBICACION           PIC X(10).
+           05  ORD-COD-ORIGEN-TRASLADO PIC X(10).
+
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+       COPY LINREP.
+
+       01  WS-FS-LIBRO                 PIC X(2).
+       01  WS-FS-REPORTE               PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-SW-FIN-ARCHIVO       PIC X(1)  VALUE 'N'.
+               88  WS-FIN-ARCHIVO      VALUE 'S'.
+           05  WS-SW-PRIMER-REGISTRO   PIC X(1)  VALUE 'S'.
+               88  WS-PRIMER-REGISTRO  VALUE 'S'.
+           05  WS-SW-EN-GRUPO          PIC X(1)  VALUE 'N'.
+               88  WS-EN-GRUPO         VALUE 'S'.
+           05  WS-SW-PAR-EXPLICADO     PIC X(1)  VALUE 'N'.
+               88  WS-PAR-EXPLICADO    VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CONT-GRUPOS          PIC 9(6)  VALUE ZERO.
+
+       01  WS-REGISTRO-ANTERIOR.
+           05  WS-TITULO-ANTERIOR      PIC X(60).
+           05  WS-AUTOR-ANTERIOR       PIC X(40).
+           05  WS-CODIGO-ANTERIOR      PIC X(10).
+           05  WS-STOCK-ANTERIOR       PIC 9(3).
+           05  WS-UBICACION-ANTERIOR   PIC X(10).
+           05  WS-COD-ORIGEN-ANTERIOR  PIC X(10).
+
+       01  WS-LINEAS-IMPRESAS          PIC 9(3)  VALUE ZERO.
+       01  WS-LINEAS-DISPONIBLES       PIC 9(3)  VALUE ZERO.
+       01  WS-NRO-PAGINA               PIC 9(3)  VALUE ZERO.
+       01  WS-FECHA-HOY                PIC X(10).
+       01  WS-FECHA-SISTEMA            PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 0100-INICIALIZAR THRU 0100-EXIT.
+           SORT ARCH-ORDEN
+               ON ASCENDING KEY ORD-TITULO
+               ON ASCENDING KEY ORD-AUTOR
+               ON ASCENDING KEY ORD-LIB-CODIGO
+               INPUT PROCEDURE IS 1000-GENERAR-ENTRADAS THRU 1000-EXIT
+               OUTPUT PROCEDURE IS 2000-DETECTAR-DUPLICADOS THRU
+                                    2000-EXIT.
+           PERFORM 3000-IMPRIMIR-TOTALES THRU 3000-EXIT.
+           CLOSE ARCH-REPORTE.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+           OPEN OUTPUT ARCH-REPORTE.
+           COMPUTE WS-LINEAS-DISPONIBLES =
+               CONST-LINEAS-PAGINA - CONST-LINEAS-CABECERA.
+       0100-EXIT.
+           EXIT.
+
+       1000-GENERAR-ENTRADAS.
+           OPEN INPUT ARCH-LIBRO.
+           PERFORM 1100-LEER-LIBRO THRU 1100-EXIT.
+           PERFORM 1200-LIBERAR-ENTRADA THRU 1200-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           CLOSE ARCH-LIBRO.
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-LIBRO.
+           READ ARCH-LIBRO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       1200-LIBERAR-ENTRADA.
+           MOVE LIB-TITULO           TO ORD-TITULO.
+           MOVE LIB-AUTOR            TO ORD-AUTOR.
+           MOVE LIB-CODIGO           TO ORD-LIB-CODIGO.
+           MOVE LIB-STOCK-TOTAL      TO ORD-STOCK-TOTAL.
+           MOVE LIB-UBICACION        TO ORD-UBICACION.
+           MOVE LIB-COD-ORIGEN-TRASLADO TO ORD-COD-ORIGEN-TRASLADO.
+           RELEASE REG-ORDEN.
+           PERFORM 1100-LEER-LIBRO THRU 1100-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RECORRE LOS REGISTROS ORDENADOS POR TITULO+AUTOR+CODIGO. TODO  *
+      * REGISTRO CUYO TITULO Y AUTOR COINCIDAN CON EL ANTERIOR FORMA   *
+      * PARTE DE UN GRUPO DE POSIBLES DUPLICADOS; SE IMPRIME TANTO EL  *
+      * PRIMERO DEL GRUPO COMO LOS SIGUIENTES.                         *
+      *****************************************************************
+       2000-DETECTAR-DUPLICADOS.
+           MOVE 'N' TO WS-SW-FIN-ARCHIVO.
+           MOVE 99  TO WS-LINEAS-IMPRESAS.
+           RETURN ARCH-ORDEN
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-RETURN.
+           PERFORM 2100-EVALUAR-REGISTRO THRU 2100-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * EXCEPCION A LA REGLA ANTERIOR: SI UNO DE LOS DOS CODIGOS ES EL *
+      * LIB-COD-ORIGEN-TRASLADO DEL OTRO, LA COINCIDENCIA YA ESTA      *
+      * EXPLICADA POR UN TRASLADO DE STOCK REGISTRADO POR TRANSLIB Y   *
+      * NO SE INFORMA COMO DUPLICADO.                                  *
+      *****************************************************************
+       2100-EVALUAR-REGISTRO.
+           MOVE 'N' TO WS-SW-PAR-EXPLICADO.
+           IF NOT WS-PRIMER-REGISTRO
+                   AND (ORD-COD-ORIGEN-TRASLADO = WS-CODIGO-ANTERIOR
+                    OR  WS-COD-ORIGEN-ANTERIOR  = ORD-LIB-CODIGO)
+               MOVE 'S' TO WS-SW-PAR-EXPLICADO
+           END-IF.
+           IF NOT WS-PRIMER-REGISTRO
+                   AND ORD-TITULO = WS-TITULO-ANTERIOR
+                   AND ORD-AUTOR  = WS-AUTOR-ANTERIOR
+                   AND NOT WS-PAR-EXPLICADO
+               IF NOT WS-EN-GRUPO
+                   ADD 1 TO WS-CONT-GRUPOS
+                   MOVE 'S' TO WS-SW-EN-GRUPO
+                   PERFORM 2200-IMPRIMIR-ANTERIOR THRU 2200-EXIT
+               END-IF
+               PERFORM 2250-IMPRIMIR-ACTUAL THRU 2250-EXIT
+           ELSE
+               MOVE 'N' TO WS-SW-EN-GRUPO
+           END-IF.
+           MOVE ORD-TITULO     TO WS-TITULO-ANTERIOR.
+           MOVE ORD-AUTOR      TO WS-AUTOR-ANTERIOR.
+           MOVE ORD-LIB-CODIGO TO WS-CODIGO-ANTERIOR.
+           MOVE ORD-STOCK-TOTAL TO WS-STOCK-ANTERIOR.
+           MOVE ORD-UBICACION  TO WS-UBICACION-ANTERIOR.
+           MOVE ORD-COD-ORIGEN-TRASLADO TO WS-COD-ORIGEN-ANTERIOR.
+           MOVE 'N' TO WS-SW-PRIMER-REGISTRO.
+           RETURN ARCH-ORDEN
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-RETURN.
+       2100-EXIT.
+           EXIT.
+
+       2200-IMPRIMIR-ANTERIOR.
+           IF WS-LINEAS-IMPRESAS >= WS-LINEAS-DISPONIBLES
+               PERFORM 2300-IMPRIMIR-CABECERA THRU 2300-EXIT
+           END-IF.
+           MOVE WS-CODIGO-ANTERIOR    TO LIN-DUP-LIB-CODIGO.
+           MOVE WS-TITULO-ANTERIOR    TO LIN-DUP-TITULO.
+           MOVE WS-AUTOR-ANTERIOR     TO LIN-DUP-AUTOR.
+           MOVE WS-STOCK-ANTERIOR     TO LIN-DUP-STOCK.
+           MOVE WS-UBICACION-ANTERIOR TO LIN-DUP-UBICACION.
+           WRITE REG-REPORTE FROM LINEA-DETALLE-DUPLIC.
+           ADD 1 TO WS-LINEAS-IMPRESAS.
+       2200-EXIT.
+           EXIT.
+
+       2250-IMPRIMIR-ACTUAL.
+           IF WS-LINEAS-IMPRESAS >= WS-LINEAS-DISPONIBLES
+               PERFORM 2300-IMPRIMIR-CABECERA THRU 2300-EXIT
+           END-IF.
+           MOVE ORD-LIB-CODIGO    TO LIN-DUP-LIB-CODIGO.
+           MOVE ORD-TITULO        TO LIN-DUP-TITULO.
+           MOVE ORD-AUTOR         TO LIN-DUP-AUTOR.
+           MOVE ORD-STOCK-TOTAL   TO LIN-DUP-STOCK.
+           MOVE ORD-UBICACION     TO LIN-DUP-UBICACION.
+           WRITE REG-REPORTE FROM LINEA-DETALLE-DUPLIC.
+           ADD 1 TO WS-LINEAS-IMPRESAS.
+       2250-EXIT.
+           EXIT.
+
+       2300-IMPRIMIR-CABECERA.
+           IF WS-NRO-PAGINA NOT = ZERO
+               WRITE REG-REPORTE FROM SPACES
+           END-IF.
+           ADD 1 TO WS-NRO-PAGINA.
+           MOVE WS-NRO-PAGINA TO LIN-NUMERO-PAGINA.
+           MOVE WS-FECHA-HOY TO LIN-FECHA.
+           MOVE 'BARRIDO DE POSIBLES DUPLICADOS' TO LIN-TITULO-REPORTE.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-1.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-2.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-3.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           WRITE REG-REPORTE FROM LINEA-TITULO-DUPLIC.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           MOVE 5 TO WS-LINEAS-IMPRESAS.
+       2300-EXIT.
+           EXIT.
+
+       3000-IMPRIMIR-TOTALES.
+           MOVE WS-CONT-GRUPOS TO LIN-TOTAL-GRUPOS-DUPLIC.
+           WRITE REG-REPORTE FROM LINEA-TOTAL-GRUPOS-DUPLIC.
+       3000-EXIT.
+           EXIT.
