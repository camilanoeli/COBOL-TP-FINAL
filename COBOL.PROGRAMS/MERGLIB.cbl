@@ -0,0 +1,188 @@
+      *****************************************************************
+      * PROGRAMA: MERGLIB                                             *
+      * PROPOSITO: CONSOLIDA EN EL MAESTRO LIBRO.DAT LOS EXTRACTOS     *
+      *            GENERADOS POR VARIAS CORRIDAS CONCURRENTES DE       *
+      *            CARGALIB, UNA POR TRAMO DE CODIGO (VER PARTCARG     *
+      *            PARA LA PARTICION DE ENTRADA). LOS EXTRACTOS A      *
+      *            CONSOLIDAR SE LISTAN EN PARMMERG.DAT. UN CODIGO QUE *
+      *            YA EXISTIERA EN EL MAESTRO SE RECHAZA Y SE DEJA     *
+      *            CONSTANCIA EN EL LOG, EN LUGAR DE SOBRESCRIBIRLO.   *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERGLIB.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PARM-MERGE     ASSIGN TO "PARMMERG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-PARM-MERGE.
+
+           SELECT ARCH-EXTRACTO       ASSIGN TO WS-NOMBRE-EXTRACTO
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS LIB-CODIGO OF REG-EXTRACTO
+                  FILE STATUS IS WS-FS-EXTRACTO.
+
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LIB-CODIGO OF REG-LIBRO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-LOG-ERRORES    ASSIGN TO "LOGMERGE.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-LOG.
+
+           SELECT ARCH-REPORTE        ASSIGN TO "MERGLIB.LIS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-PARM-MERGE.
+       01  REG-PARM-MERGE.
+           05  PARM-ARCHIVO-EXTRACTO    PIC X(20).
+
+       FD  ARCH-EXTRACTO.
+       01  REG-EXTRACTO.
+           COPY LIBRO.
+
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-LOG-ERRORES.
+       01  REG-LOG-ERROR                PIC X(100).
+
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE                  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+       COPY LINREP.
+
+       01  WS-FS-PARM-MERGE             PIC X(2).
+       01  WS-FS-EXTRACTO               PIC X(2).
+       01  WS-FS-LIBRO                  PIC X(2).
+       01  WS-FS-LOG                    PIC X(2).
+       01  WS-FS-REPORTE                PIC X(2).
+
+       01  WS-SW-FIN-PARM               PIC X(1)  VALUE 'N'.
+           88  WS-FIN-PARM              VALUE 'S'.
+       01  WS-SW-FIN-EXTRACTO           PIC X(1)  VALUE 'N'.
+           88  WS-FIN-EXTRACTO          VALUE 'S'.
+
+       01  WS-NOMBRE-EXTRACTO           PIC X(20).
+
+       01  WS-FECHA-SISTEMA             PIC 9(8).
+       01  WS-FECHA-HOY                 PIC X(10).
+
+       01  WS-TOTAL-FUSIONADOS          PIC 9(7)  VALUE ZERO.
+       01  WS-TOTAL-RECHAZADOS          PIC 9(7)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-EXTRACTO THRU 2000-EXIT
+               UNTIL WS-FIN-PARM.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT ARCH-PARM-MERGE.
+           OPEN I-O   ARCH-LIBRO.
+           OPEN OUTPUT ARCH-LOG-ERRORES.
+           OPEN OUTPUT ARCH-REPORTE.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+           PERFORM 1100-LEER-PARM THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-PARM.
+           READ ARCH-PARM-MERGE
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-PARM
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ABRE EL EXTRACTO NOMBRADO EN EL RENGLON DE PARAMETRO Y          *
+      * CONSOLIDA TODOS SUS REGISTROS EN EL MAESTRO ANTES DE PASAR AL  *
+      * SIGUIENTE RENGLON.                                              *
+      *****************************************************************
+       2000-PROCESAR-EXTRACTO.
+           MOVE PARM-ARCHIVO-EXTRACTO TO WS-NOMBRE-EXTRACTO.
+           MOVE 'N' TO WS-SW-FIN-EXTRACTO.
+           OPEN INPUT ARCH-EXTRACTO.
+           PERFORM 2100-LEER-EXTRACTO THRU 2100-EXIT.
+           PERFORM 2200-FUSIONAR-REGISTRO THRU 2200-EXIT
+               UNTIL WS-FIN-EXTRACTO.
+           CLOSE ARCH-EXTRACTO.
+           PERFORM 1100-LEER-PARM THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-EXTRACTO.
+           READ ARCH-EXTRACTO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-EXTRACTO
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-FUSIONAR-REGISTRO.
+           MOVE REG-EXTRACTO TO REG-LIBRO.
+           WRITE REG-LIBRO
+               INVALID KEY
+                   PERFORM 2300-REGISTRAR-RECHAZO THRU 2300-EXIT
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-FUSIONADOS
+           END-WRITE.
+           PERFORM 2100-LEER-EXTRACTO THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-REGISTRAR-RECHAZO.
+           ADD 1 TO WS-TOTAL-RECHAZADOS.
+           STRING WS-FECHA-HOY                 DELIMITED BY SIZE
+                  ' '                          DELIMITED BY SIZE
+                  LIB-CODIGO OF REG-EXTRACTO   DELIMITED BY SIZE
+                  ' YA EXISTE EN EL MAESTRO, NO FUSIONADO'
+                                                DELIMITED BY SIZE
+               INTO REG-LOG-ERROR
+           END-STRING.
+           WRITE REG-LOG-ERROR.
+       2300-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           MOVE 1                        TO LIN-NUMERO-PAGINA.
+           MOVE WS-FECHA-HOY             TO LIN-FECHA.
+           MOVE 'CONSOLIDACION DE CARGA POR TRAMOS' TO
+               LIN-TITULO-REPORTE.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-1.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-2.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-3.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           MOVE WS-TOTAL-FUSIONADOS TO LIN-TOTAL-REGISTROS.
+           WRITE REG-REPORTE FROM LINEA-TOTAL-REGISTROS.
+           MOVE WS-TOTAL-RECHAZADOS TO LIN-TOTAL-ERRORES.
+           WRITE REG-REPORTE FROM LINEA-TOTAL-ERRORES.
+           CLOSE ARCH-PARM-MERGE
+                 ARCH-LIBRO
+                 ARCH-LOG-ERRORES
+                 ARCH-REPORTE.
+       9000-EXIT.
+           EXIT.
