@@ -0,0 +1,112 @@
+      *****************************************************************
+      * PROGRAMA: EXPCAT                                              *
+      * PROPOSITO: PROCESO BATCH NOCTURNO QUE EXPORTA EL CATALOGO DE   *
+      *            LIBROS ACTIVOS A UN ARCHIVO DE INTERCAMBIO (FEED)   *
+      *            PARA QUE EL CATALOGO WEB MUESTRE DISPONIBILIDAD     *
+      *            SIN CONSULTAR DIRECTAMENTE ESTE SISTEMA.            *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCAT.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-FEED           ASSIGN TO "CATALOGO.FEED"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-FEED.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-FEED.
+       01  REG-FEED                   PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-LIBRO                PIC X(2).
+       01  WS-FS-FEED                 PIC X(2).
+
+       01  WS-SW-FIN-ARCHIVO          PIC X(1)  VALUE 'N'.
+           88  WS-FIN-ARCHIVO         VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-CONT-EXPORTADOS     PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-LEIDOS         PIC 9(6)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-EVALUAR-LIBRO THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  ARCH-LIBRO.
+           OPEN OUTPUT ARCH-FEED.
+           PERFORM 1100-LEER-LIBRO THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-LIBRO.
+           READ ARCH-LIBRO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+           IF NOT WS-FIN-ARCHIVO
+               ADD 1 TO WS-CONT-LEIDOS
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-EVALUAR-LIBRO.
+           IF LIB-ACTIVO
+               PERFORM 2100-EXPORTAR-LIBRO THRU 2100-EXIT
+           END-IF.
+           PERFORM 1100-LEER-LIBRO THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ARMA UN RENGLON DEL FEED CON LOS CAMPOS QUE CONSUME EL         *
+      * CATALOGO WEB: CODIGO, TITULO, AUTOR, CATEGORIA Y STOCK         *
+      * DISPONIBLE, SEPARADOS POR COMA.                                *
+      *****************************************************************
+       2100-EXPORTAR-LIBRO.
+           MOVE SPACES TO REG-FEED.
+           STRING FUNCTION TRIM(LIB-CODIGO)     DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(LIB-TITULO)     DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(LIB-AUTOR)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(LIB-CATEGORIA)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  LIB-STOCK-DISPONIBLE          DELIMITED BY SIZE
+                  INTO REG-FEED
+           END-STRING.
+           WRITE REG-FEED.
+           ADD 1 TO WS-CONT-EXPORTADOS.
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARCH-LIBRO
+                 ARCH-FEED.
+           DISPLAY 'EXPCAT - LIBROS LEIDOS: '    WS-CONT-LEIDOS
+                   ' EXPORTADOS AL FEED: '       WS-CONT-EXPORTADOS.
+       9000-EXIT.
+           EXIT.
