@@ -0,0 +1,225 @@
+      *****************************************************************
+      * PROGRAMA: LISTLIB                                             *
+      * PROPOSITO: LISTADO GENERAL DEL CATALOGO DE LIBROS, ORDENADO   *
+      *            POR CODIGO, CON QUIEBRE DE PAGINA REAL CADA        *
+      *            CONST-LINEAS-PAGINA LINEAS. UN PARAMETRO DE        *
+      *            EJECUCION ELIGE ENTRE EL LISTADO IMPRESO DE        *
+      *            133 COLUMNAS Y UN EXTRACTO CSV DELIMITADO POR      *
+      *            COMAS PARA PLANILLAS DE CALCULO.                   *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 29/07/2025                                             *
+      * VERSION: 1.1                                                  *
+      *                                                                *
+      * MODIFICACIONES:                                                *
+      * 31/07/2025 CNA VERSION 1.1 - AGREGADO MODO DE SALIDA CSV,      *
+      *   SELECCIONADO POR PARMLIST.DAT, COMO ALTERNATIVA AL LISTADO   *
+      *   IMPRESO DE ANCHO FIJO.                                       *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTLIB.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-LIBRO          ASSIGN TO "LIBRO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS LIB-CODIGO
+                  FILE STATUS IS WS-FS-LIBRO.
+
+           SELECT ARCH-REPORTE        ASSIGN TO "LISTLIB.LIS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-REPORTE.
+
+           SELECT ARCH-PARAMETROS     ASSIGN TO "PARMLIST.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-PARAMETROS.
+
+           SELECT ARCH-CSV            ASSIGN TO "LISTLIB.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-LIBRO.
+       01  REG-LIBRO.
+           COPY LIBRO.
+
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE                 PIC X(133).
+
+       FD  ARCH-PARAMETROS.
+       01  REG-PARAMETROS.
+           05  PARM-MODO-SALIDA        PIC X(1).
+               88  PARM-MODO-IMPRESO   VALUE 'I'.
+               88  PARM-MODO-CSV       VALUE 'C'.
+           05  FILLER                  PIC X(79).
+
+       FD  ARCH-CSV.
+       01  REG-CSV                     PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+       COPY LINREP.
+
+       01  WS-FS-LIBRO                 PIC X(2).
+       01  WS-FS-REPORTE               PIC X(2).
+       01  WS-FS-PARAMETROS            PIC X(2).
+       01  WS-FS-CSV                   PIC X(2).
+
+       01  WS-SW-FIN-LIBRO             PIC X(1)  VALUE 'N'.
+           88  WS-FIN-LIBRO            VALUE 'S'.
+
+       01  WS-SW-MODO-SALIDA           PIC X(1)  VALUE 'I'.
+           88  WS-MODO-IMPRESO         VALUE 'I'.
+           88  WS-MODO-CSV             VALUE 'C'.
+
+       01  WS-FECHA-SISTEMA            PIC 9(8).
+       01  WS-FECHA-HOY                PIC X(10).
+       01  WS-LINEAS-IMPRESAS          PIC 9(3)  VALUE 99.
+       01  WS-NRO-PAGINA               PIC 9(3)  VALUE ZERO.
+       01  WS-TOTAL-REGISTROS          PIC 9(7)  VALUE ZERO.
+       01  WS-LINEAS-DISPONIBLES       PIC 9(3).
+
+       01  WS-LINEA-CSV                PIC X(133).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF WS-MODO-CSV
+               PERFORM 2500-GENERAR-LINEA-CSV THRU 2500-EXIT
+                   UNTIL WS-FIN-LIBRO
+           ELSE
+               PERFORM 2000-IMPRIMIR-LIBRO THRU 2000-EXIT
+                   UNTIL WS-FIN-LIBRO
+           END-IF.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  ARCH-LIBRO.
+           PERFORM 1050-LEER-PARAMETRO THRU 1050-EXIT.
+           IF WS-MODO-CSV
+               OPEN OUTPUT ARCH-CSV
+           ELSE
+               OPEN OUTPUT ARCH-REPORTE
+           END-IF.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+           COMPUTE WS-LINEAS-DISPONIBLES =
+               CONST-LINEAS-PAGINA - CONST-LINEAS-CABECERA.
+           PERFORM 1100-LEER-LIBRO THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LEE EL PARAMETRO DE MODO DE SALIDA. SI EL ARCHIVO DE           *
+      * PARAMETROS NO EXISTE O NO TRAE UN MODO VALIDO, SE ASUME EL     *
+      * LISTADO IMPRESO TRADICIONAL.                                   *
+      *****************************************************************
+       1050-LEER-PARAMETRO.
+           MOVE 'I' TO WS-SW-MODO-SALIDA.
+           OPEN INPUT ARCH-PARAMETROS.
+           IF WS-FS-PARAMETROS = '00'
+               READ ARCH-PARAMETROS
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-FS-PARAMETROS = '00' AND PARM-MODO-CSV
+                   MOVE 'C' TO WS-SW-MODO-SALIDA
+               END-IF
+               CLOSE ARCH-PARAMETROS
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-LEER-LIBRO.
+           READ ARCH-LIBRO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-LIBRO
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * IMPRIME UNA LINEA DE DETALLE POR LIBRO, REIMPRIMIENDO LA       *
+      * CABECERA CUANDO SE AGOTA EL ESPACIO DISPONIBLE DE LA PAGINA.   *
+      *****************************************************************
+       2000-IMPRIMIR-LIBRO.
+           IF WS-LINEAS-IMPRESAS >= WS-LINEAS-DISPONIBLES
+               PERFORM 2100-IMPRIMIR-CABECERA THRU 2100-EXIT
+           END-IF.
+           MOVE LIB-CODIGO          TO LIN-LIB-CODIGO.
+           MOVE LIB-TITULO          TO LIN-LIB-TITULO.
+           MOVE LIB-AUTOR (1:20)    TO LIN-LIB-AUTOR.
+           MOVE LIB-EDITORIAL       TO LIN-LIB-EDITORIAL.
+           MOVE LIB-ANIO-PUBLICACION TO LIN-LIB-ANIO.
+           MOVE LIB-STOCK-DISPONIBLE TO LIN-LIB-STOCK.
+           MOVE LIB-UBICACION       TO LIN-LIB-UBICACION.
+           WRITE REG-REPORTE FROM LINEA-DETALLE-LIBRO.
+           ADD 1 TO WS-LINEAS-IMPRESAS.
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           PERFORM 1100-LEER-LIBRO THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * GENERA UNA FILA DEL EXTRACTO CSV CON LOS CAMPOS CLAVE DEL      *
+      * LIBRO, SEPARADOS POR COMAS, PARA SER ABIERTA EN UNA PLANILLA   *
+      * DE CALCULO.                                                    *
+      *****************************************************************
+       2500-GENERAR-LINEA-CSV.
+           MOVE SPACES TO WS-LINEA-CSV.
+           STRING FUNCTION TRIM(LIB-CODIGO)  DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(LIB-TITULO)  DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(LIB-AUTOR)   DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  LIB-STOCK-TOTAL            DELIMITED BY SIZE
+               INTO WS-LINEA-CSV
+           END-STRING.
+           WRITE REG-CSV FROM WS-LINEA-CSV.
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           PERFORM 1100-LEER-LIBRO THRU 1100-EXIT.
+       2500-EXIT.
+           EXIT.
+
+       2100-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-NRO-PAGINA.
+           MOVE WS-NRO-PAGINA         TO LIN-NUMERO-PAGINA.
+           MOVE WS-FECHA-HOY          TO LIN-FECHA.
+           MOVE 'LISTADO DE LIBROS'   TO LIN-TITULO-REPORTE.
+           IF WS-NRO-PAGINA > 1
+               WRITE REG-REPORTE FROM SPACES
+           END-IF.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-1.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-2.
+           WRITE REG-REPORTE FROM LINEA-CABECERA-3.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           WRITE REG-REPORTE FROM LINEA-TITULO-LIBROS.
+           WRITE REG-REPORTE FROM LINEA-SEPARADOR.
+           MOVE ZERO TO WS-LINEAS-IMPRESAS.
+       2100-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           IF WS-MODO-CSV
+               CLOSE ARCH-LIBRO ARCH-CSV
+           ELSE
+               IF WS-TOTAL-REGISTROS = ZERO
+                   MOVE 'NO HAY LIBROS REGISTRADOS' TO REG-REPORTE
+                   WRITE REG-REPORTE
+               END-IF
+               MOVE WS-TOTAL-REGISTROS TO LIN-TOTAL-REGISTROS
+               WRITE REG-REPORTE FROM LINEA-TOTAL-REGISTROS
+               CLOSE ARCH-LIBRO ARCH-REPORTE
+           END-IF.
+       9000-EXIT.
+           EXIT.
