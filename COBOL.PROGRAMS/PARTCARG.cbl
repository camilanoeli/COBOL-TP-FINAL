@@ -0,0 +1,203 @@
+      *****************************************************************
+      * PROGRAMA: PARTCARG                                            *
+      * PROPOSITO: PARTICIONA EL ARCHIVO DE TRANSACCIONES DE ALTA DE  *
+      *            LIBROS (YA ORDENADO ASCENDENTE POR TRANS-LIB-      *
+      *            CODIGO) EN VARIOS ARCHIVOS DE SALIDA POR TRAMO DE  *
+      *            CODIGO, SEGUN LOS LIMITES DEFINIDOS EN PARMPART.   *
+      *            DAT, PARA QUE CADA TRAMO PUEDA CARGARSE LUEGO CON  *
+      *            CARGALIB EN UNA CORRIDA INDEPENDIENTE Y CONCURRENTE*
+      *            (VER MERGLIB PARA LA CONSOLIDACION FINAL).          *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTCARG.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-PARM-TRAMOS    ASSIGN TO "PARMPART.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-PARM-TRAMOS.
+
+           SELECT ARCH-TRANS-LIBRO    ASSIGN TO "TRANLIB.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-TRANS.
+
+           SELECT ARCH-TRAMO          ASSIGN TO WS-NOMBRE-TRAMO-ACTUAL
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-TRAMO.
+
+           SELECT ARCH-REPORTE        ASSIGN TO "PARTCARG.LIS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-PARM-TRAMOS.
+       01  REG-PARM-TRAMO.
+           05  PARM-ARCHIVO-TRAMO       PIC X(20).
+           05  PARM-LIMITE-TRAMO        PIC X(10).
+
+       FD  ARCH-TRANS-LIBRO.
+       01  REG-TRANS-LIBRO              PIC X(193).
+
+       FD  ARCH-TRAMO.
+       01  REG-TRAMO                    PIC X(193).
+
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE                  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       COPY CONSTANT.
+       COPY LINREP.
+
+       01  WS-FS-PARM-TRAMOS            PIC X(2).
+       01  WS-FS-TRANS                  PIC X(2).
+       01  WS-FS-TRAMO                  PIC X(2).
+       01  WS-FS-REPORTE                PIC X(2).
+
+       01  WS-SW-FIN-TRANS              PIC X(1)  VALUE 'N'.
+           88  WS-FIN-TRANS             VALUE 'S'.
+       01  WS-SW-TRAMO-ABIERTO          PIC X(1)  VALUE 'N'.
+           88  WS-TRAMO-ABIERTO         VALUE 'S'.
+
+       01  TRANS-LIB-CODIGO             PIC X(10).
+
+       01  WS-NOMBRE-TRAMO-ACTUAL       PIC X(20).
+
+       01  WS-CANT-TRAMOS                PIC 9(2)  VALUE ZERO.
+       01  WS-IX-TRAMO                   PIC 9(2)  VALUE 1.
+
+       01  WS-TABLA-TRAMOS.
+           05  WS-TRAMO                  OCCURS 9 TIMES
+                                          INDEXED BY WS-IX.
+               10  TAB-ARCHIVO-TRAMO     PIC X(20).
+               10  TAB-LIMITE-TRAMO      PIC X(10).
+               10  TAB-CONTADOR-TRAMO    PIC 9(7).
+
+       01  WS-TOTAL-REGISTROS            PIC 9(7)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PARTICIONAR-TRANSACCION THRU 2000-EXIT
+               UNTIL WS-FIN-TRANS.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      * CARGA LA TABLA DE TRAMOS DESDE PARMPART.DAT. CADA RENGLON      *
+      * INDICA EL ARCHIVO DE SALIDA DE UN TRAMO Y SU LIMITE SUPERIOR   *
+      * DE CODIGO; UN LIMITE EN BLANCO SIGNIFICA "SIN TOPE" Y SOLO ES  *
+      * VALIDO EN EL ULTIMO RENGLON.                                   *
+      *****************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT ARCH-PARM-TRAMOS.
+           PERFORM 1100-LEER-TRAMO-PARM THRU 1100-EXIT
+               UNTIL WS-FS-PARM-TRAMOS NOT = '00'
+                  OR WS-CANT-TRAMOS = 9.
+           CLOSE ARCH-PARM-TRAMOS.
+           OPEN INPUT ARCH-TRANS-LIBRO.
+           OPEN OUTPUT ARCH-REPORTE.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-LEER-TRAMO-PARM.
+           READ ARCH-PARM-TRAMOS
+               AT END
+                   CONTINUE
+           END-READ.
+           IF WS-FS-PARM-TRAMOS = '00'
+               ADD 1 TO WS-CANT-TRAMOS
+               SET WS-IX TO WS-CANT-TRAMOS
+               MOVE PARM-ARCHIVO-TRAMO TO TAB-ARCHIVO-TRAMO (WS-IX)
+               IF PARM-LIMITE-TRAMO = SPACES
+                   MOVE HIGH-VALUES TO TAB-LIMITE-TRAMO (WS-IX)
+               ELSE
+                   MOVE PARM-LIMITE-TRAMO TO TAB-LIMITE-TRAMO (WS-IX)
+               END-IF
+               MOVE ZERO TO TAB-CONTADOR-TRAMO (WS-IX)
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-LEER-TRANSACCION.
+           READ ARCH-TRANS-LIBRO
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-TRANS
+           END-READ.
+           IF NOT WS-FIN-TRANS
+               MOVE REG-TRANS-LIBRO (1:10) TO TRANS-LIB-CODIGO
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * COMO LA ENTRADA VIENE ORDENADA ASCENDENTE, BASTA AVANZAR AL    *
+      * TRAMO SIGUIENTE CUANDO EL CODIGO SUPERA EL LIMITE DEL TRAMO    *
+      * ACTUAL; NUNCA HACE FALTA RETROCEDER.                           *
+      *****************************************************************
+       2000-PARTICIONAR-TRANSACCION.
+           PERFORM 2100-UBICAR-TRAMO THRU 2100-EXIT
+               UNTIL WS-IX-TRAMO = WS-CANT-TRAMOS
+                  OR TRANS-LIB-CODIGO
+                     NOT > TAB-LIMITE-TRAMO (WS-IX-TRAMO).
+           PERFORM 2200-ABRIR-TRAMO-SI-CORRESPONDE THRU 2200-EXIT.
+           WRITE REG-TRAMO FROM REG-TRANS-LIBRO.
+           ADD 1 TO TAB-CONTADOR-TRAMO (WS-IX-TRAMO).
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-UBICAR-TRAMO.
+           ADD 1 TO WS-IX-TRAMO.
+           PERFORM 2250-CERRAR-TRAMO-SI-ABIERTO THRU 2250-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2200-ABRIR-TRAMO-SI-CORRESPONDE.
+           IF NOT WS-TRAMO-ABIERTO
+               MOVE TAB-ARCHIVO-TRAMO (WS-IX-TRAMO)
+                   TO WS-NOMBRE-TRAMO-ACTUAL
+               OPEN OUTPUT ARCH-TRAMO
+               MOVE 'S' TO WS-SW-TRAMO-ABIERTO
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2250-CERRAR-TRAMO-SI-ABIERTO.
+           IF WS-TRAMO-ABIERTO
+               CLOSE ARCH-TRAMO
+               MOVE 'N' TO WS-SW-TRAMO-ABIERTO
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           PERFORM 2250-CERRAR-TRAMO-SI-ABIERTO THRU 2250-EXIT.
+           CLOSE ARCH-TRANS-LIBRO.
+           PERFORM 9100-IMPRIMIR-TRAMO THRU 9100-EXIT
+               VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > WS-CANT-TRAMOS.
+           MOVE WS-TOTAL-REGISTROS TO LIN-TOTAL-REGISTROS.
+           WRITE REG-REPORTE FROM LINEA-TOTAL-REGISTROS.
+           CLOSE ARCH-REPORTE.
+       9000-EXIT.
+           EXIT.
+
+       9100-IMPRIMIR-TRAMO.
+           MOVE SPACES TO REG-REPORTE.
+           STRING TAB-ARCHIVO-TRAMO (WS-IX)  DELIMITED BY SPACE
+                  ': '                       DELIMITED BY SIZE
+                  TAB-CONTADOR-TRAMO (WS-IX) DELIMITED BY SIZE
+               INTO REG-REPORTE
+           END-STRING.
+           WRITE REG-REPORTE.
+       9100-EXIT.
+           EXIT.
