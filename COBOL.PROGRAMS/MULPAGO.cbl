@@ -0,0 +1,230 @@
+      *****************************************************************
+      * PROGRAMA: MULPAGO                                             *
+      * PROPOSITO: REGISTRA EN MOSTRADOR EL PAGO DE MULTAS DE UN       *
+      *            USUARIO. EL IMPORTE PAGADO SE APLICA CONTRA LAS     *
+      *            MULTAS PENDIENTES O CON PAGO PARCIAL DEL USUARIO,   *
+      *            EMPEZANDO POR LA MAS ANTIGUA, HASTA AGOTAR EL       *
+      *            IMPORTE O LAS MULTAS A CANCELAR.                    *
+      * AUTOR: ESTUDIANTE Z70681 (Camila Noelí Abuin)                 *
+      * FECHA: 31/07/2025                                             *
+      * VERSION: 1.0                                                  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULPAGO.
+       AUTHOR. CAMILA-NOELI-ABUIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TRANS-PAGO    ASSIGN TO "TRANPAGO.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-TRANS.
+
+           SELECT ARCH-MULTA         ASSIGN TO "MULTA.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MUL-CODIGO-MULTA
+                  ALTERNATE RECORD KEY IS MUL-USR-CODIGO
+                      WITH DUPLICATES
+                  FILE STATUS IS WS-FS-MULTA.
+
+           SELECT ARCH-USUARIO       ASSIGN TO "USUARIO.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USR-CODIGO
+                  FILE STATUS IS WS-FS-USUARIO.
+
+           SELECT ARCH-SALIDA        ASSIGN TO "SALPAGO.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-TRANS-PAGO.
+       01  REG-TRANS-PAGO.
+           05  TRANS-USR-CODIGO         PIC X(10).
+           05  TRANS-IMPORTE-PAGO       PIC 9(7)V99.
+
+       FD  ARCH-MULTA.
+       01  REG-MULTA.
+           COPY MULTA.
+
+       FD  ARCH-USUARIO.
+       01  REG-USUARIO.
+           COPY USUARIO.
+
+       FD  ARCH-SALIDA.
+       01  REG-SALIDA                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY MENSAJES.
+
+       01  WS-FS-TRANS                  PIC X(2).
+       01  WS-FS-MULTA                  PIC X(2).
+       01  WS-FS-USUARIO                PIC X(2).
+       01  WS-FS-SALIDA                 PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-SW-FIN-ARCHIVO        PIC X(1)  VALUE 'N'.
+               88  WS-FIN-ARCHIVO       VALUE 'S'.
+           05  WS-SW-RECHAZADO          PIC X(1)  VALUE 'N'.
+               88  WS-RECHAZADO         VALUE 'S'.
+           05  WS-SW-MULTA-APLICADA     PIC X(1)  VALUE 'N'.
+
+       01  WS-CONTADORES.
+           05  WS-CONT-PAGOS            PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-MULTAS-CANCEL    PIC 9(6)  VALUE ZERO.
+           05  WS-CONT-ERRORES          PIC 9(6)  VALUE ZERO.
+
+       01  WS-FECHA-HOY                 PIC X(10).
+       01  WS-FECHA-SISTEMA             PIC 9(8).
+       01  WS-MENSAJE-RECHAZO           PIC X(60).
+
+       01  WS-SALDO-A-APLICAR           PIC 9(7)V99.
+       01  WS-SALDO-MULTA               PIC 9(7)V99.
+       01  WS-IMPORTE-APLICADO          PIC 9(7)V99.
+       01  WS-IMPORTE-EDIT              PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-TRANSACCION THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT  ARCH-TRANS-PAGO.
+           OPEN I-O    ARCH-MULTA.
+           OPEN INPUT  ARCH-USUARIO.
+           OPEN OUTPUT ARCH-SALIDA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           PERFORM 1050-ARMAR-FECHA-HOY THRU 1050-EXIT.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1050-ARMAR-FECHA-HOY.
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FECHA-HOY (1:2).
+           MOVE '/'                    TO WS-FECHA-HOY (3:1).
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FECHA-HOY (4:2).
+           MOVE '/'                    TO WS-FECHA-HOY (6:1).
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FECHA-HOY (7:4).
+       1050-EXIT.
+           EXIT.
+
+       1200-LEER-TRANSACCION.
+           READ ARCH-TRANS-PAGO
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ARCHIVO
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+       2000-PROCESAR-TRANSACCION.
+           MOVE 'N' TO WS-SW-RECHAZADO.
+           MOVE SPACES TO WS-MENSAJE-RECHAZO.
+           PERFORM 2100-PROCESAR-PAGO THRU 2100-EXIT.
+           IF WS-RECHAZADO
+               ADD 1 TO WS-CONT-ERRORES
+               STRING TRANS-USR-CODIGO   DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      WS-MENSAJE-RECHAZO DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+           PERFORM 1200-LEER-TRANSACCION THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * VALIDA EL USUARIO Y EL IMPORTE Y APLICA EL PAGO CONTRA LAS     *
+      * MULTAS PENDIENTES/PARCIALES DEL USUARIO, DE LA MAS ANTIGUA A   *
+      * LA MAS NUEVA, HASTA AGOTAR EL IMPORTE O LAS MULTAS A SALDAR.   *
+      *****************************************************************
+       2100-PROCESAR-PAGO.
+           MOVE TRANS-USR-CODIGO TO USR-CODIGO.
+           READ ARCH-USUARIO
+               INVALID KEY
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-007 TO WS-MENSAJE-RECHAZO
+           END-READ.
+           IF NOT WS-RECHAZADO AND TRANS-IMPORTE-PAGO = ZERO
+               MOVE 'S' TO WS-SW-RECHAZADO
+               MOVE MSG-ERR-021 TO WS-MENSAJE-RECHAZO
+           END-IF.
+           IF NOT WS-RECHAZADO
+               MOVE 'N' TO WS-SW-MULTA-APLICADA
+               MOVE TRANS-IMPORTE-PAGO TO WS-SALDO-A-APLICAR
+               MOVE TRANS-USR-CODIGO   TO MUL-USR-CODIGO
+               START ARCH-MULTA KEY IS = MUL-USR-CODIGO
+                   INVALID KEY
+                       MOVE 'NOMAS' TO WS-FS-MULTA
+                   NOT INVALID KEY
+                       MOVE '00' TO WS-FS-MULTA
+               END-START
+               PERFORM 2120-APLICAR-PAGO-MULTA THRU 2120-EXIT
+                   UNTIL WS-FS-MULTA NOT = '00'
+                      OR MUL-USR-CODIGO NOT = TRANS-USR-CODIGO
+                      OR WS-SALDO-A-APLICAR = ZERO
+               IF WS-SW-MULTA-APLICADA = 'N'
+                   MOVE 'S' TO WS-SW-RECHAZADO
+                   MOVE MSG-ERR-022 TO WS-MENSAJE-RECHAZO
+               ELSE
+                   ADD 1 TO WS-CONT-PAGOS
+                   STRING TRANS-USR-CODIGO DELIMITED BY SIZE
+                          ' '              DELIMITED BY SIZE
+                          MSG-INFO-013     DELIMITED BY SIZE
+                          INTO REG-SALIDA
+                   END-STRING
+                   WRITE REG-SALIDA
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2120-APLICAR-PAGO-MULTA.
+           READ ARCH-MULTA NEXT RECORD
+               AT END
+                   MOVE 'NOMAS' TO WS-FS-MULTA
+           END-READ.
+           IF WS-FS-MULTA = '00'
+                   AND MUL-USR-CODIGO = TRANS-USR-CODIGO
+                   AND (MUL-PENDIENTE OR MUL-PARCIAL)
+               COMPUTE WS-SALDO-MULTA =
+                   MUL-IMPORTE - MUL-IMPORTE-PAGADO
+               IF WS-SALDO-A-APLICAR >= WS-SALDO-MULTA
+                   MOVE WS-SALDO-MULTA TO WS-IMPORTE-APLICADO
+                   MOVE 'G'             TO MUL-ESTADO
+               ELSE
+                   MOVE WS-SALDO-A-APLICAR TO WS-IMPORTE-APLICADO
+                   MOVE 'C'                TO MUL-ESTADO
+               END-IF
+               ADD WS-IMPORTE-APLICADO      TO MUL-IMPORTE-PAGADO
+               SUBTRACT WS-IMPORTE-APLICADO FROM WS-SALDO-A-APLICAR
+               REWRITE REG-MULTA
+               ADD 1 TO WS-CONT-MULTAS-CANCEL
+               MOVE 'S' TO WS-SW-MULTA-APLICADA
+               MOVE WS-IMPORTE-APLICADO TO WS-IMPORTE-EDIT
+               STRING MUL-CODIGO-MULTA   DELIMITED BY SIZE
+                      ' PAGO APLICADO: ' DELIMITED BY SIZE
+                      WS-IMPORTE-EDIT    DELIMITED BY SIZE
+                      INTO REG-SALIDA
+               END-STRING
+               WRITE REG-SALIDA
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARCH-TRANS-PAGO
+                 ARCH-MULTA
+                 ARCH-USUARIO
+                 ARCH-SALIDA.
+           DISPLAY 'MULPAGO - PAGOS: '          WS-CONT-PAGOS
+                   ' MULTAS AFECTADAS: '        WS-CONT-MULTAS-CANCEL
+                   ' ERRORES: '                 WS-CONT-ERRORES.
+       9000-EXIT.
+           EXIT.
